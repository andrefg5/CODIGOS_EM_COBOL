@@ -1,26 +1,181 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. ler.
-
-	DATA DIVISION.
-	WORKING-STORAGE SECTION.
-	01 NUM1       PIC 9(3).
-	01 NUM2       PIC 9(3).
-	01 RESULT     PIC 9(4). *>tipo int e maximo 4 casas decimais
-
-	PROCEDURE DIVISION.
-	    DISPLAY "Digite o primeiro número: "
-	    ACCEPT NUM1 *> ler
-
-	    DISPLAY "Digite o segundo número: "
-	    ACCEPT NUM2
-
-	    COMPUTE RESULT = NUM1 + NUM2 *>calcula o resultado
-	    DISPLAY "Soma: " RESULT
-
-	    IF NUM1 > NUM2
-	        DISPLAY "Primeiro é maior."
-	    ELSE
-	        DISPLAY "Segundo é maior ou igual."
-	    END-IF
-
-	    STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LER.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  CONTABILIDADE - SOMA RAPIDA.
+000050 DATE-WRITTEN.  2024-01-15.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  LER.CBL
+000090*  SOMA UMA LISTA DE NUMEROS LIDA DE UM ARQUIVO DE CONTROLE E
+000100*  MOSTRA O TOTAL E O MAIOR VALOR DA LISTA.
+000110*------------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-01-15 AFG   PROGRAMA ORIGINAL - SOMAVA APENAS NUM1 E NUM2
+000150*                   DIGITADOS NO TERMINAL.
+000160*  2026-08-09 AFG   PASSA A LER UMA LISTA DE TAMANHO VARIAVEL DO
+000170*                   ARQUIVO NUMBER-LIST-FILE EM VEZ DE EXATAMENTE
+000180*                   DOIS NUMEROS DIGITADOS.
+000190*  2026-08-09 AFG   CADA EXECUCAO E GRAVADA NUM LOG (LERLOG) COM
+000200*                   A QUANTIDADE DE NUMEROS, O TOTAL E O MAIOR
+000210*                   VALOR DA LISTA.
+000220*  2026-08-09 AFG   OS ROTULOS DO RESUMO FINAL PASSAM A VIR DA
+000230*                   TABELA DE MENSAGENS COMPARTILHADA (MSGLOOKUP).
+000240*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000250*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000260*                   ANTES DE RODAR, E O ID FICA GRAVADO NO LOG DE
+000270*                   AUDITORIA EM VEZ DE FICAR EM BRANCO.
+000280******************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT NUMBER-LIST-FILE ASSIGN TO "NUMLIST"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT LER-LOG-FILE ASSIGN TO "AUDITLOG"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS  IS WS-LOG-FILE-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  NUMBER-LIST-FILE
+000400     RECORDING MODE IS F.
+000410     COPY NUMLISTREC.
+000420 FD  LER-LOG-FILE
+000430     RECORDING MODE IS F.
+000440     COPY AUDITREC.
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-SWITCHES.
+000470     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000480         88  WS-EOF                          VALUE "Y".
+000490 01  WS-LOG-FILE-STATUS          PIC X(02)   VALUE "00".
+000500 01  WS-COUNT                    PIC 9(05)   VALUE ZERO.
+000510 01  RESULT                      PIC 9(07)   VALUE ZERO.
+000520 01  WS-MAIOR                    PIC 9(05)   VALUE ZERO.
+000530 01  WS-AUDIT-DETAIL.
+000540     05  FILLER                  PIC X(06)   VALUE "QTDE=".
+000550     05  WS-AUDIT-QTDE           PIC ZZZZ9.
+000560     05  FILLER                  PIC X(09)   VALUE " TOTAL=".
+000570     05  WS-AUDIT-TOTAL          PIC ZZZZZZ9.
+000580     05  FILLER                  PIC X(09)   VALUE " MAIOR=".
+000590     05  WS-AUDIT-MAIOR          PIC ZZZZ9.
+000600 01  WS-MSG-CODE-WK              PIC X(08).
+000610 01  WS-MSG-TEXT-WK              PIC X(60).
+000620 01  WS-OPERATOR-ID              PIC X(08).
+000630 01  WS-OPERATOR-PIN             PIC X(04).
+000640 01  WS-SIGNON-VALID-SW          PIC X(01)   VALUE "N".
+000650     88  WS-SIGNON-VALID                     VALUE "Y".
+000660
+000670 PROCEDURE DIVISION.
+000680
+000690 0000-MAINLINE.
+000700     PERFORM 0050-SIGN-ON THRU 0050-EXIT
+000710     PERFORM 1000-INITIALIZE
+000720     PERFORM 2000-PROCESS-NUMBER THRU 2000-EXIT
+000730         UNTIL WS-EOF
+000740     PERFORM 3000-FINALIZE
+000750     STOP RUN.
+000760
+000770******************************************************************
+000780*  0050-SIGN-ON
+000790*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+000800*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+000810******************************************************************
+000820 0050-SIGN-ON.
+000830     MOVE "N" TO WS-SIGNON-VALID-SW
+000840     PERFORM 0060-PROMPT-SIGNON THRU 0060-EXIT
+000850         UNTIL WS-SIGNON-VALID.
+000860 0050-EXIT.
+000870     EXIT.
+000880
+000890 0060-PROMPT-SIGNON.
+000900     MOVE "SGN-001" TO WS-MSG-CODE-WK
+000910     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+000920     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+000930     ACCEPT WS-OPERATOR-ID
+000940     MOVE "SGN-002" TO WS-MSG-CODE-WK
+000950     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+000960     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+000970     ACCEPT WS-OPERATOR-PIN
+000980     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+000990                           WS-SIGNON-VALID-SW
+001000     IF NOT WS-SIGNON-VALID
+001010         MOVE "SGN-003" TO WS-MSG-CODE-WK
+001020         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001030         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001040     END-IF.
+001050 0060-EXIT.
+001060     EXIT.
+001070
+001080******************************************************************
+001090*  1000-INITIALIZE
+001100*  ABRE O ARQUIVO DE ENTRADA E LE O PRIMEIRO NUMERO DA LISTA.
+001110******************************************************************
+001120 1000-INITIALIZE.
+001130     OPEN INPUT NUMBER-LIST-FILE
+001140     PERFORM 8000-READ-NUMBER.
+001150
+001160******************************************************************
+001170*  2000-PROCESS-NUMBER
+001180*  ACUMULA UM NUMERO DA LISTA NO TOTAL E CONFERE SE E O MAIOR
+001190*  VALOR VISTO ATE AGORA.
+001200******************************************************************
+001210 2000-PROCESS-NUMBER.
+001220     ADD 1 TO WS-COUNT
+001230     ADD NUMLIST-VALUE TO RESULT
+001240     IF NUMLIST-VALUE > WS-MAIOR
+001250         MOVE NUMLIST-VALUE TO WS-MAIOR
+001260     END-IF
+001270     PERFORM 8000-READ-NUMBER.
+001280 2000-EXIT.
+001290     EXIT.
+001300
+001310******************************************************************
+001320*  3000-FINALIZE
+001330*  MOSTRA O TOTAL E O MAIOR VALOR, GRAVA O LOG DA EXECUCAO E
+001340*  FECHA OS ARQUIVOS.
+001350******************************************************************
+001360 3000-FINALIZE.
+001370     MOVE "LER-001" TO WS-MSG-CODE-WK
+001380     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001390     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-COUNT
+001400     MOVE "LER-002" TO WS-MSG-CODE-WK
+001410     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001420     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " RESULT
+001430     MOVE "LER-003" TO WS-MSG-CODE-WK
+001440     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001450     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-MAIOR
+001460     PERFORM 7000-WRITE-LOG
+001470     CLOSE NUMBER-LIST-FILE.
+001480
+001490******************************************************************
+001500*  7000-WRITE-LOG
+001510*  ACRESCENTA UM REGISTRO NO LOG DIARIO DE EXECUCOES DO LER,
+001520*  CRIANDO O ARQUIVO SE FOR A PRIMEIRA EXECUCAO DO DIA.
+001530******************************************************************
+001540 7000-WRITE-LOG.
+001550     OPEN EXTEND LER-LOG-FILE
+001560     IF WS-LOG-FILE-STATUS = "35"
+001570         OPEN OUTPUT LER-LOG-FILE
+001580         CLOSE LER-LOG-FILE
+001590         OPEN EXTEND LER-LOG-FILE
+001600     END-IF
+001610     MOVE WS-COUNT  TO WS-AUDIT-QTDE
+001620     MOVE RESULT    TO WS-AUDIT-TOTAL
+001630     MOVE WS-MAIOR  TO WS-AUDIT-MAIOR
+001640     MOVE "LER"            TO AUDIT-PROGRAM-ID
+001650     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+001660     ACCEPT AUDIT-TIME FROM TIME
+001670     MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID
+001680     MOVE SPACES           TO AUDIT-KEY
+001690     MOVE WS-AUDIT-DETAIL  TO AUDIT-DETAIL
+001700     WRITE AUDIT-RECORD
+001710     CLOSE LER-LOG-FILE.
+001720
+001730******************************************************************
+001740*  8000-READ-NUMBER
+001750*  LE O PROXIMO NUMERO DA LISTA.
+001760******************************************************************
+001770 8000-READ-NUMBER.
+001780     READ NUMBER-LIST-FILE
+001790         AT END
+001800             MOVE "Y" TO WS-EOF-SW
+001810     END-READ.
