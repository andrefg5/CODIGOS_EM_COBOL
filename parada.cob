@@ -1,21 +1,324 @@
-000001 ID DIVISION.
-000002 PROGRAM-ID. PARADAFINAL.
-000003
-000004 DATA DIVISION.
-000005 WORKING-STORAGE SECTION.
-000000 01 PARADA PIC 9(3).
-000000 01 MULTIPLO PIC 9(3).
-000000 01 I PIC 9(3) VALUE 1.
-000000
-000000 PROCEDURE DIVISION.
-00000  DISPLAY "DIGITE A PARADA"
-000000 ACCEPT PARADA
-00000  DISPLAY "DIGITE O MULTIPLO"
-000000 ACCEPT MULTIPLO
-000000 PERFORM UNTIL I > PARADA
-000000     IF FUNCTION MOD(I, MULTIPLO) = 0
-000000       DISPLAY I
-000000     END-IF
-000000     ADD 1 TO I
-000000 END-PERFORM
-000000 STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PARADAFINAL.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  PRODUCAO - LISTAGEM DE MULTIPLOS.
+000050 DATE-WRITTEN.  2024-01-05.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  PARADA.CBL
+000090*  LISTA OS VALORES DE 1 ATE A PARADA QUE SAO MULTIPLOS DE UM
+000100*  NUMERO INFORMADO.
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-01-05 AFG   PROGRAMA ORIGINAL - UM UNICO MULTIPLO DIGITADO
+000150*                   LISTAGEM SO NA TELA.
+000160*  2026-08-09 AFG   A LISTAGEM PASSA A SER GRAVADA EM ARQUIVO
+000170*                   (PARADALST) EM VEZ DE SO APARECER NA TELA.
+000180*  2026-08-09 AFG   PASSA A LER UMA LISTA DE MULTIPLOS DO ARQUIVO
+000190*                   MULTIPLO-LIST-FILE, PERMITINDO CONFERIR VARIOS
+000200*                   MULTIPLOS NUMA SO EXECUCAO.
+000210*  2026-08-09 AFG   MULTIPLOS ZERO OU INVALIDOS SAO REJEITADOS
+000220*                   (PARADAREJ) EM VEZ DE CAUSAR DIVISAO POR ZERO.
+000230*  2026-08-09 AFG   GRAVA CADA MULTIPLO PROCESSADO NA TRILHA DE
+000240*                   AUDITORIA COMPARTILHADA DO ESCRITORIO.
+000250*  2026-08-09 AFG   A PARADA DIGITADA PASSA A SER CONFERIDA PELA
+000260*                   ROTINA COMPARTILHADA VALIDNUM EM VEZ DE UM
+000270*                   ACCEPT DIRETO NUM CAMPO NUMERICO.
+000280*  2026-08-09 AFG   OS PROMPTS, AVISOS E CONTADORES FINAIS PASSAM A
+000290*                   VIR DA TABELA DE MENSAGENS COMPARTILHADA
+000300*                   (MSGLOOKUP).
+000310*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000320*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000330*                   ANTES DE RODAR, E O ID FICA GRAVADO NA TRILHA
+000340*                   DE AUDITORIA EM VEZ DE FICAR EM BRANCO.
+000350*  2026-08-09 AFG   O RELATORIO E O ARQUIVO DE REJEITADOS GANHAM UM
+000360*                   CARIMBO COMUM DE DATA/HORA DE EXECUCAO (COPYBOOK
+000370*                   RUNSTAMP), PARA CONFERENCIA CRUZADA COM OS
+000380*                   OUTROS ARQUIVOS DO ESCRITORIO NO MESMO DIA.
+000390*  2026-08-09 AFG   CORRIGIDO O ACERTOS= DA TRILHA DE AUDITORIA, QUE
+000400*                   VINHA USANDO O CONTADOR ACUMULADO DA EXECUCAO
+000410*                   INTEIRA (WS-HIT-COUNT) EM VEZ DO TOTAL DO
+000420*                   MULTIPLO ATUAL - NOVO CONTADOR
+000430*                   WS-MULTIPLO-HIT-COUNT, ZERADO A CADA MULTIPLO.
+000440******************************************************************
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT MULTIPLO-LIST-FILE ASSIGN TO "MULTILIST"
+000490         ORGANIZATION IS LINE SEQUENTIAL.
+000500     SELECT PARADA-REPORT-FILE ASSIGN TO "PARADALST"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520     SELECT PARADA-REJECT-FILE ASSIGN TO "PARADAREJ"
+000530         ORGANIZATION IS LINE SEQUENTIAL.
+000540     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  MULTIPLO-LIST-FILE
+000600     RECORDING MODE IS F.
+000610     COPY MULTILREC.
+000620 FD  PARADA-REPORT-FILE
+000630     RECORDING MODE IS F.
+000640 01  REPORT-LINE                 PIC X(80).
+000650 FD  PARADA-REJECT-FILE
+000660     RECORDING MODE IS F.
+000670 01  REJECT-LINE                 PIC X(80).
+000680 FD  AUDIT-LOG-FILE
+000690     RECORDING MODE IS F.
+000700     COPY AUDITREC.
+000710 WORKING-STORAGE SECTION.
+000720 01  PARADA                      PIC 9(03).
+000730 01  I                           PIC 9(03).
+000740 01  WS-HIT-COUNT                PIC 9(05)   VALUE ZERO.
+000750 01  WS-MULTIPLO-HIT-COUNT       PIC 9(05)   VALUE ZERO.
+000760 01  WS-REJECT-COUNT             PIC 9(05)   VALUE ZERO.
+000770 01  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+000780 01  WS-RAW-PARADA               PIC X(10).
+000790 01  WS-ALLOW-ZERO-NO            PIC X(01)   VALUE "N".
+000800 01  WS-MSG-CODE-WK              PIC X(08).
+000810 01  WS-MSG-TEXT-WK              PIC X(60).
+000820 01  WS-OPERATOR-ID              PIC X(08).
+000830 01  WS-OPERATOR-PIN             PIC X(04).
+000840 01  WS-RUN-STAMP-DISP           PIC X(30).
+000850     COPY RUNSTAMP.
+000860 01  WS-SWITCHES.
+000870     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000880         88  WS-EOF                          VALUE "Y".
+000890     05  WS-PARADA-VALID-SW      PIC X(01)   VALUE "N".
+000900         88  WS-PARADA-VALID                 VALUE "Y".
+000910     05  WS-VALID-SW             PIC X(01)   VALUE "Y".
+000920         88  WS-VALID                        VALUE "Y".
+000930     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+000940         88  WS-SIGNON-VALID                 VALUE "Y".
+000950
+000960 PROCEDURE DIVISION.
+000970
+000980 0000-MAINLINE.
+000990     PERFORM 0010-SIGN-ON THRU 0010-EXIT
+001000     PERFORM 1000-INITIALIZE
+001010     PERFORM 2000-PROCESS-MULTIPLO THRU 2000-EXIT
+001020         UNTIL WS-EOF
+001030     PERFORM 3000-FINALIZE
+001040     STOP RUN.
+001050
+001060******************************************************************
+001070*  0010-SIGN-ON
+001080*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001090*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+001100******************************************************************
+001110 0010-SIGN-ON.
+001120     MOVE "N" TO WS-SIGNON-VALID-SW
+001130     PERFORM 0020-PROMPT-SIGNON THRU 0020-EXIT
+001140         UNTIL WS-SIGNON-VALID.
+001150 0010-EXIT.
+001160     EXIT.
+001170
+001180 0020-PROMPT-SIGNON.
+001190     MOVE "SGN-001" TO WS-MSG-CODE-WK
+001200     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001210     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001220     ACCEPT WS-OPERATOR-ID
+001230     MOVE "SGN-002" TO WS-MSG-CODE-WK
+001240     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001250     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001260     ACCEPT WS-OPERATOR-PIN
+001270     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+001280                           WS-SIGNON-VALID-SW
+001290     IF NOT WS-SIGNON-VALID
+001300         MOVE "SGN-003" TO WS-MSG-CODE-WK
+001310         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001320         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001330     END-IF.
+001340 0020-EXIT.
+001350     EXIT.
+001360
+001370******************************************************************
+001380*  1000-INITIALIZE
+001390*  PEDE A PARADA, ABRE OS ARQUIVOS E GRAVA O CABECALHO DO
+001400*  RELATORIO DE MULTIPLOS.
+001410******************************************************************
+001420 1000-INITIALIZE.
+001430     PERFORM 0050-GET-PARADA THRU 0050-EXIT
+001440     OPEN INPUT  MULTIPLO-LIST-FILE
+001450     OPEN OUTPUT PARADA-REPORT-FILE
+001460     OPEN OUTPUT PARADA-REJECT-FILE
+001470     PERFORM 0100-OPEN-AUDIT-LOG-FILE
+001480     ACCEPT RUN-STAMP-DATE FROM DATE YYYYMMDD
+001490     ACCEPT RUN-STAMP-ID   FROM TIME
+001500     MOVE SPACES TO WS-RUN-STAMP-DISP
+001510     STRING "EXECUCAO " DELIMITED BY SIZE
+001520            RUN-STAMP-DATE DELIMITED BY SIZE
+001530            " " DELIMITED BY SIZE
+001540            RUN-STAMP-ID DELIMITED BY SIZE
+001550         INTO WS-RUN-STAMP-DISP
+001560     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+001570     WRITE REPORT-LINE
+001580     MOVE WS-RUN-STAMP-DISP TO REJECT-LINE
+001590     WRITE REJECT-LINE
+001600     MOVE SPACES TO REPORT-LINE
+001610     STRING "RELATORIO DE MULTIPLOS ATE A PARADA "
+001620                DELIMITED BY SIZE
+001630            PARADA DELIMITED BY SIZE
+001640         INTO REPORT-LINE
+001650     WRITE REPORT-LINE
+001660     PERFORM 8000-READ-MULTIPLO.
+001670
+001680******************************************************************
+001690*  0100-OPEN-AUDIT-LOG-FILE
+001700*  ABRE A TRILHA DE AUDITORIA COMPARTILHADA EM MODO EXTEND,
+001710*  CRIANDO-A SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+001720******************************************************************
+001730 0100-OPEN-AUDIT-LOG-FILE.
+001740     OPEN EXTEND AUDIT-LOG-FILE
+001750     IF WS-AUDIT-FILE-STATUS = "35"
+001760         OPEN OUTPUT AUDIT-LOG-FILE
+001770         CLOSE AUDIT-LOG-FILE
+001780         OPEN EXTEND AUDIT-LOG-FILE
+001790     END-IF.
+
+001800******************************************************************
+001810*  0050-GET-PARADA
+001820*  PEDE A PARADA E REPETE A PERGUNTA ATE RECEBER UM VALOR VALIDO.
+001830******************************************************************
+001840 0050-GET-PARADA.
+001850     MOVE "N" TO WS-PARADA-VALID-SW
+001860     PERFORM 0060-PROMPT-PARADA THRU 0060-EXIT
+001870         UNTIL WS-PARADA-VALID.
+001880 0050-EXIT.
+001890     EXIT.
+001900
+001910 0060-PROMPT-PARADA.
+001920     MOVE "PAR-001" TO WS-MSG-CODE-WK
+001930     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001940     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001950     ACCEPT WS-RAW-PARADA
+001960     CALL "VALIDNUM" USING WS-RAW-PARADA WS-ALLOW-ZERO-NO
+001970                           WS-PARADA-VALID-SW
+001980     IF WS-PARADA-VALID
+001990         MOVE WS-RAW-PARADA TO PARADA
+002000     ELSE
+002010         MOVE "PAR-002" TO WS-MSG-CODE-WK
+002020         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002030         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002040     END-IF.
+002050 0060-EXIT.
+002060     EXIT.
+
+002070******************************************************************
+002080*  2000-PROCESS-MULTIPLO
+002090*  VALIDA UM MULTIPLO DA LISTA E, SE FOR VALIDO, LISTA TODOS OS
+002100*  VALORES DE 1 ATE A PARADA QUE SAO MULTIPLOS DELE.
+002110******************************************************************
+002120 2000-PROCESS-MULTIPLO.
+002130     PERFORM 1600-VALIDATE-MULTIPLO
+002140     IF NOT WS-VALID
+002150         PERFORM 8000-READ-MULTIPLO
+002160         GO TO 2000-EXIT
+002170     END-IF
+002180     MOVE ZERO TO WS-MULTIPLO-HIT-COUNT
+002190     PERFORM 2500-FIND-MULTIPLES THRU 2500-EXIT
+002200     PERFORM 7500-WRITE-AUDIT
+002210     PERFORM 8000-READ-MULTIPLO.
+002220 2000-EXIT.
+002230     EXIT.
+002240
+002250******************************************************************
+002260*  1600-VALIDATE-MULTIPLO
+002270*  UM MULTIPLO ZERO OU NAO NUMERICO NAO PODE SER USADO (CAUSARIA
+002280*  DIVISAO POR ZERO) - E REJEITADO EM VEZ DE DERRUBAR A EXECUCAO.
+002290******************************************************************
+002300 1600-VALIDATE-MULTIPLO.
+002310     MOVE "Y" TO WS-VALID-SW
+002320     IF MULTIL-VALOR NOT NUMERIC OR MULTIL-VALOR = ZERO
+002330         MOVE "N" TO WS-VALID-SW
+002340         ADD 1 TO WS-REJECT-COUNT
+002350         MOVE SPACES TO REJECT-LINE
+002360         STRING "MULTIPLO " DELIMITED BY SIZE
+002370                MULTIL-VALOR DELIMITED BY SIZE
+002380                " REJEITADO - DEVE SER MAIOR QUE ZERO"
+002390                    DELIMITED BY SIZE
+002400             INTO REJECT-LINE
+002410         WRITE REJECT-LINE
+002420     END-IF.
+002430
+002440******************************************************************
+002450*  2500-FIND-MULTIPLES
+002460*  PERCORRE 1 ATE A PARADA CONFERINDO CADA VALOR CONTRA O
+002470*  MULTIPLO ATUAL.
+002480******************************************************************
+002490 2500-FIND-MULTIPLES.
+002500     PERFORM 2600-CHECK-ONE THRU 2600-EXIT
+002510         VARYING I FROM 1 BY 1 UNTIL I > PARADA.
+002520 2500-EXIT.
+002530     EXIT.
+002540
+002550******************************************************************
+002560*  2600-CHECK-ONE
+002570*  SE O VALOR ATUAL FOR MULTIPLO, MOSTRA NA TELA E GRAVA NO
+002580*  RELATORIO.
+002590******************************************************************
+002600 2600-CHECK-ONE.
+002610     IF FUNCTION MOD(I, MULTIL-VALOR) = 0
+002620         DISPLAY I
+002630         ADD 1 TO WS-HIT-COUNT
+002640         ADD 1 TO WS-MULTIPLO-HIT-COUNT
+002650         PERFORM 7000-WRITE-HIT-LINE
+002660     END-IF.
+002670 2600-EXIT.
+002680     EXIT.
+002690
+002700******************************************************************
+002710*  7000-WRITE-HIT-LINE
+002720*  GRAVA UMA LINHA DE DETALHE NO RELATORIO DE MULTIPLOS.
+002730******************************************************************
+002740 7000-WRITE-HIT-LINE.
+002750     MOVE SPACES TO REPORT-LINE
+002760     STRING "MULTIPLO " DELIMITED BY SIZE
+002770            MULTIL-VALOR DELIMITED BY SIZE
+002780            " VALOR " DELIMITED BY SIZE
+002790            I DELIMITED BY SIZE
+002800         INTO REPORT-LINE
+002810     WRITE REPORT-LINE.
+002820
+002830******************************************************************
+002840*  7500-WRITE-AUDIT
+002850*  GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COMPARTILHADA.
+002860******************************************************************
+002870 7500-WRITE-AUDIT.
+002880     MOVE "PARADA"           TO AUDIT-PROGRAM-ID
+002890     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+002900     ACCEPT AUDIT-TIME FROM TIME
+002910     MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+002920     MOVE MULTIL-VALOR        TO AUDIT-KEY
+002930     MOVE SPACES              TO AUDIT-DETAIL
+002940     STRING "PARADA=" PARADA " ACERTOS=" WS-MULTIPLO-HIT-COUNT
+002950         DELIMITED BY SIZE INTO AUDIT-DETAIL
+002960     WRITE AUDIT-RECORD.
+002970
+002980******************************************************************
+002990*  3000-FINALIZE
+003000*  MOSTRA OS TOTAIS DA EXECUCAO E FECHA OS ARQUIVOS.
+003010******************************************************************
+003020 3000-FINALIZE.
+003030     MOVE "PAR-003" TO WS-MSG-CODE-WK
+003040     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+003050     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-HIT-COUNT
+003060     MOVE "PAR-004" TO WS-MSG-CODE-WK
+003070     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+003080     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-REJECT-COUNT
+003090     CLOSE MULTIPLO-LIST-FILE
+003100     CLOSE PARADA-REPORT-FILE
+003110     CLOSE AUDIT-LOG-FILE
+003120     CLOSE PARADA-REJECT-FILE.
+003130
+003140******************************************************************
+003150*  8000-READ-MULTIPLO
+003160*  LE O PROXIMO MULTIPLO DA LISTA.
+003170******************************************************************
+003180 8000-READ-MULTIPLO.
+003190     READ MULTIPLO-LIST-FILE
+003200         AT END
+003210             MOVE "Y" TO WS-EOF-SW
+003220     END-READ.
