@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MENU.
+000300 AUTHOR.        A. FIGUEIREDO.
+000400 INSTALLATION.  ESCRITORIO - PAINEL DE ROTINAS DIARIAS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MENU.CBL
+000900*  PAINEL PRINCIPAL - LISTA AS DEZ ROTINAS DIARIAS DO ESCRITORIO
+001000*  E DEIXA O OPERADOR ESCOLHER QUAL DELAS EXECUTAR, EM VEZ DE
+001100*  CADA UM TER QUE SABER E INVOCAR CADA PROGRAM-ID NA MAO.
+001200*-----------------------------------------------------------------
+001300*  MODIFICATION HISTORY
+001400*  DATE       INIT  DESCRIPTION
+001500*  2026-08-09 AFG   PROGRAMA ORIGINAL.
+001550*  2026-08-09 AFG   ACRESCENTADO O FECHODIA COMO 11A OPCAO, PARA
+001560*                   RODAR O FECHAMENTO CONSOLIDADO DO DIA PELO
+001570*                   PROPRIO PAINEL.
+001580*  2026-08-09 AFG   OS TEXTOS DO PAINEL PASSAM A VIR DA TABELA DE
+001590*                   MENSAGENS COMPARTILHADA (MSGLOOKUP).
+001595*  2026-08-09 AFG   CORRIGIDO O PERFORM DE 2500-RUN-CHOICE, QUE NAO
+001596*                   ALCANCAVA 2500-EXIT - UMA OPCAO INVALIDA CAIA NO
+001597*                   GO TO 2500-EXIT FORA DA FAIXA DO PERFORM E
+001598*                   DERRUBAVA O PAINEL INTEIRO EM VEZ DE REEXIBIR O
+001599*                   MENU.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-CHOICE                   PIC 9(02)   VALUE ZERO.
+002400 01  WS-COMMAND                  PIC X(15)   VALUE SPACES.
+002500 01  WS-RETURN-CODE              PIC S9(04)  COMP VALUE ZERO.
+002600 01  WS-SWITCHES.
+002700     05  WS-EXIT-SW              PIC X(01)   VALUE "N".
+002800         88  WS-EXIT                         VALUE "Y".
+002850 01  WS-MSG-CODE-WK              PIC X(08).
+002860 01  WS-MSG-TEXT-WK              PIC X(60).
+002900 01  WS-PROGRAM-TABLE.
+003000     05  FILLER                  PIC X(17)   VALUE "01ler".
+003100     05  FILLER                  PIC X(17)   VALUE "02ler100".
+003200     05  FILLER             PIC X(17)   VALUE "03mediaponderada".
+003300     05  FILLER                  PIC X(17)   VALUE "04moeda".
+003400     05  FILLER                  PIC X(17)   VALUE "05parada".
+003500     05  FILLER                  PIC X(17)   VALUE "06primo".
+003600     05  FILLER             PIC X(17)   VALUE "07qualtriangulo".
+003700     05  FILLER                  PIC X(17)   VALUE "08tabuada".
+003800     05  FILLER                  PIC X(17)   VALUE "09vccode".
+003900     05  FILLER                  PIC X(17)   VALUE "10viagem".
+003950     05  FILLER                  PIC X(17)   VALUE "11fechodia".
+004000 01  WS-PROGRAM-ENTRY REDEFINES WS-PROGRAM-TABLE
+004100                      OCCURS 11 TIMES INDEXED BY WS-PGM-IDX.
+004200     05  WS-PGM-NUMBER           PIC X(02).
+004300     05  WS-PGM-COMMAND          PIC X(15).
+004400
+004500 PROCEDURE DIVISION.
+004600
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE
+004900     PERFORM 2000-SHOW-MENU THRU 2000-EXIT
+005000         UNTIL WS-EXIT
+005100     PERFORM 3000-FINALIZE
+005200     STOP RUN.
+005300
+005400******************************************************************
+005500*  1000-INITIALIZE
+005600*  EXIBE O CABECALHO DO PAINEL.
+005700******************************************************************
+005800 1000-INITIALIZE.
+005810     MOVE "MNU-001" TO WS-MSG-CODE-WK
+005820     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+005900     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+005910     MOVE "MNU-002" TO WS-MSG-CODE-WK
+005920     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+006000     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+006050     MOVE "MNU-001" TO WS-MSG-CODE-WK
+006060     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+006100     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK).
+006200
+006300******************************************************************
+006400*  2000-SHOW-MENU
+006500*  LISTA AS ROTINAS DISPONIVEIS, LE A ESCOLHA DO OPERADOR E
+006600*  DISPARA A ROTINA CORRESPONDENTE.
+006700******************************************************************
+006800 2000-SHOW-MENU.
+006900     DISPLAY " "
+006910     MOVE "MNU-003" TO WS-MSG-CODE-WK
+006920     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007000     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007010     MOVE "MNU-004" TO WS-MSG-CODE-WK
+007020     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007100     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007110     MOVE "MNU-005" TO WS-MSG-CODE-WK
+007120     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007200     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007210     MOVE "MNU-006" TO WS-MSG-CODE-WK
+007220     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007300     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007310     MOVE "MNU-007" TO WS-MSG-CODE-WK
+007320     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007400     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007410     MOVE "MNU-008" TO WS-MSG-CODE-WK
+007420     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007450     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007460     MOVE "MNU-009" TO WS-MSG-CODE-WK
+007470     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007500     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007600     DISPLAY " "
+007610     MOVE "MNU-010" TO WS-MSG-CODE-WK
+007620     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+007700     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+007800     ACCEPT WS-CHOICE
+007900     IF WS-CHOICE = ZERO
+008000         MOVE "Y" TO WS-EXIT-SW
+008100     ELSE
+008200         PERFORM 2500-RUN-CHOICE THRU 2500-EXIT
+008300     END-IF.
+008400 2000-EXIT.
+008500     EXIT.
+008600
+008700******************************************************************
+008800*  2500-RUN-CHOICE
+008900*  LOCALIZA O COMANDO DA ROTINA ESCOLHIDA NA TABELA E O EXECUTA
+009000*  COMO UM PROCESSO SEPARADO, DEVOLVENDO O CONTROLE AO PAINEL
+009100*  QUANDO A ROTINA TERMINAR.
+009200******************************************************************
+009300 2500-RUN-CHOICE.
+009400     MOVE "N" TO WS-EXIT-SW
+009500     SET WS-PGM-IDX TO WS-CHOICE
+009600     IF WS-CHOICE NOT NUMERIC OR WS-CHOICE > 11
+009610         MOVE "MNU-011" TO WS-MSG-CODE-WK
+009620         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+009650         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+009680         GO TO 2500-EXIT
+009800     END-IF
+009900     MOVE WS-PGM-COMMAND(WS-PGM-IDX) TO WS-COMMAND
+009910     MOVE "MNU-012" TO WS-MSG-CODE-WK
+009920     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+010000     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " "
+010010         WS-PGM-COMMAND(WS-PGM-IDX) "..."
+010100     CALL "SYSTEM" USING WS-COMMAND
+010200     MOVE RETURN-CODE TO WS-RETURN-CODE
+010210     MOVE "MNU-013" TO WS-MSG-CODE-WK
+010220     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+010300     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-RETURN-CODE.
+010400 2500-EXIT.
+010500     EXIT.
+010600
+010700******************************************************************
+010800*  3000-FINALIZE
+010900*  ENCERRA O PAINEL.
+011000******************************************************************
+011100 3000-FINALIZE.
+011110     MOVE "MNU-014" TO WS-MSG-CODE-WK
+011120     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+011200     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK).
