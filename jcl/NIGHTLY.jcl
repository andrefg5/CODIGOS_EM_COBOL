@@ -0,0 +1,99 @@
+//NIGHTLY  JOB (ACCTNO),'ROTINA NOTURNA',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY.JCL
+//* RODA A SEQUENCIA DIARIA DE MOEDA, VIAGEM E MEDIAPONDERADA SEM
+//* OPERADOR, NA MESMA ORDEM EM QUE ERAM DISPARADAS A MAO PELO
+//* TERMINAL, CONTRA OS ARQUIVOS DE ENTRADA JA COLETADOS DURANTE O
+//* DIA (CASHCNT, MANIFEST, ROSTER/WEIGHTS).
+//*
+//* CADA PASSO SO RODA SE O ANTERIOR TERMINOU COM RC<=4 - UM ABEND
+//* OU RC>4 EM MOEDA, POR EXEMPLO, INTERROMPE O RESTO DA SEQUENCIA
+//* EM VEZ DE DEIXAR VIAGEM/MEDIAPONDERADA RODAR SOBRE UM DIA QUE
+//* NAO FECHOU DIREITO. PARA RETOMAR A PARTIR DE UM PASSO APOS UMA
+//* INTERRUPCAO, RESUBMETER COM RESTART=(stepname) NO JOB CARD.
+//*
+//* TODOS OS PASSOS GRAVAM NA MESMA TRILHA DE AUDITORIA (AUDITLOG),
+//* POR ISSO ELA E ABERTA EM MODO MOD (ACRESCENTA) EM CADA PASSO.
+//*
+//* TODOS OS PASSOS TAMBEM APONTAM O DD MSGTABLE PARA A MESMA TABELA
+//* DE MENSAGENS - PARA TROCAR O IDIOMA DAS MENSAGENS DO ESCRITORIO,
+//* BASTA TROCAR O DSN DESSE DD, SEM RECOMPILAR NENHUM PROGRAMA.
+//*
+//* CADA PASSO AGORA SE IDENTIFICA COMO O OPERADOR BATCH001 (ROTINA
+//* NOTURNA), CADASTRADO NO OPERMAST - O ID E O PIN VEM DO SYSIN, NA
+//* MESMA ORDEM EM QUE O PROGRAMA OS PEDIRIA NO TERMINAL, POIS A
+//* ROTINA DE IDENTIFICACAO (OPSIGNON) E A MESMA PARA TERMINAL E BATCH.
+//*
+//* CADA PASSO AGORA GRAVA UM PONTO DE CONTROLE NO NIGHTCKP AO TERMINAR
+//* COM SUCESSO, E CONFERE ESSE MESMO ARQUIVO ANTES DE COMECAR - SE UMA
+//* RESUBMISSAO DO JOB (APOS UM ABEND EM QUALQUER PASSO) ENCONTRAR UM
+//* PONTO DE CONTROLE DE HOJE PARA UM PASSO, ELE E PULADO EM VEZ DE
+//* RODAR DE NOVO, PARA QUE O JOB POSSA SER RESUBMETIDO DO INICIO SEM
+//* PRECISAR DE RESTART=(stepname).
+//*
+//* MOEDARPT/MOEDAREJ/TICKETS/VIAGEMRPT/GRADERPT/MEDIAREJ SAO SAIDAS
+//* NOVAS TODA NOITE, POR ISSO FICAM SOB UM GDG (GENERATION DATA GROUP)
+//* E CADA PASSO CRIA A PROXIMA GERACAO COM (+1) - UM DSN FIXO COM
+//* DISP=(NEW,CATLG,...) IMPEDIRIA A SEGUNDA EXECUCAO DA NOITE SEGUINTE
+//* (DATASET JA CATALOGADO).
+//*--------------------------------------------------------------
+//*
+//MOEDA    EXEC PGM=MOEDA
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CASHCNT  DD DSN=PROD.DIARIO.CASHCNT,DISP=SHR
+//AUDITLOG DD DSN=PROD.DIARIO.AUDITLOG,DISP=MOD
+//MSGTABLE DD DSN=PROD.ESCRITORIO.MSGTABLE,DISP=SHR
+//OPERMAST DD DSN=PROD.ESCRITORIO.OPERMAST,DISP=SHR
+//NIGHTCKP DD DSN=PROD.DIARIO.NIGHTCKP,DISP=MOD
+//MOEDARPT DD DSN=PROD.DIARIO.MOEDARPT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MOEDAREJ DD DSN=PROD.DIARIO.MOEDAREJ.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD  *
+BATCH001
+0000
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//VIAGEM   EXEC PGM=VIAGEM,COND=(4,GT,MOEDA)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MANIFEST DD DSN=PROD.DIARIO.MANIFEST,DISP=SHR
+//TICKETS  DD DSN=PROD.DIARIO.TICKETS.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//VIAGEMRPT DD DSN=PROD.DIARIO.VIAGEMRPT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.DIARIO.AUDITLOG,DISP=MOD
+//MSGTABLE DD DSN=PROD.ESCRITORIO.MSGTABLE,DISP=SHR
+//OPERMAST DD DSN=PROD.ESCRITORIO.OPERMAST,DISP=SHR
+//NIGHTCKP DD DSN=PROD.DIARIO.NIGHTCKP,DISP=MOD
+//SYSIN    DD  *
+BATCH001
+0000
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//MEDIAP   EXEC PGM=MEDIAPONDERADA,COND=(4,GT,VIAGEM)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTER   DD DSN=PROD.DIARIO.ROSTER,DISP=SHR
+//WEIGHTS  DD DSN=PROD.DIARIO.WEIGHTS,DISP=SHR
+//GRADERPT DD DSN=PROD.DIARIO.GRADERPT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MEDIAREJ DD DSN=PROD.DIARIO.MEDIAREJ.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.DIARIO.AUDITLOG,DISP=MOD
+//MSGTABLE DD DSN=PROD.ESCRITORIO.MSGTABLE,DISP=SHR
+//OPERMAST DD DSN=PROD.ESCRITORIO.OPERMAST,DISP=SHR
+//NIGHTCKP DD DSN=PROD.DIARIO.NIGHTCKP,DISP=MOD
+//SYSIN    DD  *
+BATCH001
+0000
+/*
+//SYSOUT   DD SYSOUT=*
