@@ -1,22 +1,516 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VIAGEM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VIAGEM.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  BILHETERIA - CLASSIFICACAO DE TARIFA.
+000050 DATE-WRITTEN.  2024-03-01.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  VIAGEM.CBL
+000090*  CLASSIFICA A TARIFA DE CADA PASSAGEIRO DO MANIFESTO PELA
+000100*  IDADE E PELA ROTA: NAO PAGA, MEIA, IDOSO OU INTEIRA.
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-03-01 AFG   PROGRAMA ORIGINAL.
+000150*  2026-08-09 AFG   ACRESCENTADA A FAIXA DE DESCONTO PARA IDOSO
+000160*                   (IDADE ACIMA DO CORTE DE MEIA-TARIFA SENIOR).
+000170*  2026-08-09 AFG   CALCULA O VALOR DA TARIFA (PRECO CHEIO X
+000180*                   MULTIPLICADOR DA CATEGORIA), NAO SO O ROTULO.
+000190*  2026-08-09 AFG   O PRECO CHEIO PASSA A DEPENDER DA ROTA
+000200*                   (CODIGO DE ROTA INFORMADO PELO OPERADOR).
+000210*  2026-08-09 AFG   GRAVA CADA CLASSIFICACAO NO ARQUIVO DIARIO
+000220*                   DE PASSAGENS (TICKETS-FILE).
+000230*  2026-08-09 AFG   PASSA A LER O MANIFESTO DE PASSAGEIROS DE UM
+000240*                   ARQUIVO (PASSENGER-MANIFEST-FILE) EM VEZ DE
+000250*                   ACCEPT, PARA CLASSIFICAR O GRUPO INTEIRO NUMA
+000260*                   SO EXECUCAO, E EMITE UM RELATORIO RESUMO.
+000270*  2026-08-09 AFG   GRAVA CADA CLASSIFICACAO NA TRILHA DE
+000280*                   AUDITORIA COMPARTILHADA DO ESCRITORIO
+000290*                   (AUDIT-LOG-FILE).
+000300*  2026-08-09 AFG   A TARIFA E O TOTAL GERAL PASSAM A SER EXIBIDOS
+000310*                   EM PICTURE EDITADA COM PONTO DECIMAL E PREFIXO
+000320*                   "R$" NO RELATORIO E NO TOTAL DE FECHAMENTO.
+000330*  2026-08-09 AFG   CORRIGIDO O ACENTO CORROMPIDO NA CATEGORIA "NAO
+000340*                   PAGA" (VINHA GRAVADO COM CODIFICACAO ERRADA); O
+000350*                   CABECALHO DO RELATORIO PASSA A VIR DA TABELA DE
+000360*                   MENSAGENS COMPARTILHADA (MSGLOOKUP).
+000370*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000380*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000390*                   ANTES DE RODAR, E O ID FICA GRAVADO NA TRILHA DE
+000400*                   AUDITORIA. NA EXECUCAO NOTURNA (JCL), O ID/PIN
+000410*                   DO OPERADOR NOTURNO VEM DO SYSIN.
+000420*  2026-08-09 AFG   PASSA A GRAVAR UM PONTO DE CONTROLE DO FLUXO
+000430*                   NOTURNO (NIGHTCKP) AO TERMINAR COM SUCESSO, E A
+000440*                   PULAR A EXECUCAO SE JA HOUVER UM PONTO DE
+000450*                   CONTROLE DE HOJE.
+000460*  2026-08-09 AFG   O RELATORIO E CADA PASSAGEM GRAVADA GANHAM UM
+000470*                   CARIMBO COMUM DE DATA/HORA DE EXECUCAO (COPYBOOK
+000480*                   RUNSTAMP), PARA CONFERENCIA CRUZADA COM OS
+000490*                   OUTROS ARQUIVOS DO ESCRITORIO NO MESMO DIA.
+000500*  2026-08-09 AFG   TABELA DE ROTAS REDUZIDA DE 5 PARA 3 ENTRADAS
+000510*                   (COPYBOOK ROTAREC) - SOBRAVAM DUAS ENTRADAS EM
+000520*                   BRANCO QUE O SEARCH LINEAR PODERIA CASAR SE A
+000530*                   ROTA DO MANIFESTO VIESSE EM BRANCO, DEVOLVENDO
+000540*                   UMA TARIFA INVALIDA EM VEZ DE ACUSAR ROTA NAO
+000550*                   ENCONTRADA.
+000560*  2026-08-09 AFG   O PONTO DE CONTROLE DO FLUXO NOTURNO SO E
+000570*                   CONFERIDO/GRAVADO QUANDO O OPERADOR LOGADO E O
+000580*                   OPERADOR BATCH (BATCH001) DO NIGHTLY.JCL, PARA
+000590*                   NAO BLOQUEAR UM OPERADOR DE TERMINAL QUE PRECISE
+000600*                   REEXECUTAR O PROGRAMA NO MESMO DIA.
+000602*  2026-08-09 AFG   0075-LOAD-CKPT-ENTRY PASSA A CONFERIR O LIMITE
+000604*                   DA TABELA (50 ENTRADAS) ANTES DE GRAVAR, EM VEZ
+000606*                   DE INDEXAR SEM GUARDA - UM NIGHTCKP COM MAIS DE
+000608*                   50 LINHAS PODERIA ESTOURAR A TABELA EM MEMORIA.
+000609*  2026-08-09 AFG   2000-PROCESS-PASSENGER PASSA A GRAVAR TAMBEM O
+000611*                   TICKET-RECORD (TARIFA ZERO, CATEGORIA "ROTA
+000612*                   INVALIDA") QUANDO A ROTA NAO E ENCONTRADA - ANTES
+000613*                   O PASSAGEIRO SAIA DO MANIFESTO SEM NENHUM REGISTRO
+000614*                   EM TICKETS-FILE.
+000616*  2026-08-09 AFG   2000-PROCESS-PASSENGER PASSA A CONFERIR SE
+000617*                   MANIFEST-IDADE E NUMERICO ANTES DE CLASSIFICAR A
+000618*                   TARIFA - REGISTRO COM IDADE INVALIDA GRAVA UM
+000619*                   TICKET-RECORD DE TARIFA ZERO/CATEGORIA "IDADE
+000620*                   INVALIDA" EM VEZ DE SER USADO DIRETO NO EVALUATE
+000621*                   DE FAIXA ETARIA (MESMO PADRAO DE VALIDACAO DE
+000622*                   CAMPO NUMERICO DO MOEDA/MEDIAPONDERADA).
+000623******************************************************************
+000624 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT PASSENGER-MANIFEST-FILE ASSIGN TO "MANIFEST"
+000660         ORGANIZATION IS LINE SEQUENTIAL.
+000670     SELECT TICKETS-FILE ASSIGN TO "TICKETS"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS  IS WS-TICKETS-FILE-STATUS.
+000700     SELECT FARE-REPORT-FILE ASSIGN TO "VIAGEMRPT"
+000710         ORGANIZATION IS LINE SEQUENTIAL.
+000720     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+000750     SELECT STREAM-CHECKPOINT-FILE ASSIGN TO "NIGHTCKP"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS  IS WS-STREAM-CKPT-FILE-STATUS.
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  PASSENGER-MANIFEST-FILE
+000810     RECORDING MODE IS F.
+000820     COPY MANIFREC.
+000830 FD  TICKETS-FILE
+000840     RECORDING MODE IS F.
+000850     COPY TICKETREC.
+000860 FD  FARE-REPORT-FILE
+000870     RECORDING MODE IS F.
+000880 01  REPORT-LINE                 PIC X(80).
+000890 FD  AUDIT-LOG-FILE
+000900     RECORDING MODE IS F.
+000910     COPY AUDITREC.
+000920 FD  STREAM-CHECKPOINT-FILE
+000930     RECORDING MODE IS F.
+000940     COPY STRMCKPT.
+000950 WORKING-STORAGE SECTION.
+000960 01  WS-SWITCHES.
+000970     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000980         88  WS-EOF                          VALUE "Y".
+000990     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+001000         88  WS-SIGNON-VALID                 VALUE "Y".
+001010     05  WS-STREAM-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+001020     05  WS-CKPT-EOF-SW          PIC X(01)   VALUE "N".
+001030         88  WS-CKPT-EOF                     VALUE "Y".
+001040     05  WS-SKIP-RUN-SW          PIC X(01)   VALUE "N".
+001050         88  WS-SKIP-RUN                     VALUE "Y".
+001060 01  IDADE                       PIC 9(03).
+001070 01  ROTA                        PIC X(03).
+001080 01  WS-IDADE-CORTE-IDOSO        PIC 9(03)   VALUE 65.
+001090 01  WS-CATEGORIA                PIC X(15).
+001100 01  WS-PRECO-CHEIO              PIC 9(03)V99.
+001110 01  WS-MULTIPLICADOR            PIC 9(01)V99.
+001120 01  WS-TARIFA                   PIC 9(05)V99.
+001130 01  WS-ROTA-NAO-ENCONTRADA      PIC X(01)   VALUE "N".
+001140     88  WS-ROTA-INVALIDA                    VALUE "Y".
+001150 01  WS-TICKETS-FILE-STATUS      PIC X(02)   VALUE "00".
+001160 01  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+001170 01  WS-PASSAGEIRO-COUNT         PIC 9(05)   VALUE ZERO.
+001180 01  WS-TOTAL-TARIFA             PIC 9(07)V99 VALUE ZERO.
+001190 01  WS-TARIFA-ED                PIC ZZZZ9.99.
+001200 01  WS-TARIFA-DISP              PIC X(15).
+001210 01  WS-TOTAL-TARIFA-ED          PIC ZZZZZZ9.99.
+001220 01  WS-TOTAL-TARIFA-DISP        PIC X(17).
+001230 01  WS-MSG-CODE-WK              PIC X(08).
+001240 01  WS-MSG-TEXT-WK              PIC X(60).
+001250 01  WS-OPERATOR-ID              PIC X(08).
+001260     88  WS-OPERATOR-IS-BATCH        VALUE "BATCH001".
+001270 01  WS-OPERATOR-PIN             PIC X(04).
+001280 01  WS-CURRENT-DATE             PIC X(08).
+001290 01  WS-RUN-STAMP-DISP           PIC X(30).
+001300 01  WS-TIME-OF-DAY              PIC X(08).
+001310     COPY RUNSTAMP.
+001320
+001330******************************************************************
+001340*  TABELA DE TARIFA-BASE POR ROTA.
+001350******************************************************************
+001360 01  WS-ROTA-TABLE-DATA.
+001370     05  FILLER                  PIC X(08) VALUE "URB00450".
+001380     05  FILLER                  PIC X(08) VALUE "MET00600".
+001390     05  FILLER                  PIC X(08) VALUE "INT01200".
+001400 01  WS-ROTA-TABLE REDEFINES WS-ROTA-TABLE-DATA.
+001410     COPY ROTAREC.
+001420
+001430******************************************************************
+001440*  TABELA DE PONTOS DE CONTROLE DO FLUXO NOTURNO, CARREGADA DE
+001450*  NIGHTCKP PARA CONFERIR SE ESTE PASSO JA RODOU HOJE.
+001460******************************************************************
+001470 01  WS-CKPT-TABLE.
+001480     05  WS-CKPT-ENTRY OCCURS 50 TIMES
+001490                       INDEXED BY WS-CKPT-IDX.
+001500         10  WS-CKPT-STEP-NAME   PIC X(08).
+001510         10  WS-CKPT-RUN-DATE    PIC X(08).
+001520         10  WS-CKPT-STAT        PIC X(01).
+001530 01  WS-CKPT-COUNT               PIC 9(03)   VALUE ZERO.
+001540
+001550 PROCEDURE DIVISION.
+001560
+001570 0000-MAINLINE.
+001580     PERFORM 0010-SIGN-ON THRU 0010-EXIT
+001590     IF WS-OPERATOR-IS-BATCH
+001600         PERFORM 0070-CHECK-STREAM-CKPT THRU 0070-EXIT
+001610         IF WS-SKIP-RUN
+001620             GO TO 9999-EXIT
+001630         END-IF
+001640     END-IF
+001650     PERFORM 1000-INITIALIZE
+001660     PERFORM 2000-PROCESS-PASSENGER THRU 2000-EXIT
+001670         UNTIL WS-EOF
+001680     PERFORM 3000-FINALIZE
+001690     GO TO 9999-EXIT.
+001700
+001710******************************************************************
+001720*  0010-SIGN-ON
+001730*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001740*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO. NA
+001750*  EXECUCAO NOTURNA (JCL), O ID/PIN DO OPERADOR NOTURNO VEM DO
+001760*  SYSIN EM VEZ DO TERMINAL.
+001770******************************************************************
+001780 0010-SIGN-ON.
+001790     MOVE "N" TO WS-SIGNON-VALID-SW
+001800     PERFORM 0020-PROMPT-SIGNON THRU 0020-EXIT
+001810         UNTIL WS-SIGNON-VALID.
+001820 0010-EXIT.
+001830     EXIT.
+001840
+001850 0020-PROMPT-SIGNON.
+001860     MOVE "SGN-001" TO WS-MSG-CODE-WK
+001870     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001880     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001890     ACCEPT WS-OPERATOR-ID
+001900     MOVE "SGN-002" TO WS-MSG-CODE-WK
+001910     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001920     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001930     ACCEPT WS-OPERATOR-PIN
+001940     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+001950                           WS-SIGNON-VALID-SW
+001960     IF NOT WS-SIGNON-VALID
+001970         MOVE "SGN-003" TO WS-MSG-CODE-WK
+001980         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001990         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002000     END-IF.
+002010 0020-EXIT.
+002020     EXIT.
+002030
+002040******************************************************************
+002050*  0070-CHECK-STREAM-CKPT
+002060*  CONFERE SE ESTE PASSO DO FLUXO NOTURNO JA TERMINOU COM SUCESSO
+002070*  HOJE, CARREGANDO O ARQUIVO NIGHTCKP EM MEMORIA E PROCURANDO UM
+002080*  REGISTRO PARA "VIAGEM" NA DATA DE HOJE. SE ACHAR, LIGA
+002090*  WS-SKIP-RUN PARA QUE O MAINLINE PULE O PROCESSAMENTO - ISSO
+002100*  PERMITE RESUBMETER O JOB INTEIRO DO INICIO SEM REPETIR PASSOS
+002110*  JA FEITOS NO MESMO DIA.
+002120******************************************************************
+002130 0070-CHECK-STREAM-CKPT.
+002140     MOVE "N" TO WS-SKIP-RUN-SW
+002150     MOVE "N" TO WS-CKPT-EOF-SW
+002160     MOVE ZERO TO WS-CKPT-COUNT
+002170     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002180     OPEN INPUT STREAM-CHECKPOINT-FILE
+002190     IF WS-STREAM-CKPT-FILE-STATUS = "35"
+002200         MOVE "Y" TO WS-CKPT-EOF-SW
+002210     ELSE
+002220         PERFORM 0075-LOAD-CKPT-ENTRY THRU 0075-EXIT
+002230             UNTIL WS-CKPT-EOF
+002240         CLOSE STREAM-CHECKPOINT-FILE
+002250     END-IF
+002260     PERFORM 0080-SEARCH-CKPT-ENTRY THRU 0080-EXIT
+002270         VARYING WS-CKPT-IDX FROM 1 BY 1
+002280         UNTIL WS-CKPT-IDX > WS-CKPT-COUNT OR WS-SKIP-RUN
+002290     IF WS-SKIP-RUN
+002300         MOVE "VIA-003" TO WS-MSG-CODE-WK
+002310         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002320         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002330     END-IF.
+002340 0070-EXIT.
+002350     EXIT.
+002360
+002370 0075-LOAD-CKPT-ENTRY.
+002380     READ STREAM-CHECKPOINT-FILE
+002390         AT END
+002400             MOVE "Y" TO WS-CKPT-EOF-SW
+002410         NOT AT END
+002412             IF WS-CKPT-COUNT < 50
+002420             ADD 1 TO WS-CKPT-COUNT
+002430             SET WS-CKPT-IDX TO WS-CKPT-COUNT
+002440             MOVE CKPT-STEP-NAME TO WS-CKPT-STEP-NAME(WS-CKPT-IDX)
+002450             MOVE CKPT-RUN-DATE  TO WS-CKPT-RUN-DATE(WS-CKPT-IDX)
+002460             MOVE CKPT-STATUS    TO WS-CKPT-STAT(WS-CKPT-IDX)
+002465             END-IF
+002470     END-READ.
+002480 0075-EXIT.
+002490     EXIT.
+002500
+002510 0080-SEARCH-CKPT-ENTRY.
+002520     IF WS-CKPT-STEP-NAME(WS-CKPT-IDX) = "VIAGEM"
+002530         AND WS-CKPT-RUN-DATE(WS-CKPT-IDX) = WS-CURRENT-DATE
+002540         AND WS-CKPT-STAT(WS-CKPT-IDX) = "C"
+002550             MOVE "Y" TO WS-SKIP-RUN-SW
+002560     END-IF.
+002570 0080-EXIT.
+002580     EXIT.
+002590
+002600******************************************************************
+002610*  1000-INITIALIZE
+002620*  ABRE OS ARQUIVOS E LE O PRIMEIRO REGISTRO DO MANIFESTO.
+002630******************************************************************
+002640 1000-INITIALIZE.
+002650     OPEN INPUT PASSENGER-MANIFEST-FILE
+002660     PERFORM 0100-OPEN-TICKETS-FILE
+002670     PERFORM 0150-OPEN-AUDIT-LOG-FILE
+002680     OPEN OUTPUT FARE-REPORT-FILE
+002690     ACCEPT WS-TIME-OF-DAY FROM TIME
+002700     MOVE WS-CURRENT-DATE TO RUN-STAMP-DATE
+002710     MOVE WS-TIME-OF-DAY  TO RUN-STAMP-ID
+002720     MOVE SPACES TO WS-RUN-STAMP-DISP
+002730     STRING "EXECUCAO " DELIMITED BY SIZE
+002740            RUN-STAMP-DATE DELIMITED BY SIZE
+002750            " " DELIMITED BY SIZE
+002760            RUN-STAMP-ID DELIMITED BY SIZE
+002770         INTO WS-RUN-STAMP-DISP
+002780     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+002790     WRITE REPORT-LINE
+002800     MOVE "VIA-001" TO WS-MSG-CODE-WK
+002810     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002820     MOVE WS-MSG-TEXT-WK TO REPORT-LINE
+002830     WRITE REPORT-LINE
+002840     MOVE "VIA-002" TO WS-MSG-CODE-WK
+002850     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002860     MOVE WS-MSG-TEXT-WK TO REPORT-LINE
+002870     WRITE REPORT-LINE
+002880     PERFORM 8000-READ-MANIFEST.
+002890
+002900******************************************************************
+002910*  2000-PROCESS-PASSENGER
+002920*  CLASSIFICA UM PASSAGEIRO DO MANIFESTO E GRAVA A PASSAGEM.
+002930******************************************************************
+002940 2000-PROCESS-PASSENGER.
+002945     IF MANIFEST-IDADE NOT NUMERIC
+002946         MOVE ZERO           TO IDADE
+002947         MOVE MANIFEST-ROTA  TO ROTA
+002948         MOVE "IDADE INVALIDA" TO WS-CATEGORIA
+002949         MOVE ZERO            TO WS-TARIFA
+002950         PERFORM 1500-WRITE-TICKET
+002951     ELSE
+002952         MOVE MANIFEST-IDADE TO IDADE
+002960         MOVE MANIFEST-ROTA  TO ROTA
+002970         PERFORM 0500-LOOKUP-ROTA
+002980         IF WS-ROTA-INVALIDA
+002990             MOVE "ROTA INVALIDA" TO WS-CATEGORIA
+003000             MOVE ZERO            TO WS-TARIFA
+003005             PERFORM 1500-WRITE-TICKET
+003010         ELSE
+003020             PERFORM 1000-CLASSIFY-FARE
+003030             COMPUTE WS-TARIFA = WS-PRECO-CHEIO * WS-MULTIPLICADOR
+003040             PERFORM 1500-WRITE-TICKET
+003050             ADD WS-TARIFA TO WS-TOTAL-TARIFA
+003055         END-IF
+003060     END-IF
+003070     ADD 1 TO WS-PASSAGEIRO-COUNT
+003080     PERFORM 1800-WRITE-REPORT-LINE
+003090     PERFORM 7000-WRITE-AUDIT
+003100     PERFORM 8000-READ-MANIFEST.
+003110 2000-EXIT.
+003120     EXIT.
+003130
+003140******************************************************************
+003150*  3000-FINALIZE
+003160*  GRAVA O TOTAL GERAL E FECHA OS ARQUIVOS.
+003170******************************************************************
+003180 3000-FINALIZE.
+003190     MOVE WS-TOTAL-TARIFA TO WS-TOTAL-TARIFA-ED
+003200     MOVE SPACES           TO WS-TOTAL-TARIFA-DISP
+003210     STRING "R$" DELIMITED BY SIZE
+003220            FUNCTION TRIM(WS-TOTAL-TARIFA-ED) DELIMITED BY SIZE
+003230         INTO WS-TOTAL-TARIFA-DISP
+003240     MOVE SPACES TO REPORT-LINE
+003250     WRITE REPORT-LINE
+003260     STRING "TOTAL (" WS-PASSAGEIRO-COUNT " PASSAGEIROS)"
+003270            "  TARIFA TOTAL = " WS-TOTAL-TARIFA-DISP
+003280         DELIMITED BY SIZE INTO REPORT-LINE
+003290     WRITE REPORT-LINE
+003300     CLOSE PASSENGER-MANIFEST-FILE
+003310     CLOSE TICKETS-FILE
+003320     CLOSE AUDIT-LOG-FILE
+003330     CLOSE FARE-REPORT-FILE
+003340     IF WS-OPERATOR-IS-BATCH
+003350         PERFORM 7200-WRITE-STREAM-CKPT THRU 7200-EXIT
+003360     END-IF.
+003370
+003380******************************************************************
+003390*  0100-OPEN-TICKETS-FILE
+003400*  ABRE O ARQUIVO DE PASSAGENS EM MODO EXTEND, CRIANDO-O SE ESTA
+003410*  E A PRIMEIRA EXECUCAO DO DIA.
+003420******************************************************************
+003430 0100-OPEN-TICKETS-FILE.
+003440     OPEN EXTEND TICKETS-FILE
+003450     IF WS-TICKETS-FILE-STATUS = "35"
+003460         OPEN OUTPUT TICKETS-FILE
+003470         CLOSE TICKETS-FILE
+003480         OPEN EXTEND TICKETS-FILE
+003490     END-IF.
+003500
+003510******************************************************************
+003520*  0150-OPEN-AUDIT-LOG-FILE
+003530*  ABRE A TRILHA DE AUDITORIA COMPARTILHADA EM MODO EXTEND,
+003540*  CRIANDO-A SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+003550******************************************************************
+003560 0150-OPEN-AUDIT-LOG-FILE.
+003570     OPEN EXTEND AUDIT-LOG-FILE
+003580     IF WS-AUDIT-FILE-STATUS = "35"
+003590         OPEN OUTPUT AUDIT-LOG-FILE
+003600         CLOSE AUDIT-LOG-FILE
+003610         OPEN EXTEND AUDIT-LOG-FILE
+003620     END-IF.
+003630
+003640******************************************************************
+003650*  1500-WRITE-TICKET
+003660*  GRAVA UM REGISTRO NO ARQUIVO DIARIO DE PASSAGENS.
+003670******************************************************************
+003680 1500-WRITE-TICKET.
+003690     ACCEPT TICKET-DATE FROM DATE YYYYMMDD
+003700     ACCEPT TICKET-TIME FROM TIME
+003710     MOVE IDADE          TO TICKET-IDADE
+003720     MOVE ROTA           TO TICKET-ROTA
+003730     MOVE WS-CATEGORIA   TO TICKET-CATEGORIA
+003740     MOVE WS-TARIFA      TO TICKET-TARIFA
+003750     MOVE RUN-STAMP-DATE TO TICKET-RUN-DATE
+003760     MOVE RUN-STAMP-ID   TO TICKET-RUN-ID
+003770     WRITE TICKET-RECORD.
+003780
+003790******************************************************************
+003800*  1800-WRITE-REPORT-LINE
+003810*  GRAVA A LINHA DE DETALHE DE UM PASSAGEIRO NO RELATORIO.
+003820******************************************************************
+003830 1800-WRITE-REPORT-LINE.
+003840     MOVE WS-TARIFA      TO WS-TARIFA-ED
+003850     MOVE SPACES         TO WS-TARIFA-DISP
+003860     STRING "R$" DELIMITED BY SIZE
+003870            FUNCTION TRIM(WS-TARIFA-ED) DELIMITED BY SIZE
+003880         INTO WS-TARIFA-DISP
+003890     MOVE SPACES TO REPORT-LINE
+003900     STRING IDADE          DELIMITED BY SIZE
+003910            "    "         DELIMITED BY SIZE
+003920            ROTA           DELIMITED BY SIZE
+003930            "   "          DELIMITED BY SIZE
+003940            WS-CATEGORIA   DELIMITED BY SIZE
+003950            " "            DELIMITED BY SIZE
+003960            WS-TARIFA-DISP DELIMITED BY SIZE
+003970         INTO REPORT-LINE
+003980     WRITE REPORT-LINE.
+003990
+004000******************************************************************
+004010*  7000-WRITE-AUDIT
+004020*  GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COMPARTILHADA.
+004030******************************************************************
+004040  7000-WRITE-AUDIT.
+004050      MOVE "VIAGEM"          TO AUDIT-PROGRAM-ID
+004060      ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+004070      ACCEPT AUDIT-TIME FROM TIME
+004080      MOVE WS-OPERATOR-ID     TO AUDIT-OPERATOR-ID
+004090      MOVE ROTA               TO AUDIT-KEY
+004100      MOVE SPACES             TO AUDIT-DETAIL
+004110      STRING "IDADE=" IDADE " CATEGORIA=" WS-CATEGORIA
+004120             " TARIFA=" WS-TARIFA
+004130          DELIMITED BY SIZE INTO AUDIT-DETAIL
+004140      WRITE AUDIT-RECORD.
+004150
+004160******************************************************************
+004170*  7200-WRITE-STREAM-CKPT
+004180*  GRAVA UM PONTO DE CONTROLE NO FLUXO NOTURNO (NIGHTCKP) MARCANDO
+004190*  ESTE PASSO COMO CONCLUIDO HOJE, PARA QUE UMA RESUBMISSAO DO JOB
+004200*  APOS UM ABEND NAO REPITA UM PASSO QUE JA TERMINOU BEM.
+004210******************************************************************
+004220 7200-WRITE-STREAM-CKPT.
+004230     OPEN EXTEND STREAM-CHECKPOINT-FILE
+004240     IF WS-STREAM-CKPT-FILE-STATUS = "35"
+004250         OPEN OUTPUT STREAM-CHECKPOINT-FILE
+004260         CLOSE STREAM-CHECKPOINT-FILE
+004270         OPEN EXTEND STREAM-CHECKPOINT-FILE
+004280     END-IF
+004290     MOVE "VIAGEM"          TO CKPT-STEP-NAME
+004300     MOVE WS-CURRENT-DATE   TO CKPT-RUN-DATE
+004310     MOVE "C"               TO CKPT-STATUS
+004320     WRITE STREAM-CHECKPOINT-RECORD
+004330     CLOSE STREAM-CHECKPOINT-FILE.
+004340 7200-EXIT.
+004350     EXIT.
+004360
+004370******************************************************************
+004380*  8000-READ-MANIFEST
+004390*  LE O PROXIMO REGISTRO DO MANIFESTO DE PASSAGEIROS.
+004400******************************************************************
+004410 8000-READ-MANIFEST.
+004420     READ PASSENGER-MANIFEST-FILE
+004430         AT END
+004440             MOVE "Y" TO WS-EOF-SW
+004450     END-READ.
+004460
+004470******************************************************************
+004480*  0500-LOOKUP-ROTA
+004490*  PROCURA O CODIGO DE ROTA NA TABELA E DEVOLVE O PRECO CHEIO
+004500*  DA ROTA. LIGA A CONDICAO WS-ROTA-INVALIDA SE NAO ACHAR.
+004510******************************************************************
+004520 0500-LOOKUP-ROTA.
+004530     MOVE "N" TO WS-ROTA-NAO-ENCONTRADA
+004540     SET WS-ROTA-IDX TO 1
+004550     SEARCH WS-ROTA-ENTRY
+004560         AT END
+004570             MOVE "Y" TO WS-ROTA-NAO-ENCONTRADA
+004580         WHEN WS-ROTA-CODIGO (WS-ROTA-IDX) = ROTA
+004590             MOVE WS-ROTA-PRECO-CHEIO (WS-ROTA-IDX)
+004600                 TO WS-PRECO-CHEIO
+004610     END-SEARCH.
+004620
+004630******************************************************************
+004640*  1000-CLASSIFY-FARE
+004650*  DETERMINA A CATEGORIA DE TARIFA E O MULTIPLICADOR A PARTIR DA
+004660*  IDADE DO PASSAGEIRO.
+004670******************************************************************
+004680 1000-CLASSIFY-FARE.
+004690     EVALUATE TRUE
+004700         WHEN IDADE < 2
+004710             MOVE "NAO PAGA"       TO WS-CATEGORIA
+004720             MOVE 0                 TO WS-MULTIPLICADOR
+004730         WHEN IDADE <= 12
+004740             MOVE "MEIA"           TO WS-CATEGORIA
+004750             MOVE 0.50              TO WS-MULTIPLICADOR
+004760         WHEN IDADE >= WS-IDADE-CORTE-IDOSO
+004770             MOVE "IDOSO"          TO WS-CATEGORIA
+004780             MOVE 0.50              TO WS-MULTIPLICADOR
+004790         WHEN OTHER
+004800             MOVE "INTEIRA"        TO WS-CATEGORIA
+004810             MOVE 1                 TO WS-MULTIPLICADOR
+004820     END-EVALUATE.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 IDADE        PIC 9(3).
-
-       PROCEDURE DIVISION.
-           DISPLAY "IDADE"
-           ACCEPT IDADE
-
-           IF IDADE < 2
-               DISPLAY "NÃƒO PAGA"
-           ELSE
-               IF IDADE >= 2 AND IDADE <= 12
-                   DISPLAY "MEIA"
-               ELSE
-                   DISPLAY "INTEIRA"
-               END-IF
-           END-IF
-
-           STOP RUN.
+004830******************************************************************
+004840*  9999-EXIT
+004850*  SAIDA UNICA DO PROGRAMA.
+004860******************************************************************
+004870 9999-EXIT.
+004880     STOP RUN.
