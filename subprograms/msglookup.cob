@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MSGLOOKUP.
+000300 AUTHOR.        A. FIGUEIREDO.
+000400 INSTALLATION.  ESCRITORIO - ROTINA COMPARTILHADA DE MENSAGENS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MSGLOOKUP.CBL
+000900*  DEVOLVE O TEXTO DE UMA MENSAGEM A PARTIR DO SEU CODIGO,
+001000*  PROCURANDO NA TABELA DE MENSAGENS (MESSAGE-TABLE-FILE) QUE E
+001100*  CARREGADA EM MEMORIA NA PRIMEIRA CHAMADA. TROCAR O IDIOMA DAS
+001200*  MENSAGENS DO ESCRITORIO E SO APONTAR O ARQUIVO/DD MSGTABLE
+001300*  PARA UM OUTRO CONJUNTO DE REGISTROS - NENHUM PROGRAMA CHAMADOR
+001400*  PRECISA MUDAR. SE O CODIGO NAO FOR ENCONTRADO (OU O ARQUIVO
+001500*  NAO EXISTIR), DEVOLVE O PROPRIO CODIGO COMO TEXTO, PARA QUE O
+001600*  CHAMADOR SEMPRE TENHA ALGO PARA EXIBIR.
+001700*-----------------------------------------------------------------
+001800*  MODIFICATION HISTORY
+001900*  DATE       INIT  DESCRIPTION
+002000*  2026-08-09 AFG   ROTINA ORIGINAL.
+002050*  2026-08-09 AFG   1100-READ-MESSAGE PASSA A CONFERIR O LIMITE DA
+002060*                   TABELA (200 ENTRADAS) ANTES DE GRAVAR, EM VEZ DE
+002070*                   INDEXAR SEM GUARDA.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT MESSAGE-TABLE-FILE ASSIGN TO "MSGTABLE"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS  IS WS-MSG-FILE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  MESSAGE-TABLE-FILE
+003100     RECORDING MODE IS F.
+003200     COPY MSGREC.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-SWITCHES.
+003500     05  WS-MSG-FILE-STATUS      PIC X(02)   VALUE "00".
+003600     05  WS-MSG-LOADED-SW        PIC X(01)   VALUE "N".
+003700         88  WS-MSG-LOADED                   VALUE "Y".
+003800     05  WS-MSG-EOF-SW           PIC X(01)   VALUE "N".
+003900         88  WS-MSG-EOF                      VALUE "Y".
+004000     05  WS-MSG-FOUND-SW         PIC X(01)   VALUE "N".
+004100         88  WS-MSG-FOUND                    VALUE "Y".
+004200 01  WS-MSG-COUNT                PIC 9(03)   VALUE ZERO.
+004300 01  WS-MSG-TABLE.
+004400     05  WS-MSG-ENTRY OCCURS 200 TIMES
+004500                      INDEXED BY WS-MSG-IDX.
+004600         10  WS-MSG-ENTRY-CODE   PIC X(08).
+004700         10  WS-MSG-ENTRY-TEXT   PIC X(60).
+004800 LINKAGE SECTION.
+004900 01  LK-MSG-CODE                 PIC X(08).
+005000 01  LK-MSG-TEXT                 PIC X(60).
+005100
+005200 PROCEDURE DIVISION USING LK-MSG-CODE LK-MSG-TEXT.
+005300
+005400 0000-MAINLINE.
+005500     IF NOT WS-MSG-LOADED
+005600         PERFORM 1000-LOAD-MESSAGE-TABLE
+005700     END-IF
+005800     PERFORM 2000-FIND-MESSAGE
+005900     GOBACK.
+006000
+006100******************************************************************
+006200*  1000-LOAD-MESSAGE-TABLE
+006300*  CARREGA A TABELA DE MENSAGENS EM MEMORIA NA PRIMEIRA CHAMADA.
+006400*  SE O ARQUIVO/DD MSGTABLE NAO EXISTIR, SEGUE SEM NENHUMA
+006500*  MENSAGEM CARREGADA - 2000-FIND-MESSAGE DEVOLVE O PROPRIO
+006600*  CODIGO NESSE CASO.
+006700******************************************************************
+006800 1000-LOAD-MESSAGE-TABLE.
+006900     OPEN INPUT MESSAGE-TABLE-FILE
+007000     IF WS-MSG-FILE-STATUS = "00"
+007100         PERFORM 1100-READ-MESSAGE THRU 1100-EXIT
+007200             UNTIL WS-MSG-EOF
+007300         CLOSE MESSAGE-TABLE-FILE
+007400     END-IF
+007500     MOVE "Y" TO WS-MSG-LOADED-SW.
+007600
+007700 1100-READ-MESSAGE.
+007800     READ MESSAGE-TABLE-FILE
+007900         AT END
+008000             MOVE "Y" TO WS-MSG-EOF-SW
+008100             GO TO 1100-EXIT
+008200     END-READ
+008210     IF WS-MSG-COUNT < 200
+008300         ADD 1 TO WS-MSG-COUNT
+008400         SET WS-MSG-IDX TO WS-MSG-COUNT
+008500         MOVE MSG-CODE TO WS-MSG-ENTRY-CODE(WS-MSG-IDX)
+008600         MOVE MSG-TEXT TO WS-MSG-ENTRY-TEXT(WS-MSG-IDX)
+008610     END-IF.
+008700 1100-EXIT.
+008800     EXIT.
+008900
+009000******************************************************************
+009100*  2000-FIND-MESSAGE
+009200*  PROCURA O CODIGO NA TABELA CARREGADA EM MEMORIA. SE NAO ACHAR,
+009300*  DEVOLVE O PROPRIO CODIGO COMO TEXTO.
+009400******************************************************************
+009500 2000-FIND-MESSAGE.
+009600     MOVE "N" TO WS-MSG-FOUND-SW
+009700     PERFORM 2100-SEARCH-MESSAGE THRU 2100-EXIT
+009800         VARYING WS-MSG-IDX FROM 1 BY 1
+009900         UNTIL WS-MSG-IDX > WS-MSG-COUNT OR WS-MSG-FOUND
+010000     IF NOT WS-MSG-FOUND
+010100         MOVE SPACES     TO LK-MSG-TEXT
+010200         MOVE LK-MSG-CODE TO LK-MSG-TEXT
+010300     END-IF.
+010400
+010500 2100-SEARCH-MESSAGE.
+010600     IF WS-MSG-ENTRY-CODE(WS-MSG-IDX) = LK-MSG-CODE
+010700         MOVE WS-MSG-ENTRY-TEXT(WS-MSG-IDX) TO LK-MSG-TEXT
+010800         MOVE "Y" TO WS-MSG-FOUND-SW
+010900     END-IF.
+011000 2100-EXIT.
+011100     EXIT.
