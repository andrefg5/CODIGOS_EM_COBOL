@@ -0,0 +1,48 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    VALIDNUM.
+000300 AUTHOR.        A. FIGUEIREDO.
+000400 INSTALLATION.  ESCRITORIO - ROTINA COMPARTILHADA DE ENTRADA.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  VALIDNUM.CBL
+000900*  CONFERE SE UM VALOR DIGITADO PELO OPERADOR E NUMERICO (E, SE
+001000*  PEDIDO, SE NAO E ZERO) ANTES DE O PROGRAMA CHAMADOR MOVER O
+001100*  VALOR PARA O SEU PROPRIO CAMPO NUMERICO. CHAMADA PELOS
+001200*  PROGRAMAS DO ESCRITORIO QUE AINDA PEDEM ALGUM VALOR POR ACCEPT,
+001300*  PARA QUE UMA TECLA ERRADA SEJA DETECTADA E REDIGITADA DA MESMA
+001400*  FORMA EM TODOS ELES.
+001500*-----------------------------------------------------------------
+001600*  MODIFICATION HISTORY
+001700*  DATE       INIT  DESCRIPTION
+001800*  2026-08-09 AFG   ROTINA ORIGINAL.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002210 01  WS-SIGNIFICANT-LEN          PIC 9(02)   VALUE ZERO.
+002300 LINKAGE SECTION.
+002400 01  LK-RAW-INPUT                PIC X(10).
+002500 01  LK-ALLOW-ZERO               PIC X(01).
+002600 01  LK-VALID-FLAG               PIC X(01).
+002700
+002800 PROCEDURE DIVISION USING LK-RAW-INPUT LK-ALLOW-ZERO
+002900                          LK-VALID-FLAG.
+003000
+003100 0000-MAINLINE.
+003150     MOVE "Y" TO LK-VALID-FLAG
+003160     COMPUTE WS-SIGNIFICANT-LEN =
+003170         FUNCTION LENGTH(FUNCTION TRIM(LK-RAW-INPUT))
+003200     IF WS-SIGNIFICANT-LEN = ZERO
+003300         MOVE "N" TO LK-VALID-FLAG
+003400     ELSE
+003500         IF LK-RAW-INPUT(1:WS-SIGNIFICANT-LEN) NOT NUMERIC
+003600             MOVE "N" TO LK-VALID-FLAG
+003700         ELSE
+003800             IF LK-RAW-INPUT(1:WS-SIGNIFICANT-LEN) = ZERO
+003850                AND LK-ALLOW-ZERO NOT = "Y"
+003900                 MOVE "N" TO LK-VALID-FLAG
+004000             END-IF
+004010         END-IF
+004020     END-IF
+004030     GOBACK.
