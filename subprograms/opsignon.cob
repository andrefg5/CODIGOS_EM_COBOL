@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    OPSIGNON.
+000300 AUTHOR.        A. FIGUEIREDO.
+000400 INSTALLATION.  ESCRITORIO - ROTINA COMPARTILHADA DE IDENTIFICACAO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  OPSIGNON.CBL
+000900*  CONFERE O ID E O PIN DO OPERADOR DIGITADOS PELO PROGRAMA
+001000*  CHAMADOR CONTRA O CADASTRO DE OPERADORES (OPERATOR-MASTER-FILE),
+001100*  CARREGADO EM MEMORIA NA PRIMEIRA CHAMADA. CHAMADA POR TODAS AS
+001200*  ROTINAS DO ESCRITORIO ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001300*  PARA QUE CADA REGISTRO GRAVADO NA TRILHA DE AUDITORIA POSSA SER
+001400*  LIGADO A UMA PESSOA.
+001500*-----------------------------------------------------------------
+001600*  MODIFICATION HISTORY
+001700*  DATE       INIT  DESCRIPTION
+001800*  2026-08-09 AFG   ROTINA ORIGINAL.
+001850*  2026-08-09 AFG   1100-READ-OPERATOR PASSA A CONFERIR O LIMITE
+001860*                   DA TABELA (100 ENTRADAS) ANTES DE GRAVAR, EM VEZ
+001870*                   DE INDEXAR SEM GUARDA.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT OPERATOR-MASTER-FILE ASSIGN TO "OPERMAST"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS  IS WS-OPER-FILE-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  OPERATOR-MASTER-FILE
+002900     RECORDING MODE IS F.
+003000     COPY OPERMREC.
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-SWITCHES.
+003300     05  WS-OPER-FILE-STATUS     PIC X(02)   VALUE "00".
+003400     05  WS-OPER-LOADED-SW       PIC X(01)   VALUE "N".
+003500         88  WS-OPER-LOADED                  VALUE "Y".
+003600     05  WS-OPER-EOF-SW          PIC X(01)   VALUE "N".
+003700         88  WS-OPER-EOF                     VALUE "Y".
+003800     05  WS-OPER-FOUND-SW        PIC X(01)   VALUE "N".
+003900         88  WS-OPER-FOUND                   VALUE "Y".
+004000 01  WS-OPER-COUNT               PIC 9(03)   VALUE ZERO.
+004100 01  WS-OPER-TABLE.
+004200     05  WS-OPER-ENTRY OCCURS 100 TIMES
+004300                       INDEXED BY WS-OPER-IDX.
+004400         10  WS-OPER-ENTRY-ID    PIC X(08).
+004500         10  WS-OPER-ENTRY-PIN   PIC X(04).
+004600         10  WS-OPER-ENTRY-NAME  PIC X(30).
+004700 LINKAGE SECTION.
+004800 01  LK-OPERATOR-ID              PIC X(08).
+004900 01  LK-OPERATOR-PIN             PIC X(04).
+005000 01  LK-SIGNON-VALID-SW          PIC X(01).
+005100
+005200 PROCEDURE DIVISION USING LK-OPERATOR-ID LK-OPERATOR-PIN
+005300                          LK-SIGNON-VALID-SW.
+005400
+005500 0000-MAINLINE.
+005600     IF NOT WS-OPER-LOADED
+005700         PERFORM 1000-LOAD-OPERATOR-TABLE
+005800     END-IF
+005900     PERFORM 2000-CHECK-SIGNON
+006000     GOBACK.
+006100
+006200******************************************************************
+006300*  1000-LOAD-OPERATOR-TABLE
+006400*  CARREGA O CADASTRO DE OPERADORES EM MEMORIA NA PRIMEIRA
+006500*  CHAMADA. SE O ARQUIVO/DD OPERMAST NAO EXISTIR, SEGUE SEM
+006600*  NENHUM OPERADOR CARREGADO - 2000-CHECK-SIGNON REJEITA QUALQUER
+006700*  ID/PIN NESSE CASO.
+006800******************************************************************
+006900 1000-LOAD-OPERATOR-TABLE.
+007000     OPEN INPUT OPERATOR-MASTER-FILE
+007100     IF WS-OPER-FILE-STATUS = "00"
+007200         PERFORM 1100-READ-OPERATOR THRU 1100-EXIT
+007300             UNTIL WS-OPER-EOF
+007400         CLOSE OPERATOR-MASTER-FILE
+007500     END-IF
+007600     MOVE "Y" TO WS-OPER-LOADED-SW.
+007700
+007800 1100-READ-OPERATOR.
+007900     READ OPERATOR-MASTER-FILE
+008000         AT END
+008100             MOVE "Y" TO WS-OPER-EOF-SW
+008200             GO TO 1100-EXIT
+008300     END-READ
+008310     IF WS-OPER-COUNT < 100
+008400         ADD 1 TO WS-OPER-COUNT
+008500         SET WS-OPER-IDX TO WS-OPER-COUNT
+008600         MOVE OPER-ID   TO WS-OPER-ENTRY-ID(WS-OPER-IDX)
+008700         MOVE OPER-PIN  TO WS-OPER-ENTRY-PIN(WS-OPER-IDX)
+008800         MOVE OPER-NAME TO WS-OPER-ENTRY-NAME(WS-OPER-IDX)
+008810     END-IF.
+008900 1100-EXIT.
+009000     EXIT.
+009100
+009200******************************************************************
+009300*  2000-CHECK-SIGNON
+009400*  PROCURA O ID NA TABELA CARREGADA EM MEMORIA E CONFERE SE O PIN
+009500*  DIGITADO BATE COM O PIN CADASTRADO.
+009600******************************************************************
+009700 2000-CHECK-SIGNON.
+009800     MOVE "N" TO WS-OPER-FOUND-SW
+009900     PERFORM 2100-SEARCH-OPERATOR THRU 2100-EXIT
+010000         VARYING WS-OPER-IDX FROM 1 BY 1
+010100         UNTIL WS-OPER-IDX > WS-OPER-COUNT OR WS-OPER-FOUND
+010200     IF WS-OPER-FOUND
+010300         MOVE "Y" TO LK-SIGNON-VALID-SW
+010400     ELSE
+010500         MOVE "N" TO LK-SIGNON-VALID-SW
+010600     END-IF.
+010700
+010800 2100-SEARCH-OPERATOR.
+010900     IF WS-OPER-ENTRY-ID(WS-OPER-IDX) = LK-OPERATOR-ID
+011000         AND WS-OPER-ENTRY-PIN(WS-OPER-IDX) = LK-OPERATOR-PIN
+011100         MOVE "Y" TO WS-OPER-FOUND-SW
+011200     END-IF.
+011300 2100-EXIT.
+011400     EXIT.
