@@ -1,30 +1,554 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MEDIAPONDERADA.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MEDIAPONDERADA.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  SECRETARIA - APURACAO DE NOTAS.
+000050 DATE-WRITTEN.  2024-04-05.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MEDIAPONDERADA.CBL
+000090*  CALCULA A MEDIA PONDERADA (MP) E A MEDIA SIMPLES (ME) DE CADA
+000100*  ALUNO DA TURMA A PARTIR DAS QUATRO NOTAS DO PERIODO.
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-04-05 AFG   PROGRAMA ORIGINAL.
+000150*  2026-08-09 AFG   ACRESCENTADA A DECISAO APROVADO/REPROVADO
+000160*                   COMPARANDO MP COM A MEDIA DE CORTE.
+000170*  2026-08-09 AFG   MP E ME PASSAM A SER ACUMULADAS TERMO A TERMO
+000180*                   PARA CONTORNAR UM TRUNCAMENTO DO COMPILADOR
+000190*                   EM COMPUTE COM VARIOS TERMOS SOB -STD=IBM.
+000200*  2026-08-09 AFG   PASSA A LER A TURMA INTEIRA DE UM ARQUIVO
+000210*                   (CLASS-ROSTER-FILE) EM VEZ DE ACCEPT, PARA
+000220*                   APURAR TODOS OS ALUNOS NUMA SO EXECUCAO.
+000230*  2026-08-09 AFG   OS PESOS DE N1-N4 E O DIVISOR DA MEDIA
+000240*                   PONDERADA PASSAM A VIR DE UM ARQUIVO DE
+000250*                   PARAMETROS POR DISCIPLINA (WEIGHT-PARM-FILE)
+000260*                   EM VEZ DE FIXOS NO PROGRAMA.
+000270*  2026-08-09 AFG   GRAVA UM RELATORIO IMPRIMIVEL (GRADE-REPORT-
+000280*                   FILE) COM AS NOTAS, MP, ME E SITUACAO DE CADA
+000290*                   ALUNO DA TURMA.
+000300*  2026-08-09 AFG   VALIDA AS NOTAS CONTRA A ESCALA REAL (0,00 A
+000310*                   10,00) ANTES DE APURAR - ALUNO COM NOTA FORA
+000320*                   DA ESCALA E REJEITADO E GRAVADO EM MEDIAREJ.
+000330*  2026-08-09 AFG   GRAVA A APURACAO DE CADA ALUNO NA TRILHA DE
+000340*                   AUDITORIA COMPARTILHADA DO ESCRITORIO.
+000350*  2026-08-09 AFG   MP E ME GANHAM ON SIZE ERROR, GRAVANDO NA
+000360*                   TRILHA DE ERROS COMPARTILHADA SE O CALCULO
+000370*                   ESTOURAR A PICTURE DO RESULTADO.
+000380*  2026-08-09 AFG   O CABECALHO DO RELATORIO PASSA A VIR DA TABELA
+000390*                   DE MENSAGENS COMPARTILHADA (MSGLOOKUP).
+000400*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000410*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000420*                   ANTES DE RODAR, E O ID FICA GRAVADO NA TRILHA
+000430*                   DE AUDITORIA EM VEZ DE FICAR EM BRANCO.
+000440*  2026-08-09 AFG   PASSA A GRAVAR UM PONTO DE CONTROLE DO FLUXO
+000450*                   NOTURNO (NIGHTCKP) AO TERMINAR COM SUCESSO, E A
+000460*                   PULAR A EXECUCAO SE JA HOUVER UM PONTO DE
+000470*                   CONTROLE DE HOJE.
+000480*  2026-08-09 AFG   O RELATORIO E O ARQUIVO DE REJEITADOS GANHAM UM
+000490*                   CARIMBO COMUM DE DATA/HORA DE EXECUCAO (COPYBOOK
+000500*                   RUNSTAMP), PARA CONFERENCIA CRUZADA COM OS
+000510*                   OUTROS ARQUIVOS DO ESCRITORIO NO MESMO DIA.
+000520*  2026-08-09 AFG   OS QUATRO ADD DE TERMO PONDERADO GANHAM ON SIZE
+000530*                   ERROR (MESMO PADRAO DO MOEDA), GRAVANDO NA
+000540*                   TRILHA DE ERROS SE O ACUMULADOR ESTOURAR.
+000550*  2026-08-09 AFG   O PONTO DE CONTROLE DO FLUXO NOTURNO SO E
+000560*                   CONFERIDO/GRAVADO QUANDO O OPERADOR LOGADO E O
+000570*                   OPERADOR BATCH (BATCH001) DO NIGHTLY.JCL, PARA
+000580*                   NAO BLOQUEAR UM OPERADOR DE TERMINAL QUE PRECISE
+000590*                   REEXECUTAR O PROGRAMA NO MESMO DIA.
+000592*  2026-08-09 AFG   0210-LOAD-CKPT-ENTRY PASSA A CONFERIR O LIMITE
+000594*                   DA TABELA (50 ENTRADAS) ANTES DE GRAVAR, EM VEZ
+000596*                   DE INDEXAR SEM GUARDA - UM NIGHTCKP COM MAIS DE
+000598*                   50 LINHAS PODERIA ESTOURAR A TABELA EM MEMORIA.
+000600******************************************************************
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT CLASS-ROSTER-FILE ASSIGN TO "ROSTER"
+000650         ORGANIZATION IS LINE SEQUENTIAL.
+000660     SELECT WEIGHT-PARM-FILE ASSIGN TO "WEIGHTS"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS  IS WS-WEIGHT-FILE-STATUS.
+000690     SELECT GRADE-REPORT-FILE ASSIGN TO "GRADERPT"
+000700         ORGANIZATION IS LINE SEQUENTIAL.
+000710     SELECT REJECT-FILE ASSIGN TO "MEDIAREJ"
+000720         ORGANIZATION IS LINE SEQUENTIAL.
+000730     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+000760     SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS  IS WS-ERROR-FILE-STATUS.
+000790     SELECT STREAM-CHECKPOINT-FILE ASSIGN TO "NIGHTCKP"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS  IS WS-STREAM-CKPT-FILE-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  CLASS-ROSTER-FILE
+000850     RECORDING MODE IS F.
+000860     COPY ROSTREC.
+000870 FD  WEIGHT-PARM-FILE
+000880     RECORDING MODE IS F.
+000890     COPY WEIGHTREC.
+000900 FD  GRADE-REPORT-FILE.
+000910 01  REPORT-LINE                 PIC X(80).
+000920 FD  REJECT-FILE.
+000930 01  REJECT-LINE                 PIC X(80).
+000940 FD  AUDIT-LOG-FILE
+000950     RECORDING MODE IS F.
+000960     COPY AUDITREC.
+000970 FD  ERROR-LOG-FILE
+000980     RECORDING MODE IS F.
+000990     COPY ERRORREC.
+001000 FD  STREAM-CHECKPOINT-FILE
+001010     RECORDING MODE IS F.
+001020     COPY STRMCKPT.
+001030 WORKING-STORAGE SECTION.
+001040 01  WS-SWITCHES.
+001050     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+001060         88  WS-EOF                          VALUE "Y".
+001070 01  N1                          PIC 99V99.
+001080 01  N2                          PIC 99V99.
+001090 01  N3                          PIC 99V99.
+001100 01  N4                          PIC 99V99.
+001110 01  MP                          PIC 99V99.
+001120 01  ME                          PIC 99V99.
+001130 01  WS-MEDIA-CORTE              PIC 99V99   VALUE 6.00.
+001140 01  WS-SITUACAO                 PIC X(09).
+001150 01  WS-SOMA-PONDERADA           PIC 9(03)V99.
+001160 01  WS-SOMA-SIMPLES             PIC 9(03)V99.
+001170 01  WS-TERMO                    PIC 9(03)V99.
+001180 01  WS-WEIGHT-FILE-STATUS       PIC X(02)   VALUE "00".
+001190 01  WS-PESO-N1                  PIC 9(02).
+001200 01  WS-PESO-N2                  PIC 9(02).
+001210 01  WS-PESO-N3                  PIC 9(02).
+001220 01  WS-PESO-N4                  PIC 9(02).
+001230 01  WS-DIVISOR                  PIC 9(02).
+001240 01  WS-NOTA-MAXIMA              PIC 99V99   VALUE 10.00.
+001250 01  WS-VALID-SW                 PIC X(01).
+001260     88  WS-VALID                            VALUE "Y".
+001270 01  WS-REJECT-COUNT             PIC 9(05)   VALUE ZERO.
+001280 01  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+001290 01  WS-ERROR-FILE-STATUS        PIC X(02)   VALUE "00".
+001300 01  WS-ERROR-COUNT              PIC 9(05)   VALUE ZERO.
+001310 01  WS-MSG-CODE-WK              PIC X(08).
+001320 01  WS-MSG-TEXT-WK              PIC X(60).
+001330 01  WS-OPERATOR-ID              PIC X(08).
+001340     88  WS-OPERATOR-IS-BATCH        VALUE "BATCH001".
+001350 01  WS-OPERATOR-PIN             PIC X(04).
+001360 01  WS-SIGNON-VALID-SW          PIC X(01)   VALUE "N".
+001370     88  WS-SIGNON-VALID                     VALUE "Y".
+001380 01  WS-CURRENT-DATE                 PIC X(08).
+001390 01  WS-TIME-OF-DAY                  PIC X(08).
+001400 01  WS-RUN-STAMP-DISP               PIC X(30).
+001410     COPY RUNSTAMP.
+001420 01  WS-STREAM-CKPT-FILE-STATUS      PIC X(02)   VALUE "00".
+001430 01  WS-CKPT-EOF-SW                  PIC X(01)   VALUE "N".
+001440     88  WS-CKPT-EOF                             VALUE "Y".
+001450 01  WS-SKIP-RUN-SW                  PIC X(01)   VALUE "N".
+001460     88  WS-SKIP-RUN                             VALUE "Y".
+001470
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 N1   PIC 99V99.
-           01 N2   PIC 99V99.
-           01 N3   PIC 99V99.
-           01 N4   PIC 99V99.
-           01 MP   PIC 99V99.
-           01 ME   PIC 99V99.
+001480******************************************************************
+001490*  TABELA DE PONTOS DE CONTROLE DO FLUXO NOTURNO, CARREGADA DE
+001500*  NIGHTCKP PARA CONFERIR SE ESTE PASSO JA RODOU HOJE.
+001510******************************************************************
+001520 01  WS-CKPT-TABLE.
+001530     05  WS-CKPT-ENTRY OCCURS 50 TIMES
+001540                       INDEXED BY WS-CKPT-IDX.
+001550         10  WS-CKPT-STEP-NAME   PIC X(08).
+001560         10  WS-CKPT-RUN-DATE    PIC X(08).
+001570         10  WS-CKPT-STAT        PIC X(01).
+001580 01  WS-CKPT-COUNT               PIC 9(03)   VALUE ZERO.
+001590 PROCEDURE DIVISION.
+001600
+001610 0000-MAINLINE.
+001620     PERFORM 0100-SIGN-ON THRU 0100-EXIT
+001630     IF WS-OPERATOR-IS-BATCH
+001640         PERFORM 0200-CHECK-STREAM-CKPT THRU 0200-EXIT
+001650         IF WS-SKIP-RUN
+001660             GO TO 9999-EXIT
+001670         END-IF
+001680     END-IF
+001690     PERFORM 1000-INITIALIZE
+001700     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+001710         UNTIL WS-EOF
+001720     PERFORM 3000-FINALIZE
+001730     GO TO 9999-EXIT.
+001740
+001750******************************************************************
+001760*  0100-SIGN-ON
+001770*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001780*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+001790******************************************************************
+001800 0100-SIGN-ON.
+001810     MOVE "N" TO WS-SIGNON-VALID-SW
+001820     PERFORM 0150-PROMPT-SIGNON THRU 0150-EXIT
+001830         UNTIL WS-SIGNON-VALID.
+001840 0100-EXIT.
+001850     EXIT.
+001860
+001870 0150-PROMPT-SIGNON.
+001880     MOVE "SGN-001" TO WS-MSG-CODE-WK
+001890     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001900     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001910     ACCEPT WS-OPERATOR-ID
+001920     MOVE "SGN-002" TO WS-MSG-CODE-WK
+001930     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001940     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001950     ACCEPT WS-OPERATOR-PIN
+001960     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+001970                           WS-SIGNON-VALID-SW
+001980     IF NOT WS-SIGNON-VALID
+001990         MOVE "SGN-003" TO WS-MSG-CODE-WK
+002000         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002010         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002020     END-IF.
+002030 0150-EXIT.
+002040     EXIT.
+002050
+002060******************************************************************
+002070*  0200-CHECK-STREAM-CKPT
+002080*  CONFERE SE ESTE PASSO DO FLUXO NOTURNO JA TERMINOU COM SUCESSO
+002090*  HOJE, CARREGANDO O ARQUIVO NIGHTCKP EM MEMORIA E PROCURANDO UM
+002100*  REGISTRO PARA "MEDIAPONDERADA" NA DATA DE HOJE. SE ACHAR, LIGA
+002110*  WS-SKIP-RUN PARA QUE O MAINLINE PULE O PROCESSAMENTO - ISSO
+002120*  PERMITE RESUBMETER O JOB INTEIRO DO INICIO SEM REPETIR PASSOS
+002130*  JA FEITOS NO MESMO DIA.
+002140******************************************************************
+002150 0200-CHECK-STREAM-CKPT.
+002160     MOVE "N" TO WS-SKIP-RUN-SW
+002170     MOVE "N" TO WS-CKPT-EOF-SW
+002180     MOVE ZERO TO WS-CKPT-COUNT
+002190     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002200     OPEN INPUT STREAM-CHECKPOINT-FILE
+002210     IF WS-STREAM-CKPT-FILE-STATUS = "35"
+002220         MOVE "Y" TO WS-CKPT-EOF-SW
+002230     ELSE
+002240         PERFORM 0210-LOAD-CKPT-ENTRY THRU 0210-EXIT
+002250             UNTIL WS-CKPT-EOF
+002260         CLOSE STREAM-CHECKPOINT-FILE
+002270     END-IF
+002280     PERFORM 0220-SEARCH-CKPT-ENTRY THRU 0220-EXIT
+002290         VARYING WS-CKPT-IDX FROM 1 BY 1
+002300         UNTIL WS-CKPT-IDX > WS-CKPT-COUNT OR WS-SKIP-RUN
+002310     IF WS-SKIP-RUN
+002320         MOVE "MDP-002" TO WS-MSG-CODE-WK
+002330         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002340         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002350     END-IF.
+002360 0200-EXIT.
+002370     EXIT.
+002380
+002390 0210-LOAD-CKPT-ENTRY.
+002400     READ STREAM-CHECKPOINT-FILE
+002410         AT END
+002420             MOVE "Y" TO WS-CKPT-EOF-SW
+002430         NOT AT END
+002432             IF WS-CKPT-COUNT < 50
+002440             ADD 1 TO WS-CKPT-COUNT
+002450             SET WS-CKPT-IDX TO WS-CKPT-COUNT
+002460             MOVE CKPT-STEP-NAME TO WS-CKPT-STEP-NAME(WS-CKPT-IDX)
+002470             MOVE CKPT-RUN-DATE  TO WS-CKPT-RUN-DATE(WS-CKPT-IDX)
+002480             MOVE CKPT-STATUS    TO WS-CKPT-STAT(WS-CKPT-IDX)
+002485             END-IF
+002490     END-READ.
+002500 0210-EXIT.
+002510     EXIT.
+002520
+002530 0220-SEARCH-CKPT-ENTRY.
+002540     IF WS-CKPT-STEP-NAME(WS-CKPT-IDX) = "MEDIAP"
+002550         AND WS-CKPT-RUN-DATE(WS-CKPT-IDX) = WS-CURRENT-DATE
+002560         AND WS-CKPT-STAT(WS-CKPT-IDX) = "C"
+002570             MOVE "Y" TO WS-SKIP-RUN-SW
+002580     END-IF.
+002590 0220-EXIT.
+002600     EXIT.
+002610
+002620******************************************************************
+002630*  1000-INITIALIZE
+002640*  ABRE O ARQUIVO DA TURMA E LE O PRIMEIRO ALUNO.
+002650******************************************************************
+002660 1000-INITIALIZE.
+002670     OPEN INPUT CLASS-ROSTER-FILE
+002680     PERFORM 0500-READ-WEIGHTS
+002690     OPEN OUTPUT GRADE-REPORT-FILE
+002700     OPEN OUTPUT REJECT-FILE
+002710     PERFORM 0600-OPEN-AUDIT-LOG-FILE
+002720     PERFORM 0700-OPEN-ERROR-LOG-FILE
+002730     ACCEPT WS-TIME-OF-DAY FROM TIME
+002740     MOVE WS-CURRENT-DATE TO RUN-STAMP-DATE
+002750     MOVE WS-TIME-OF-DAY  TO RUN-STAMP-ID
+002760     MOVE SPACES TO WS-RUN-STAMP-DISP
+002770     STRING "EXECUCAO " DELIMITED BY SIZE
+002780            RUN-STAMP-DATE DELIMITED BY SIZE
+002790            " " DELIMITED BY SIZE
+002800            RUN-STAMP-ID DELIMITED BY SIZE
+002810         INTO WS-RUN-STAMP-DISP
+002820     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+002830     WRITE REPORT-LINE
+002840     MOVE WS-RUN-STAMP-DISP TO REJECT-LINE
+002850     WRITE REJECT-LINE
+002860     MOVE "MDP-001" TO WS-MSG-CODE-WK
+002870     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002880     MOVE WS-MSG-TEXT-WK TO REPORT-LINE
+002890     WRITE REPORT-LINE
+002900     MOVE "ALUNO     N1   N2   N3   N4    MP    ME  SITUACAO"
+002910     TO REPORT-LINE
+002920     WRITE REPORT-LINE
+002930     PERFORM 8000-READ-STUDENT.
+002940
+002950******************************************************************
+002960*  0500-READ-WEIGHTS
+002970*  LE O PESO DE CADA NOTA E O DIVISOR DA MEDIA PONDERADA DO
+002980*  ARQUIVO DE PARAMETROS DA DISCIPLINA. SE O ARQUIVO NAO EXISTIR
+002990*  OU NAO TIVER REGISTRO, USA O ESQUEMA PADRAO (1,2,3,4 / 10).
+003000******************************************************************
+003010 0500-READ-WEIGHTS.
+003020     MOVE 1  TO WS-PESO-N1
+003030     MOVE 2  TO WS-PESO-N2
+003040     MOVE 3  TO WS-PESO-N3
+003050     MOVE 4  TO WS-PESO-N4
+003060     MOVE 10 TO WS-DIVISOR
+003070     OPEN INPUT WEIGHT-PARM-FILE
+003080     IF WS-WEIGHT-FILE-STATUS = "00"
+003090         READ WEIGHT-PARM-FILE
+003100             NOT AT END
+003110                 MOVE WEIGHT-PESO-N1  TO WS-PESO-N1
+003120                 MOVE WEIGHT-PESO-N2  TO WS-PESO-N2
+003130                 MOVE WEIGHT-PESO-N3  TO WS-PESO-N3
+003140                 MOVE WEIGHT-PESO-N4  TO WS-PESO-N4
+003150                 MOVE WEIGHT-DIVISOR  TO WS-DIVISOR
+003160         END-READ
+003170         CLOSE WEIGHT-PARM-FILE
+003180     END-IF.
+003190
+003200******************************************************************
+003210*  0600-OPEN-AUDIT-LOG-FILE
+003220*  ABRE A TRILHA DE AUDITORIA COMPARTILHADA EM MODO EXTEND,
+003230*  CRIANDO-A SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+003240******************************************************************
+003250 0600-OPEN-AUDIT-LOG-FILE.
+003260     OPEN EXTEND AUDIT-LOG-FILE
+003270     IF WS-AUDIT-FILE-STATUS = "35"
+003280         OPEN OUTPUT AUDIT-LOG-FILE
+003290         CLOSE AUDIT-LOG-FILE
+003300         OPEN EXTEND AUDIT-LOG-FILE
+003310     END-IF.
 
-       PROCEDURE DIVISION.
-           DISPLAY "N1: "
-           ACCEPT N1
-           DISPLAY "N2: "
-           ACCEPT N2
-           DISPLAY "N3: "
-           ACCEPT N3
-           DISPLAY "N4: "
-           ACCEPT N4
+003320******************************************************************
+003330*  0700-OPEN-ERROR-LOG-FILE
+003340*  ABRE A TRILHA DE ERROS COMPARTILHADA EM MODO EXTEND, CRIANDO-A
+003350*  SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+003360******************************************************************
+003370 0700-OPEN-ERROR-LOG-FILE.
+003380     OPEN EXTEND ERROR-LOG-FILE
+003390     IF WS-ERROR-FILE-STATUS = "35"
+003400         OPEN OUTPUT ERROR-LOG-FILE
+003410         CLOSE ERROR-LOG-FILE
+003420         OPEN EXTEND ERROR-LOG-FILE
+003430     END-IF.
+003440
+003450******************************************************************
+003460*  1600-VALIDATE-GRADES
+003470*  CONFERE SE AS QUATRO NOTAS ESTAO DENTRO DA ESCALA REAL (0,00 A
+003480*  10,00). ALUNO COM NOTA FORA DA ESCALA E GRAVADO NO ARQUIVO DE
+003490*  REJEITADOS E NAO ENTRA NA APURACAO.
+003500******************************************************************
+003510 1600-VALIDATE-GRADES.
+003520     MOVE "Y" TO WS-VALID-SW
+003530     IF N1 NOT NUMERIC OR N1 > WS-NOTA-MAXIMA
+003540         OR N2 NOT NUMERIC OR N2 > WS-NOTA-MAXIMA
+003550         OR N3 NOT NUMERIC OR N3 > WS-NOTA-MAXIMA
+003560         OR N4 NOT NUMERIC OR N4 > WS-NOTA-MAXIMA
+003570         MOVE "N" TO WS-VALID-SW
+003580         ADD 1 TO WS-REJECT-COUNT
+003590         MOVE SPACES TO REJECT-LINE
+003600         STRING "ALUNO " DELIMITED BY SIZE
+003610                ROSTER-ALUNO-ID DELIMITED BY SIZE
+003620                " REJEITADO - NOTA FORA DA ESCALA 0,00-10,00"
+003630                    DELIMITED BY SIZE
+003640             INTO REJECT-LINE
+003650         WRITE REJECT-LINE
+003660     END-IF.
+003670
+003680******************************************************************
+003690*  2000-PROCESS-STUDENT
+003700*  CALCULA MP, ME E A SITUACAO DE UM ALUNO E MOSTRA O RESULTADO.
+003710******************************************************************
+003720 2000-PROCESS-STUDENT.
+003730     MOVE ROSTER-N1 TO N1
+003740     MOVE ROSTER-N2 TO N2
+003750     MOVE ROSTER-N3 TO N3
+003760     MOVE ROSTER-N4 TO N4
+003770     PERFORM 1600-VALIDATE-GRADES
+003780     IF NOT WS-VALID
+003790         PERFORM 8000-READ-STUDENT
+003800         GO TO 2000-EXIT
+003810     END-IF
+003820
+003830*    NOTA: SOMAMOS TERMO A TERMO NUM CAMPO DE TRABALHO EM VEZ DE
+003840*    UM UNICO COMPUTE COM VARIOS TERMOS, QUE O COMPILADOR TRUNCA.
+003850     MOVE ZERO TO WS-SOMA-PONDERADA
+003860     COMPUTE WS-TERMO = N1 * WS-PESO-N1
+003870     ADD WS-TERMO TO WS-SOMA-PONDERADA
+003880         ON SIZE ERROR
+003890             PERFORM 7100-LOG-COMPUTE-ERROR
+003900     END-ADD
+003910     COMPUTE WS-TERMO = N2 * WS-PESO-N2
+003920     ADD WS-TERMO TO WS-SOMA-PONDERADA
+003930         ON SIZE ERROR
+003940             PERFORM 7100-LOG-COMPUTE-ERROR
+003950     END-ADD
+003960     COMPUTE WS-TERMO = N3 * WS-PESO-N3
+003970     ADD WS-TERMO TO WS-SOMA-PONDERADA
+003980         ON SIZE ERROR
+003990             PERFORM 7100-LOG-COMPUTE-ERROR
+004000     END-ADD
+004010     COMPUTE WS-TERMO = N4 * WS-PESO-N4
+004020     ADD WS-TERMO TO WS-SOMA-PONDERADA
+004030         ON SIZE ERROR
+004040             PERFORM 7100-LOG-COMPUTE-ERROR
+004050     END-ADD
+004060     COMPUTE MP = WS-SOMA-PONDERADA / WS-DIVISOR
+004070         ON SIZE ERROR
+004080             PERFORM 7100-LOG-COMPUTE-ERROR
+004090     END-COMPUTE
+004100
+004110     MOVE ZERO TO WS-SOMA-SIMPLES
+004120     ADD N1 N2 N3 N4 TO WS-SOMA-SIMPLES
+004130     COMPUTE ME = WS-SOMA-SIMPLES / 4
+004140         ON SIZE ERROR
+004150             PERFORM 7100-LOG-COMPUTE-ERROR
+004160     END-COMPUTE
+004170
+004180     PERFORM 1500-DECIDE-SITUACAO
+004190
+004200     DISPLAY "ALUNO " ROSTER-ALUNO-ID
+004210              " MEDIA PONDERADA: " MP
+004220              " MEDIA: " ME
+004230              " SITUACAO: " WS-SITUACAO
+004240
+004250     PERFORM 1800-WRITE-REPORT-LINE
+004260     PERFORM 7000-WRITE-AUDIT
+004270     PERFORM 8000-READ-STUDENT.
+004280 2000-EXIT.
+004290     EXIT.
+004300
+004310******************************************************************
+004320*  1800-WRITE-REPORT-LINE
+004330*  GRAVA A LINHA DE DETALHE DE UM ALUNO NO RELATORIO DE NOTAS.
+004340******************************************************************
+004350 1800-WRITE-REPORT-LINE.
+004360     MOVE SPACES TO REPORT-LINE
+004370     STRING ROSTER-ALUNO-ID   DELIMITED BY SIZE
+004380         "  "                DELIMITED BY SIZE
+004390         N1                  DELIMITED BY SIZE
+004400         "  "                DELIMITED BY SIZE
+004410         N2                  DELIMITED BY SIZE
+004420         "  "                DELIMITED BY SIZE
+004430         N3                  DELIMITED BY SIZE
+004440         "  "                DELIMITED BY SIZE
+004450         N4                  DELIMITED BY SIZE
+004460         "  "                DELIMITED BY SIZE
+004470         MP                  DELIMITED BY SIZE
+004480         "  "                DELIMITED BY SIZE
+004490         ME                  DELIMITED BY SIZE
+004500         "  "                DELIMITED BY SIZE
+004510         WS-SITUACAO         DELIMITED BY SIZE
+004520         INTO REPORT-LINE
+004530     WRITE REPORT-LINE.
 
-           COMPUTE MP = (N1 * 1 + N2 * 2 + N3 * 3 + N4 * 4) / 10
-           COMPUTE ME = (N1 + N2 + N3 + N4) / 4
+004540******************************************************************
+004550*  7000-WRITE-AUDIT
+004560*  GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COMPARTILHADA.
+004570******************************************************************
+004580 7000-WRITE-AUDIT.
+004590     MOVE "MEDIAPONDERADA"  TO AUDIT-PROGRAM-ID
+004600     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+004610     ACCEPT AUDIT-TIME FROM TIME
+004620     MOVE WS-OPERATOR-ID     TO AUDIT-OPERATOR-ID
+004630     MOVE ROSTER-ALUNO-ID    TO AUDIT-KEY
+004640     MOVE SPACES             TO AUDIT-DETAIL
+004650     STRING "MP=" MP " ME=" ME " SITUACAO=" WS-SITUACAO
+004660         DELIMITED BY SIZE INTO AUDIT-DETAIL
+004670     WRITE AUDIT-RECORD.
 
-           DISPLAY "MEDIA PONDERADA: " MP
-           DISPLAY "MEDIA: " ME
+004680******************************************************************
+004690*  7100-LOG-COMPUTE-ERROR
+004700*  GRAVA NA TRILHA DE ERROS COMPARTILHADA QUANDO O CALCULO DE MP
+004710*  OU ME ESTOURA A PICTURE DO RESULTADO.
+004720******************************************************************
+004730 7100-LOG-COMPUTE-ERROR.
+004740     ADD 1 TO WS-ERROR-COUNT
+004750     MOVE "MEDIAPONDERADA"  TO ERROR-PROGRAM-ID
+004760     ACCEPT ERROR-DATE FROM DATE YYYYMMDD
+004770     ACCEPT ERROR-TIME FROM TIME
+004780     MOVE ROSTER-ALUNO-ID    TO ERROR-KEY
+004790     MOVE "SIZE ERROR NO CALCULO DE MP/ME" TO ERROR-DETAIL
+004800     WRITE ERROR-LOG-RECORD.
 
-           STOP RUN.
+004810******************************************************************
+004820*  7200-WRITE-STREAM-CKPT
+004830*  GRAVA UM PONTO DE CONTROLE NO FLUXO NOTURNO (NIGHTCKP) MARCANDO
+004840*  ESTE PASSO COMO CONCLUIDO HOJE, PARA QUE UMA RESUBMISSAO DO JOB
+004850*  APOS UM ABEND NAO REPITA UM PASSO QUE JA TERMINOU BEM.
+004860******************************************************************
+004870 7200-WRITE-STREAM-CKPT.
+004880     OPEN EXTEND STREAM-CHECKPOINT-FILE
+004890     IF WS-STREAM-CKPT-FILE-STATUS = "35"
+004900         OPEN OUTPUT STREAM-CHECKPOINT-FILE
+004910         CLOSE STREAM-CHECKPOINT-FILE
+004920         OPEN EXTEND STREAM-CHECKPOINT-FILE
+004930     END-IF
+004940     MOVE "MEDIAP"          TO CKPT-STEP-NAME
+004950     MOVE WS-CURRENT-DATE   TO CKPT-RUN-DATE
+004960     MOVE "C"               TO CKPT-STATUS
+004970     WRITE STREAM-CHECKPOINT-RECORD
+004980     CLOSE STREAM-CHECKPOINT-FILE.
+004990 7200-EXIT.
+005000     EXIT.
 
+005010******************************************************************
+005020*  3000-FINALIZE
+005030*  FECHA OS ARQUIVOS DA TURMA E DO RELATORIO.
+005040******************************************************************
+005050 3000-FINALIZE.
+005060     CLOSE GRADE-REPORT-FILE
+005070     CLOSE REJECT-FILE
+005080     CLOSE AUDIT-LOG-FILE
+005090     CLOSE ERROR-LOG-FILE
+005100     CLOSE CLASS-ROSTER-FILE
+005110     IF WS-OPERATOR-IS-BATCH
+005120         PERFORM 7200-WRITE-STREAM-CKPT THRU 7200-EXIT
+005130     END-IF.
+005140
+005150******************************************************************
+005160*  1500-DECIDE-SITUACAO
+005170*  DECIDE APROVADO/REPROVADO COMPARANDO A MEDIA PONDERADA COM A
+005180*  MEDIA DE CORTE DA ESCOLA.
+005190******************************************************************
+005200 1500-DECIDE-SITUACAO.
+005210     IF MP >= WS-MEDIA-CORTE
+005220         MOVE "APROVADO" TO WS-SITUACAO
+005230     ELSE
+005240         MOVE "REPROVADO" TO WS-SITUACAO
+005250     END-IF.
+005260
+005270******************************************************************
+005280*  8000-READ-STUDENT
+005290*  LE O PROXIMO REGISTRO DA TURMA.
+005300******************************************************************
+005310 8000-READ-STUDENT.
+005320     READ CLASS-ROSTER-FILE
+005330         AT END
+005340             MOVE "Y" TO WS-EOF-SW
+005350     END-READ.
+
+005360******************************************************************
+005370*  9999-EXIT
+005380*  SAIDA UNICA DO PROGRAMA.
+005390******************************************************************
+005400 9999-EXIT.
+005410     STOP RUN.
