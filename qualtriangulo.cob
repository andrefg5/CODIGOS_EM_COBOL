@@ -1,28 +1,366 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUALTRIANGULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 LADO    PIC 999V99.
-           01 LADO1   PIC 999V99.
-           01 LADO2   PIC 999V99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "LADO 1"
-           ACCEPT LADO
-           DISPLAY "LADO 2"
-           ACCEPT LADO1
-           DISPLAY "LADO 3"
-           ACCEPT LADO2
-
-           IF LADO = LADO1 AND LADO1 = LADO2
-               DISPLAY "EQUILÁTERO"
-           ELSE
-               IF LADO = LADO1 OR LADO2 = LADO OR LADO1 = LADO2
-                   DISPLAY "ISÓSCELES"
-               ELSE
-                   DISPLAY "ESCALENO"
-               END-IF
-           END-IF
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    QUALTRIANGULO.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  PRODUCAO - CLASSIFICACAO DE TRIANGULOS.
+000050 DATE-WRITTEN.  2024-01-12.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  QUALTRIANGULO.CBL
+000090*  CLASSIFICA TRIANGULOS PELOS LADOS (EQUILATERO, ISOSCELES OU
+000100*  ESCALENO), PELOS ANGULOS E CALCULA A AREA.
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-01-12 AFG   PROGRAMA ORIGINAL - SO CLASSIFICACAO PELOS
+000150*                   LADOS, SEM VALIDAR SE OS LADOS FORMAM UM
+000160*                   TRIANGULO DE VERDADE.
+000170*  2026-08-09 AFG   VALIDA A DESIGUALDADE TRIANGULAR ANTES DE
+000180*                   CLASSIFICAR - LADOS QUE NAO FORMAM UM
+000190*                   TRIANGULO VAO PARA TRIANGREJ.
+000200*  2026-08-09 AFG   ACRESCENTADA A CLASSIFICACAO PELOS ANGULOS
+000210*                   (ACUTANGULO, RETANGULO OU OBTUSANGULO), ALEM
+000220*                   DA CLASSIFICACAO PELOS LADOS.
+000230*  2026-08-09 AFG   CALCULA E EXIBE A AREA DO TRIANGULO PELA
+000240*                   FORMULA DE HERON.
+000250*  2026-08-09 AFG   PASSA A LER UM ARQUIVO INTEIRO DE TRIANGULOS
+000260*                   (TRIANGLE-LIST-FILE) EM VEZ DE UM SO DIGITADO,
+000270*                   GRAVANDO O RESULTADO DE CADA UM EM TRIRPT.
+000280*  2026-08-09 AFG   GRAVA CADA TRIANGULO CLASSIFICADO NA TRILHA
+000290*                   DE AUDITORIA COMPARTILHADA DO ESCRITORIO.
+000300*  2026-08-09 AFG   OS CONTADORES FINAIS PASSAM A VIR DA TABELA DE
+000310*                   MENSAGENS COMPARTILHADA (MSGLOOKUP).
+000320*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000330*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000340*                   ANTES DE RODAR, E O ID FICA GRAVADO NA TRILHA
+000350*                   DE AUDITORIA EM VEZ DE FICAR EM BRANCO.
+000360*  2026-08-09 AFG   O RELATORIO E O ARQUIVO DE REJEITADOS GANHAM UM
+000370*                   CARIMBO COMUM DE DATA/HORA DE EXECUCAO (COPYBOOK
+000380*                   RUNSTAMP), PARA CONFERENCIA CRUZADA COM OS
+000390*                   OUTROS ARQUIVOS DO ESCRITORIO NO MESMO DIA.
+000400*  2026-08-09 AFG   CORRIGIDO O AUDIT-KEY DA TRILHA DE AUDITORIA, QUE
+000410*                   VINHA ESTOURANDO OS 10 BYTES DO CAMPO (LADO/
+000420*                   LADO1/LADO2 CONCATENADOS); AUDIT-KEY PASSA A
+000430*                   TRAZER SO O PRIMEIRO LADO, E OS TRES LADOS
+000440*                   COMPLETOS FICAM EM AUDIT-DETAIL, COMO O RESTO
+000450*                   DO ESCRITORIO JA FAZ.
+000460******************************************************************
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT TRIANGLE-LIST-FILE ASSIGN TO "TRIANGLST"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520     SELECT TRIANGLE-REPORT-FILE ASSIGN TO "TRIRPT"
+000530         ORGANIZATION IS LINE SEQUENTIAL.
+000540     SELECT TRIANGLE-REJECT-FILE ASSIGN TO "TRIREJ"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  TRIANGLE-LIST-FILE
+000620     RECORDING MODE IS F.
+000630     COPY TRIANGREC.
+000640 FD  TRIANGLE-REPORT-FILE
+000650     RECORDING MODE IS F.
+000660 01  REPORT-LINE                 PIC X(80).
+000670 FD  TRIANGLE-REJECT-FILE
+000680     RECORDING MODE IS F.
+000690 01  REJECT-LINE                 PIC X(80).
+000700 FD  AUDIT-LOG-FILE
+000710     RECORDING MODE IS F.
+000720     COPY AUDITREC.
+000730 WORKING-STORAGE SECTION.
+000740 01  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+000750 01  LADO                        PIC 999V99.
+000760 01  LADO1                       PIC 999V99.
+000770 01  LADO2                       PIC 999V99.
+000780 01  WS-CLASSIF-LADOS            PIC X(11).
+000790 01  WS-CLASSIF-ANGULO           PIC X(11).
+000800 01  WS-MAIOR                    PIC 999V99.
+000810 01  WS-OUTRO1                   PIC 999V99.
+000820 01  WS-OUTRO2                   PIC 999V99.
+000830 01  WS-MAIOR-SQ                 PIC 9(06)V9999.
+000840 01  WS-SOMA-SQ                  PIC 9(06)V9999.
+000850 01  WS-TEMP-SQ                  PIC 9(06)V9999.
+000860 01  WS-SEMI                     PIC 9(04)V99.
+000870 01  WS-TERM-A                   PIC 9(04)V99.
+000880 01  WS-TERM-B                   PIC 9(04)V99.
+000890 01  WS-TERM-C                   PIC 9(04)V99.
+000900 01  WS-HERON-PROD               PIC 9(15)V9999 VALUE ZERO.
+000910 01  WS-AREA                     PIC 9(06)V99.
+000920 01  WS-TRIANGLE-COUNT           PIC 9(05)   VALUE ZERO.
+000930 01  WS-REJECT-COUNT             PIC 9(05)   VALUE ZERO.
+000940 01  WS-MSG-CODE-WK              PIC X(08).
+000950 01  WS-MSG-TEXT-WK              PIC X(60).
+000960 01  WS-OPERATOR-ID              PIC X(08).
+000970 01  WS-OPERATOR-PIN             PIC X(04).
+000980 01  WS-RUN-STAMP-DISP           PIC X(30).
+000990     COPY RUNSTAMP.
+001000 01  WS-SWITCHES.
+001010     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+001020         88  WS-EOF                          VALUE "Y".
+001030     05  WS-VALID-SW             PIC X(01)   VALUE "Y".
+001040         88  WS-VALID                        VALUE "Y".
+001050     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+001060         88  WS-SIGNON-VALID                 VALUE "Y".
+001070
+001080 PROCEDURE DIVISION.
+001090
+001100 0000-MAINLINE.
+001110     PERFORM 0010-SIGN-ON THRU 0010-EXIT
+001120     PERFORM 1000-INITIALIZE
+001130     PERFORM 2000-PROCESS-TRIANGLE THRU 2000-EXIT
+001140         UNTIL WS-EOF
+001150     PERFORM 3000-FINALIZE
+001160     STOP RUN.
+001170
+001180******************************************************************
+001190*  0010-SIGN-ON
+001200*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001210*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+001220******************************************************************
+001230 0010-SIGN-ON.
+001240     MOVE "N" TO WS-SIGNON-VALID-SW
+001250     PERFORM 0020-PROMPT-SIGNON THRU 0020-EXIT
+001260         UNTIL WS-SIGNON-VALID.
+001270 0010-EXIT.
+001280     EXIT.
+001290
+001300 0020-PROMPT-SIGNON.
+001310     MOVE "SGN-001" TO WS-MSG-CODE-WK
+001320     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001330     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001340     ACCEPT WS-OPERATOR-ID
+001350     MOVE "SGN-002" TO WS-MSG-CODE-WK
+001360     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001370     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001380     ACCEPT WS-OPERATOR-PIN
+001390     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+001400                           WS-SIGNON-VALID-SW
+001410     IF NOT WS-SIGNON-VALID
+001420         MOVE "SGN-003" TO WS-MSG-CODE-WK
+001430         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001440         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001450     END-IF.
+001460 0020-EXIT.
+001470     EXIT.
+001480
+001490******************************************************************
+001500*  1000-INITIALIZE
+001510*  ABRE OS ARQUIVOS E LE O PRIMEIRO TRIANGULO DA LISTA.
+001520******************************************************************
+001530 1000-INITIALIZE.
+001540     OPEN INPUT  TRIANGLE-LIST-FILE
+001550     OPEN OUTPUT TRIANGLE-REPORT-FILE
+001560     OPEN OUTPUT TRIANGLE-REJECT-FILE
+001570     PERFORM 0100-OPEN-AUDIT-LOG-FILE
+001580     ACCEPT RUN-STAMP-DATE FROM DATE YYYYMMDD
+001590     ACCEPT RUN-STAMP-ID   FROM TIME
+001600     MOVE SPACES TO WS-RUN-STAMP-DISP
+001610     STRING "EXECUCAO " DELIMITED BY SIZE
+001620            RUN-STAMP-DATE DELIMITED BY SIZE
+001630            " " DELIMITED BY SIZE
+001640            RUN-STAMP-ID DELIMITED BY SIZE
+001650         INTO WS-RUN-STAMP-DISP
+001660     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+001670     WRITE REPORT-LINE
+001680     MOVE WS-RUN-STAMP-DISP TO REJECT-LINE
+001690     WRITE REJECT-LINE
+001700     PERFORM 8000-READ-TRIANGLE.
+001710
+001720******************************************************************
+001730*  0100-OPEN-AUDIT-LOG-FILE
+001740*  ABRE A TRILHA DE AUDITORIA COMPARTILHADA EM MODO EXTEND,
+001750*  CRIANDO-A SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+001760******************************************************************
+001770 0100-OPEN-AUDIT-LOG-FILE.
+001780     OPEN EXTEND AUDIT-LOG-FILE
+001790     IF WS-AUDIT-FILE-STATUS = "35"
+001800         OPEN OUTPUT AUDIT-LOG-FILE
+001810         CLOSE AUDIT-LOG-FILE
+001820         OPEN EXTEND AUDIT-LOG-FILE
+001830     END-IF.
+001840
+001850******************************************************************
+001860*  2000-PROCESS-TRIANGLE
+001870*  VALIDA E CLASSIFICA UM TRIANGULO DA LISTA PELOS LADOS E PELOS
+001880*  ANGULOS, E CALCULA SUA AREA.
+001890******************************************************************
+001900 2000-PROCESS-TRIANGLE.
+001910     MOVE TRI-LADO-A TO LADO
+001920     MOVE TRI-LADO-B TO LADO1
+001930     MOVE TRI-LADO-C TO LADO2
+001940     PERFORM 1600-VALIDATE-TRIANGLE
+001950     IF NOT WS-VALID
+001960         PERFORM 8000-READ-TRIANGLE
+001970         GO TO 2000-EXIT
+001980     END-IF
+001990     ADD 1 TO WS-TRIANGLE-COUNT
+002000     PERFORM 2500-CLASSIFY-SIDES
+002010     PERFORM 2600-CLASSIFY-ANGLE
+002020     PERFORM 2700-COMPUTE-AREA
+002030     PERFORM 2800-WRITE-REPORT-LINE
+002040     PERFORM 7000-WRITE-AUDIT
+002050     PERFORM 8000-READ-TRIANGLE.
+002060 2000-EXIT.
+002070     EXIT.
+002080
+002090******************************************************************
+002100*  1600-VALIDATE-TRIANGLE
+002110*  A SOMA DE QUAISQUER DOIS LADOS TEM DE SER MAIOR QUE O TERCEIRO,
+002120*  SENAO OS LADOS NAO FORMAM UM TRIANGULO DE VERDADE.
+002130******************************************************************
+002140 1600-VALIDATE-TRIANGLE.
+002150     MOVE "Y" TO WS-VALID-SW
+002160     IF NOT (LADO + LADO1 > LADO2
+002170             AND LADO + LADO2 > LADO1
+002180             AND LADO1 + LADO2 > LADO)
+002190         MOVE "N" TO WS-VALID-SW
+002200         ADD 1 TO WS-REJECT-COUNT
+002210         MOVE SPACES TO REJECT-LINE
+002220         STRING "TRIANGULO " DELIMITED BY SIZE
+002230                LADO DELIMITED BY SIZE
+002240                " " DELIMITED BY SIZE
+002250                LADO1 DELIMITED BY SIZE
+002260                " " DELIMITED BY SIZE
+002270                LADO2 DELIMITED BY SIZE
+002280                " REJEITADO - NAO FORMA UM TRIANGULO VALIDO"
+002290                    DELIMITED BY SIZE
+002300             INTO REJECT-LINE
+002310         WRITE REJECT-LINE
+002320     END-IF.
+002330
+002340******************************************************************
+002350*  2500-CLASSIFY-SIDES
+002360*  CLASSIFICA O TRIANGULO EM EQUILATERO, ISOSCELES OU ESCALENO.
+002370******************************************************************
+002380 2500-CLASSIFY-SIDES.
+002390     IF LADO = LADO1 AND LADO1 = LADO2
+002400         MOVE "EQUILATERO" TO WS-CLASSIF-LADOS
+002410     ELSE
+002420         IF LADO = LADO1 OR LADO2 = LADO OR LADO1 = LADO2
+002430             MOVE "ISOSCELES" TO WS-CLASSIF-LADOS
+002440         ELSE
+002450             MOVE "ESCALENO" TO WS-CLASSIF-LADOS
+002460         END-IF
+002470     END-IF.
+002480
+002490******************************************************************
+002500*  2600-CLASSIFY-ANGLE
+002510*  COMPARA O QUADRADO DO MAIOR LADO COM A SOMA DOS QUADRADOS DOS
+002520*  OUTROS DOIS PARA CLASSIFICAR O TRIANGULO EM ACUTANGULO,
+002530*  RETANGULO OU OBTUSANGULO.
+002540******************************************************************
+002550 2600-CLASSIFY-ANGLE.
+002560     IF LADO >= LADO1 AND LADO >= LADO2
+002570         MOVE LADO  TO WS-MAIOR
+002580         MOVE LADO1 TO WS-OUTRO1
+002590         MOVE LADO2 TO WS-OUTRO2
+002600     ELSE
+002610         IF LADO1 >= LADO AND LADO1 >= LADO2
+002620             MOVE LADO1 TO WS-MAIOR
+002630             MOVE LADO  TO WS-OUTRO1
+002640             MOVE LADO2 TO WS-OUTRO2
+002650         ELSE
+002660             MOVE LADO2 TO WS-MAIOR
+002670             MOVE LADO  TO WS-OUTRO1
+002680             MOVE LADO1 TO WS-OUTRO2
+002690         END-IF
+002700     END-IF
+002710     COMPUTE WS-MAIOR-SQ = WS-MAIOR * WS-MAIOR
+002720     COMPUTE WS-SOMA-SQ  = WS-OUTRO1 * WS-OUTRO1
+002730     COMPUTE WS-TEMP-SQ  = WS-OUTRO2 * WS-OUTRO2
+002740     ADD WS-TEMP-SQ TO WS-SOMA-SQ
+002750     IF WS-MAIOR-SQ = WS-SOMA-SQ
+002760         MOVE "RETANGULO" TO WS-CLASSIF-ANGULO
+002770     ELSE
+002780         IF WS-MAIOR-SQ > WS-SOMA-SQ
+002790             MOVE "OBTUSANGULO" TO WS-CLASSIF-ANGULO
+002800         ELSE
+002810             MOVE "ACUTANGULO" TO WS-CLASSIF-ANGULO
+002820         END-IF
+002830     END-IF.
+002840
+002850******************************************************************
+002860*  2700-COMPUTE-AREA
+002870*  CALCULA A AREA PELA FORMULA DE HERON: RAIZ QUADRADA DE
+002880*  S*(S-A)*(S-B)*(S-C), ONDE S E O SEMIPERIMETRO. CADA FATOR E
+002890*  ACUMULADO SEPARADAMENTE PARA EVITAR O ARREDONDAMENTO ERRADO DE
+002900*  UM COMPUTE COM VARIOS TERMOS DE UMA VEZ SO.
+002910******************************************************************
+002920 2700-COMPUTE-AREA.
+002930     COMPUTE WS-SEMI ROUNDED = (LADO + LADO1 + LADO2) / 2
+002940     COMPUTE WS-TERM-A ROUNDED = WS-SEMI - LADO
+002950     COMPUTE WS-TERM-B ROUNDED = WS-SEMI - LADO1
+002960     COMPUTE WS-TERM-C ROUNDED = WS-SEMI - LADO2
+002970     COMPUTE WS-HERON-PROD = WS-SEMI * WS-TERM-A
+002980     COMPUTE WS-HERON-PROD = WS-HERON-PROD * WS-TERM-B
+002990     COMPUTE WS-HERON-PROD = WS-HERON-PROD * WS-TERM-C
+003000     COMPUTE WS-AREA ROUNDED = FUNCTION SQRT(WS-HERON-PROD).
+003010
+003020******************************************************************
+003030*  2800-WRITE-REPORT-LINE
+003040*  GRAVA A CLASSIFICACAO E A AREA DO TRIANGULO NO RELATORIO.
+003050******************************************************************
+003060 2800-WRITE-REPORT-LINE.
+003070     DISPLAY "LADOS " LADO " " LADO1 " " LADO2
+003080         " - " WS-CLASSIF-LADOS " - " WS-CLASSIF-ANGULO
+003090         " - AREA " WS-AREA
+003100     MOVE SPACES TO REPORT-LINE
+003110     STRING "LADOS " DELIMITED BY SIZE
+003120            LADO DELIMITED BY SIZE
+003130            " " DELIMITED BY SIZE
+003140            LADO1 DELIMITED BY SIZE
+003150            " " DELIMITED BY SIZE
+003160            LADO2 DELIMITED BY SIZE
+003170            " " DELIMITED BY SIZE
+003180            WS-CLASSIF-LADOS DELIMITED BY SIZE
+003190            " " DELIMITED BY SIZE
+003200            WS-CLASSIF-ANGULO DELIMITED BY SIZE
+003210            " AREA " DELIMITED BY SIZE
+003220            WS-AREA DELIMITED BY SIZE
+003230         INTO REPORT-LINE
+003240     WRITE REPORT-LINE.
+003250
+003260******************************************************************
+003270*  7000-WRITE-AUDIT
+003280*  GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COMPARTILHADA.
+003290******************************************************************
+003300 7000-WRITE-AUDIT.
+003310     MOVE "QUALTRIANGULO"   TO AUDIT-PROGRAM-ID
+003320     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+003330     ACCEPT AUDIT-TIME FROM TIME
+003340     MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+003350     MOVE LADO                TO AUDIT-KEY
+003360     MOVE SPACES              TO AUDIT-DETAIL
+003370     STRING LADO "/" LADO1 "/" LADO2 " " WS-CLASSIF-LADOS " "
+003380            WS-CLASSIF-ANGULO " AREA=" WS-AREA
+003390         DELIMITED BY SIZE INTO AUDIT-DETAIL
+003400     WRITE AUDIT-RECORD.
+003410
+003420******************************************************************
+003430*  3000-FINALIZE
+003440*  MOSTRA OS TOTAIS DA EXECUCAO E FECHA OS ARQUIVOS.
+003450******************************************************************
+003460 3000-FINALIZE.
+003470     MOVE "QTR-001" TO WS-MSG-CODE-WK
+003480     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+003490     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-TRIANGLE-COUNT
+003500     MOVE "QTR-002" TO WS-MSG-CODE-WK
+003510     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+003520     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-REJECT-COUNT
+003530     CLOSE TRIANGLE-LIST-FILE
+003540     CLOSE TRIANGLE-REPORT-FILE
+003550     CLOSE AUDIT-LOG-FILE
+003560     CLOSE TRIANGLE-REJECT-FILE.
+003570
+003580******************************************************************
+003590*  8000-READ-TRIANGLE
+003600*  LE O PROXIMO TRIANGULO DA LISTA.
+003610******************************************************************
+003620 8000-READ-TRIANGLE.
+003630     READ TRIANGLE-LIST-FILE
+003640         AT END
+003650             MOVE "Y" TO WS-EOF-SW
+003660     END-READ.
