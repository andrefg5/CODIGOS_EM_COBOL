@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FECHODIA.
+000300 AUTHOR.        A. FIGUEIREDO.
+000400 INSTALLATION.  ESCRITORIO - FECHAMENTO DO DIA.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  FECHODIA.CBL
+000900*  JUNTA OS RELATORIOS DO DIA DE MOEDA, VIAGEM E MEDIAPONDERADA
+001000*  (MOEDARPT, VIAGEMRPT E GRADERPT) EM UM UNICO RELATORIO
+001100*  CONSOLIDADO (FECHODIA), PARA QUE O FECHAMENTO DO DIA NAO
+001200*  DEPENDA DE CONFERIR TRES TELAS SEPARADAS NA MAO.
+001300*-----------------------------------------------------------------
+001400*  MODIFICATION HISTORY
+001500*  DATE       INIT  DESCRIPTION
+001600*  2026-08-09 AFG   PROGRAMA ORIGINAL.
+001650*  2026-08-09 AFG   A MENSAGEM FINAL PASSA A VIR DA TABELA DE
+001660*                   MENSAGENS COMPARTILHADA (MSGLOOKUP).
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT MOEDA-REPORT-FILE ASSIGN TO "MOEDARPT"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS  IS WS-MOEDA-FILE-STATUS.
+002400     SELECT VIAGEM-REPORT-FILE ASSIGN TO "VIAGEMRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS  IS WS-VIAGEM-FILE-STATUS.
+002700     SELECT GRADE-REPORT-FILE ASSIGN TO "GRADERPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS  IS WS-GRADE-FILE-STATUS.
+003000     SELECT CONSOLIDATED-REPORT-FILE ASSIGN TO "FECHODIA"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS  IS WS-CONSOL-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MOEDA-REPORT-FILE
+003600     RECORDING MODE IS F.
+003700 01  MOEDA-LINE                  PIC X(80).
+003800 FD  VIAGEM-REPORT-FILE
+003900     RECORDING MODE IS F.
+004000 01  VIAGEM-LINE                 PIC X(80).
+004100 FD  GRADE-REPORT-FILE
+004200     RECORDING MODE IS F.
+004300 01  GRADE-LINE                  PIC X(80).
+004400 FD  CONSOLIDATED-REPORT-FILE
+004500     RECORDING MODE IS F.
+004600 01  CONSOL-LINE                 PIC X(80).
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-SWITCHES.
+004900     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+005000         88  WS-EOF                          VALUE "Y".
+005100 01  WS-MOEDA-FILE-STATUS        PIC X(02)   VALUE "00".
+005200 01  WS-VIAGEM-FILE-STATUS       PIC X(02)   VALUE "00".
+005300 01  WS-GRADE-FILE-STATUS        PIC X(02)   VALUE "00".
+005400 01  WS-CONSOL-FILE-STATUS       PIC X(02)   VALUE "00".
+005500 01  WS-TODAY                    PIC X(08).
+005510 01  WS-MSG-CODE-WK              PIC X(08).
+005520 01  WS-MSG-TEXT-WK              PIC X(60).
+005600
+005700 PROCEDURE DIVISION.
+005800
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE
+006100     PERFORM 2000-COPY-MOEDA-SECTION
+006200     PERFORM 3000-COPY-VIAGEM-SECTION
+006300     PERFORM 4000-COPY-GRADE-SECTION
+006400     PERFORM 5000-FINALIZE
+006500     STOP RUN.
+006600
+006700******************************************************************
+006800*  1000-INITIALIZE
+006900*  ABRE O RELATORIO CONSOLIDADO E GRAVA O CABECALHO DO DIA.
+007000******************************************************************
+007100 1000-INITIALIZE.
+007200     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+007300     OPEN OUTPUT CONSOLIDATED-REPORT-FILE
+007400     MOVE "====================================================="
+007500         TO CONSOL-LINE
+007600     WRITE CONSOL-LINE
+007700     STRING "RELATORIO CONSOLIDADO DE FECHAMENTO DO DIA - "
+007800            WS-TODAY
+007900         DELIMITED BY SIZE INTO CONSOL-LINE
+008000     WRITE CONSOL-LINE
+008100     MOVE "====================================================="
+008200         TO CONSOL-LINE
+008300     WRITE CONSOL-LINE
+008400     MOVE SPACES TO CONSOL-LINE
+008500     WRITE CONSOL-LINE.
+008600
+008700******************************************************************
+008800*  2000-COPY-MOEDA-SECTION
+008900*  COPIA O RELATORIO DE CONFERENCIA DE CAIXA (MOEDA) PARA O
+009000*  RELATORIO CONSOLIDADO, OU AVISA QUE ELE NAO FOI ENCONTRADO.
+009100******************************************************************
+009200 2000-COPY-MOEDA-SECTION.
+009300     MOVE "--- MOEDA - CONFERENCIA DE CAIXA ---" TO CONSOL-LINE
+009400     WRITE CONSOL-LINE
+009500     OPEN INPUT MOEDA-REPORT-FILE
+009600     IF WS-MOEDA-FILE-STATUS NOT = "00"
+009700         MOVE "(MOEDARPT NAO ENCONTRADO - MOEDA NAO RODOU HOJE)"
+009800             TO CONSOL-LINE
+009900         WRITE CONSOL-LINE
+010000     ELSE
+010100         MOVE "N" TO WS-EOF-SW
+010200         PERFORM 2100-COPY-MOEDA-LINE THRU 2100-EXIT
+010300             UNTIL WS-EOF
+010400         CLOSE MOEDA-REPORT-FILE
+010500     END-IF
+010600     MOVE SPACES TO CONSOL-LINE
+010700     WRITE CONSOL-LINE.
+010800
+010900 2100-COPY-MOEDA-LINE.
+011000     READ MOEDA-REPORT-FILE
+011100         AT END
+011200             SET WS-EOF TO TRUE
+011300             GO TO 2100-EXIT
+011400     END-READ
+011500     MOVE MOEDA-LINE TO CONSOL-LINE
+011600     WRITE CONSOL-LINE.
+011700 2100-EXIT.
+011800     EXIT.
+011900
+012000******************************************************************
+012100*  3000-COPY-VIAGEM-SECTION
+012200*  COPIA O RELATORIO DE TARIFAS (VIAGEM) PARA O RELATORIO
+012300*  CONSOLIDADO, OU AVISA QUE ELE NAO FOI ENCONTRADO.
+012400******************************************************************
+012500 3000-COPY-VIAGEM-SECTION.
+012600     MOVE "--- VIAGEM - CLASSIFICACAO DE TARIFAS ---"
+012650         TO CONSOL-LINE
+012700     WRITE CONSOL-LINE
+012800     OPEN INPUT VIAGEM-REPORT-FILE
+012900     IF WS-VIAGEM-FILE-STATUS NOT = "00"
+013000         MOVE "(VIAGEMRPT NAO ENCONTRADO - VIAGEM NAO RODOU HOJE)"
+013100             TO CONSOL-LINE
+013200         WRITE CONSOL-LINE
+013300     ELSE
+013400         MOVE "N" TO WS-EOF-SW
+013500         PERFORM 3100-COPY-VIAGEM-LINE THRU 3100-EXIT
+013600             UNTIL WS-EOF
+013700         CLOSE VIAGEM-REPORT-FILE
+013800     END-IF
+013900     MOVE SPACES TO CONSOL-LINE
+014000     WRITE CONSOL-LINE.
+014100
+014200 3100-COPY-VIAGEM-LINE.
+014300     READ VIAGEM-REPORT-FILE
+014400         AT END
+014500             SET WS-EOF TO TRUE
+014600             GO TO 3100-EXIT
+014700     END-READ
+014800     MOVE VIAGEM-LINE TO CONSOL-LINE
+014900     WRITE CONSOL-LINE.
+015000 3100-EXIT.
+015100     EXIT.
+015200
+015300******************************************************************
+015400*  4000-COPY-GRADE-SECTION
+015500*  COPIA O RELATORIO DE MEDIAS DA TURMA (MEDIAPONDERADA) PARA O
+015600*  RELATORIO CONSOLIDADO, OU AVISA QUE ELE NAO FOI ENCONTRADO.
+015700******************************************************************
+015800 4000-COPY-GRADE-SECTION.
+015900     MOVE "--- MEDIAPONDERADA - MEDIAS DA TURMA ---"
+015950         TO CONSOL-LINE
+016000     WRITE CONSOL-LINE
+016100     OPEN INPUT GRADE-REPORT-FILE
+016200     IF WS-GRADE-FILE-STATUS NOT = "00"
+016300         MOVE "(GRADERPT NAO ENCONTRADO - MEDIAPONDERADA NAO"
+016400             TO CONSOL-LINE
+016500         WRITE CONSOL-LINE
+016600         MOVE "RODOU HOJE)" TO CONSOL-LINE
+016700         WRITE CONSOL-LINE
+016800     ELSE
+016900         MOVE "N" TO WS-EOF-SW
+017000         PERFORM 4100-COPY-GRADE-LINE THRU 4100-EXIT
+017100             UNTIL WS-EOF
+017200         CLOSE GRADE-REPORT-FILE
+017300     END-IF
+017400     MOVE SPACES TO CONSOL-LINE
+017500     WRITE CONSOL-LINE.
+017600
+017700 4100-COPY-GRADE-LINE.
+017800     READ GRADE-REPORT-FILE
+017900         AT END
+018000             SET WS-EOF TO TRUE
+018100             GO TO 4100-EXIT
+018200     END-READ
+018300     MOVE GRADE-LINE TO CONSOL-LINE
+018400     WRITE CONSOL-LINE.
+018500 4100-EXIT.
+018600     EXIT.
+018700
+018800******************************************************************
+018900*  5000-FINALIZE
+019000*  FECHA O RELATORIO CONSOLIDADO.
+019100******************************************************************
+019200 5000-FINALIZE.
+019300     MOVE "================== FIM DO RELATORIO =================="
+019400         TO CONSOL-LINE
+019500     WRITE CONSOL-LINE
+019600     CLOSE CONSOLIDATED-REPORT-FILE
+019610     MOVE "FEC-001" TO WS-MSG-CODE-WK
+019620     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+019700     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK).
