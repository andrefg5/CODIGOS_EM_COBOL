@@ -1,13 +1,296 @@
-      *PROGRAMA DE TESTE 
-       IDENTIFICATION DIVISION. *>TESTE
-       PROGRAM-ID. VSCODE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NOME PIC X(20).
-
-       PROCEDURE DIVISION.
-           DISPLAY "QUAL É O SEU NOME? "
-           ACCEPT NOME
-           DISPLAY "OI " NOME
-           STOP RUN.    
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VSCODE.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  RECEPCAO - QUADRO DE SAUDACOES.
+000050 DATE-WRITTEN.  2024-02-01.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  VCCODE.CBL
+000090*  SAUDA OS FUNCIONARIOS ESCALADOS PARA O TURNO E REGISTRA A
+000100*  ENTRADA DE CADA UM NO LOG DIARIO DE PRESENCA.
+000110*------------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-02-01 AFG   PROGRAMA ORIGINAL - SO CUMPRIMENTAVA O NOME
+000150*                   DIGITADO, SEM GUARDAR NADA.
+000160*  2026-08-09 AFG   CADA SAUDACAO PASSA A GRAVAR UM REGISTRO NO
+000170*                   LOG DIARIO DE ENTRADA (VCCODELOG), USANDO O
+000180*                   LAYOUT COMPARTILHADO COPYBOOKS/AUDITREC.CPY.
+000190*  2026-08-09 AFG   O NOME PASSA A SER CONFERIDO CONTRA O CADASTRO
+000200*                   DE FUNCIONARIOS (EMPLOYEE-MASTER-FILE) - NOMES
+000210*                   NAO RECONHECIDOS SAO SINALIZADOS EM VEZ DE
+000220*                   RECEBER UM "OI" QUALQUER.
+000230*  2026-08-09 AFG   PASSA A LER A ESCALA DO TURNO
+000240*                   (SHIFT-ROSTER-FILE) E SAUDAR O GRUPO INTEIRO
+000250*                   NUMA SO EXECUCAO, EM VEZ DE UM ACCEPT POR
+000260*                   FUNCIONARIO.
+000270*  2026-08-09 AFG   OS CONTADORES FINAIS PASSAM A VIR DA TABELA DE
+000280*                   MENSAGENS COMPARTILHADA (MSGLOOKUP).
+000290*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000300*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000310*                   ANTES DE RODAR, E O ID FICA GRAVADO NA TRILHA
+000320*                   DE AUDITORIA EM VEZ DE FICAR EM BRANCO.
+000330*  2026-08-09 AFG   O QUADRO DE SAUDACOES E O ARQUIVO DE NOMES NAO
+000340*                   RECONHECIDOS GANHAM UM CARIMBO COMUM DE DATA/HORA
+000350*                   DE EXECUCAO (COPYBOOK RUNSTAMP), PARA CONFERENCIA
+000360*                   CRUZADA COM OS OUTROS ARQUIVOS DO ESCRITORIO.
+000370*  2026-08-09 AFG   O CARREGAMENTO DE WS-EMP-ENTRY (OCCURS 200) GANHA
+000380*                   GUARDA CONTRA ESTOURO DA TABELA (MESMO PADRAO DO
+000390*                   PRIMO), PARA UM CADASTRO COM MAIS DE 200
+000400*                   FUNCIONARIOS NAO CORROMPER MEMORIA ADJACENTE.
+000410*  2026-08-09 AFG   O ARQUIVO DE LOG DE ENTRADA (AUDITLOG) PASSA A SER
+000420*                   ABERTO UMA VEZ EM 1000-INITIALIZE E FECHADO UMA
+000430*                   VEZ EM 3000-FINALIZE, EM VEZ DE ABRIR E FECHAR A
+000440*                   CADA FUNCIONARIO DA ESCALA EM 7000-WRITE-SIGNIN-
+000450*                   LOG, COMO O RESTO DO ESCRITORIO JA FAZ.
+000460******************************************************************
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520     SELECT SHIFT-ROSTER-FILE ASSIGN TO "SHIFTROS"
+000530         ORGANIZATION IS LINE SEQUENTIAL.
+000540     SELECT GREETING-BOARD-FILE ASSIGN TO "VCCODEBRD"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560     SELECT UNRECOGNIZED-FILE ASSIGN TO "VCCODEREJ"
+000570         ORGANIZATION IS LINE SEQUENTIAL.
+000580     SELECT SIGNIN-LOG-FILE ASSIGN TO "AUDITLOG"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS  IS WS-LOG-FILE-STATUS.
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  EMPLOYEE-MASTER-FILE
+000640     RECORDING MODE IS F.
+000650     COPY EMPMASTREC.
+000660 FD  SHIFT-ROSTER-FILE
+000670     RECORDING MODE IS F.
+000680     COPY SHIFTROSTREC.
+000690 FD  GREETING-BOARD-FILE
+000700     RECORDING MODE IS F.
+000710 01  REPORT-LINE                 PIC X(80).
+000720 FD  UNRECOGNIZED-FILE
+000730     RECORDING MODE IS F.
+000740 01  REJECT-LINE                 PIC X(80).
+000750 FD  SIGNIN-LOG-FILE
+000760     RECORDING MODE IS F.
+000770     COPY AUDITREC.
+000780 WORKING-STORAGE SECTION.
+000790 01  NOME                        PIC X(20).
+000800 01  WS-LOG-FILE-STATUS          PIC X(02)   VALUE "00".
+000810 01  WS-GREET-COUNT              PIC 9(05)   VALUE ZERO.
+000820 01  WS-REJECT-COUNT             PIC 9(05)   VALUE ZERO.
+000830 01  WS-MSG-CODE-WK              PIC X(08).
+000840 01  WS-MSG-TEXT-WK              PIC X(60).
+000850 01  WS-OPERATOR-ID              PIC X(08).
+000860 01  WS-OPERATOR-PIN             PIC X(04).
+000870 01  WS-RUN-STAMP-DISP           PIC X(30).
+000880     COPY RUNSTAMP.
+000890 01  WS-EMPLOYEE-TABLE.
+000900     05  WS-EMP-ENTRY OCCURS 200 TIMES
+000910                      INDEXED BY WS-EMP-IDX.
+000920         10  WS-EMP-TABLE-NOME   PIC X(20).
+000930 01  WS-EMP-COUNT                PIC 9(03)   VALUE ZERO.
+000940 01  WS-SWITCHES.
+000950     05  WS-EMP-EOF-SW           PIC X(01)   VALUE "N".
+000960         88  WS-EMP-EOF                      VALUE "Y".
+000970     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+000980         88  WS-EOF                          VALUE "Y".
+000990     05  WS-VALID-SW             PIC X(01)   VALUE "N".
+001000         88  WS-VALID                        VALUE "Y".
+001010     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+001020         88  WS-SIGNON-VALID                 VALUE "Y".
+001030
+001040 PROCEDURE DIVISION.
+001050
+001060 0000-MAINLINE.
+001070     PERFORM 0010-SIGN-ON THRU 0010-EXIT
+001080     PERFORM 1000-INITIALIZE
+001090     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+001100         UNTIL WS-EOF
+001110     PERFORM 3000-FINALIZE
+001120     STOP RUN.
+001130
+001140******************************************************************
+001150*  0010-SIGN-ON
+001160*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001170*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+001180******************************************************************
+001190 0010-SIGN-ON.
+001200     MOVE "N" TO WS-SIGNON-VALID-SW
+001210     PERFORM 0020-PROMPT-SIGNON THRU 0020-EXIT
+001220         UNTIL WS-SIGNON-VALID.
+001230 0010-EXIT.
+001240     EXIT.
+001250
+001260 0020-PROMPT-SIGNON.
+001270     MOVE "SGN-001" TO WS-MSG-CODE-WK
+001280     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001290     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001300     ACCEPT WS-OPERATOR-ID
+001310     MOVE "SGN-002" TO WS-MSG-CODE-WK
+001320     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001330     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001340     ACCEPT WS-OPERATOR-PIN
+001350     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+001360                           WS-SIGNON-VALID-SW
+001370     IF NOT WS-SIGNON-VALID
+001380         MOVE "SGN-003" TO WS-MSG-CODE-WK
+001390         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001400         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001410     END-IF.
+001420 0020-EXIT.
+001430     EXIT.
+001440
+001450******************************************************************
+001460*  1000-INITIALIZE
+001470*  CARREGA O CADASTRO DE FUNCIONARIOS EM MEMORIA, ABRE OS DEMAIS
+001480*  ARQUIVOS E LE O PRIMEIRO NOME DA ESCALA DO TURNO.
+001490******************************************************************
+001500 1000-INITIALIZE.
+001510     OPEN INPUT EMPLOYEE-MASTER-FILE
+001520     PERFORM 1200-LOAD-EMPLOYEE THRU 1200-EXIT
+001530         UNTIL WS-EMP-EOF
+001540     CLOSE EMPLOYEE-MASTER-FILE
+001550     OPEN INPUT  SHIFT-ROSTER-FILE
+001560     OPEN OUTPUT GREETING-BOARD-FILE
+001570     OPEN OUTPUT UNRECOGNIZED-FILE
+001580     OPEN EXTEND SIGNIN-LOG-FILE
+001590     IF WS-LOG-FILE-STATUS = "35"
+001600         OPEN OUTPUT SIGNIN-LOG-FILE
+001610         CLOSE SIGNIN-LOG-FILE
+001620         OPEN EXTEND SIGNIN-LOG-FILE
+001630     END-IF
+001640     ACCEPT RUN-STAMP-DATE FROM DATE YYYYMMDD
+001650     ACCEPT RUN-STAMP-ID   FROM TIME
+001660     MOVE SPACES TO WS-RUN-STAMP-DISP
+001670     STRING "EXECUCAO " DELIMITED BY SIZE
+001680            RUN-STAMP-DATE DELIMITED BY SIZE
+001690            " " DELIMITED BY SIZE
+001700            RUN-STAMP-ID DELIMITED BY SIZE
+001710         INTO WS-RUN-STAMP-DISP
+001720     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+001730     WRITE REPORT-LINE
+001740     MOVE WS-RUN-STAMP-DISP TO REJECT-LINE
+001750     WRITE REJECT-LINE
+001760     PERFORM 8000-READ-ROSTER.
+001770
+001780 1200-LOAD-EMPLOYEE.
+001790     READ EMPLOYEE-MASTER-FILE
+001800         AT END
+001810             MOVE "Y" TO WS-EMP-EOF-SW
+001820         NOT AT END
+001830             IF WS-EMP-COUNT < 200
+001840                 ADD 1 TO WS-EMP-COUNT
+001850                 SET WS-EMP-IDX TO WS-EMP-COUNT
+001860                 MOVE EMP-NOME TO
+001870                     WS-EMP-TABLE-NOME(WS-EMP-IDX)
+001880             END-IF
+001890     END-READ.
+001900 1200-EXIT.
+001910     EXIT.
+001920
+001930******************************************************************
+001940*  2000-PROCESS-EMPLOYEE
+001950*  CONFERE UM NOME DA ESCALA CONTRA O CADASTRO DE FUNCIONARIOS E
+001960*  SAUDA OU SINALIZA O NOME COMO NAO RECONHECIDO.
+001970******************************************************************
+001980 2000-PROCESS-EMPLOYEE.
+001990     MOVE SHIFT-NOME TO NOME
+002000     PERFORM 1600-VALIDATE-EMPLOYEE
+002010     IF WS-VALID
+002020         PERFORM 2500-GREET
+002030         PERFORM 7000-WRITE-SIGNIN-LOG
+002040     ELSE
+002050         PERFORM 2600-WRITE-REJECT
+002060     END-IF
+002070     PERFORM 8000-READ-ROSTER.
+002080 2000-EXIT.
+002090     EXIT.
+002100
+002110******************************************************************
+002120*  1600-VALIDATE-EMPLOYEE
+002130*  PROCURA O NOME NO CADASTRO CARREGADO EM MEMORIA.
+002140******************************************************************
+002150 1600-VALIDATE-EMPLOYEE.
+002160     MOVE "N" TO WS-VALID-SW
+002170     PERFORM 1650-SEARCH-EMPLOYEE THRU 1650-EXIT
+002180         VARYING WS-EMP-IDX FROM 1 BY 1
+002190         UNTIL WS-EMP-IDX > WS-EMP-COUNT OR WS-VALID.
+002200
+002210 1650-SEARCH-EMPLOYEE.
+002220     IF WS-EMP-TABLE-NOME(WS-EMP-IDX) = NOME
+002230         MOVE "Y" TO WS-VALID-SW
+002240     END-IF.
+002250 1650-EXIT.
+002260     EXIT.
+002270
+002280******************************************************************
+002290*  2500-GREET
+002300*  SAUDA O FUNCIONARIO RECONHECIDO E GRAVA A SAUDACAO NO QUADRO.
+002310******************************************************************
+002320 2500-GREET.
+002330     ADD 1 TO WS-GREET-COUNT
+002340     DISPLAY "OI " NOME
+002350     MOVE SPACES TO REPORT-LINE
+002360     STRING "OI " DELIMITED BY SIZE
+002370            NOME  DELIMITED BY SIZE
+002380         INTO REPORT-LINE
+002390     WRITE REPORT-LINE.
+002400
+002410******************************************************************
+002420*  2600-WRITE-REJECT
+002430*  SINALIZA UM NOME DA ESCALA QUE NAO CONSTA NO CADASTRO.
+002440******************************************************************
+002450 2600-WRITE-REJECT.
+002460     ADD 1 TO WS-REJECT-COUNT
+002470     DISPLAY NOME " NAO RECONHECIDO NO CADASTRO"
+002480     MOVE SPACES TO REJECT-LINE
+002490     STRING NOME DELIMITED BY SIZE
+002500            " NAO RECONHECIDO NO CADASTRO DE FUNCIONARIOS"
+002510                DELIMITED BY SIZE
+002520         INTO REJECT-LINE
+002530     WRITE REJECT-LINE.
+002540
+002550******************************************************************
+002560*  7000-WRITE-SIGNIN-LOG
+002570*  ACRESCENTA UM REGISTRO NO LOG DIARIO DE ENTRADA (ABERTO EM
+002580*  1000-INITIALIZE E FECHADO EM 3000-FINALIZE).
+002590******************************************************************
+002600 7000-WRITE-SIGNIN-LOG.
+002610     MOVE "VSCODE"        TO AUDIT-PROGRAM-ID
+002620     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+002630     ACCEPT AUDIT-TIME FROM TIME
+002640     MOVE WS-OPERATOR-ID  TO AUDIT-OPERATOR-ID
+002650     MOVE NOME(1:10)      TO AUDIT-KEY
+002660     MOVE SPACES          TO AUDIT-DETAIL
+002670     STRING "SIGN-IN NOME=" DELIMITED BY SIZE
+002680            NOME           DELIMITED BY SIZE
+002690         INTO AUDIT-DETAIL
+002700     WRITE AUDIT-RECORD.
+002710
+002720******************************************************************
+002730*  3000-FINALIZE
+002740*  MOSTRA OS TOTAIS DA EXECUCAO E FECHA OS ARQUIVOS.
+002750******************************************************************
+002760 3000-FINALIZE.
+002770     MOVE "VCC-003" TO WS-MSG-CODE-WK
+002780     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002790     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-GREET-COUNT
+002800     MOVE "VCC-004" TO WS-MSG-CODE-WK
+002810     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002820     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-REJECT-COUNT
+002830     CLOSE SHIFT-ROSTER-FILE
+002840     CLOSE GREETING-BOARD-FILE
+002850     CLOSE UNRECOGNIZED-FILE
+002860     CLOSE SIGNIN-LOG-FILE.
+002870
+002880******************************************************************
+002890*  8000-READ-ROSTER
+002900*  LE O PROXIMO NOME DA ESCALA DO TURNO.
+002910******************************************************************
+002920 8000-READ-ROSTER.
+002930     READ SHIFT-ROSTER-FILE
+002940         AT END
+002950             MOVE "Y" TO WS-EOF-SW
+002960     END-READ.
