@@ -1,17 +1,369 @@
-000001 ID DIVISION.
-000002 PROGRAM-ID. LER100.
-000003 DATA DIVISION.
-000004 WORKING-STORAGE SECTION.
-000005   01 N PIC 9(2).
-000006   01 SOMA PIC 9(3).
-000007   01 MUL PIC 9(18) VALUE 1.
-000008
-000009 PROCEDURE DIVISION.
-000010 PERFORM UNTIL SOMA GREATER 100
-000011    DISPLAY "DIGITE UM INTEIRO"
-000012    ACCEPT N
-000013    ADD N TO SOMA
-000014    MULTIPLY N BY MUL
-000015 END-PERFORM
-000016 DISPLAY "SOMA = " SOMA " MULTIPLICAÇÃO = " MUL
-000017 STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LER100.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  CONTABILIDADE - SOMA RAPIDA.
+000050 DATE-WRITTEN.  2024-01-20.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  LER100.CBL
+000090*  ACUMULA NUMEROS DIGITADOS EM SOMA E MUL ATE SOMA ULTRAPASSAR
+000100*  UM LIMITE DE PARADA.
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-01-20 AFG   PROGRAMA ORIGINAL - LIMITE FIXO EM 100.
+000150*  2026-08-09 AFG   O LIMITE DE PARADA PASSA A SER DIGITADO NO
+000160*                   INICIO DA EXECUCAO EM VEZ DE FIXO NO CODIGO.
+000170*  2026-08-09 AFG   MUL GANHA GUARDA CONTRA SIZE ERROR (ESTOURO)
+000180*                   E A EXECUCAO PASSA A GRAVAR UM PONTO DE
+000190*                   CONTROLE A CADA NUMERO DIGITADO, PERMITINDO
+000200*                   RETOMAR UMA SESSAO INTERROMPIDA.
+000210*  2026-08-09 AFG   SOMA PASSA A SER INICIALIZADA EXPLICITAMENTE
+000220*                   E CADA SESSAO GRAVA UM REGISTRO RESUMO NO
+000230*                   ARQUIVO LER100SUM AO TERMINAR.
+000240*  2026-08-09 AFG   O LIMITE DE PARADA E CADA NUMERO DIGITADO
+000250*                   PASSAM A SER CONFERIDOS PELA ROTINA
+000260*                   COMPARTILHADA VALIDNUM EM VEZ DE UM ACCEPT
+000270*                   DIRETO NUM CAMPO NUMERICO.
+000280*  2026-08-09 AFG   O ESTOURO DE MUL PASSA A SER GRAVADO NA TRILHA
+000290*                   DE ERROS COMPARTILHADA (ERROR-LOG-FILE), ALEM
+000300*                   DO AVISO NA TELA.
+000310*  2026-08-09 AFG   OS PROMPTS, AVISOS E O RESUMO FINAL PASSAM A VIR
+000320*                   DA TABELA DE MENSAGENS COMPARTILHADA (MSGLOOKUP).
+000330*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000340*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000350*                   ANTES DE RODAR, E O ID FICA GRAVADO NO RESUMO
+000360*                   DE AUDITORIA EM VEZ DE FICAR EM BRANCO.
+000370******************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CHECKPOINT-FILE ASSIGN TO "LER100CKP"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS  IS WS-CKPT-FILE-STATUS.
+000440     SELECT SUMMARY-LOG-FILE ASSIGN TO "AUDITLOG"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS  IS WS-SUMMARY-FILE-STATUS.
+000470     SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS  IS WS-ERROR-FILE-STATUS.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CHECKPOINT-FILE
+000530     RECORDING MODE IS F.
+000540     COPY CKPT100REC.
+000550 FD  SUMMARY-LOG-FILE
+000560     RECORDING MODE IS F.
+000570     COPY AUDITREC.
+000580 FD  ERROR-LOG-FILE
+000590     RECORDING MODE IS F.
+000600     COPY ERRORREC.
+000610 WORKING-STORAGE SECTION.
+000620 01  N                           PIC 9(02).
+000630 01  SOMA                        PIC 9(03)   VALUE ZERO.
+000640 01  MUL                         PIC 9(18)   VALUE 1.
+000650 01  WS-LIMITE                   PIC 9(03)   VALUE 100.
+000660 01  WS-COUNT                    PIC 9(05)   VALUE ZERO.
+000670 01  WS-CKPT-FILE-STATUS         PIC X(02)   VALUE "00".
+000680 01  WS-SUMMARY-FILE-STATUS      PIC X(02)   VALUE "00".
+000690 01  WS-ERROR-FILE-STATUS       PIC X(02)   VALUE "00".
+000700 01  WS-RESUME-REPLY             PIC X(01).
+000710 01  WS-RAW-LIMITE               PIC X(10).
+000720 01  WS-RAW-N                    PIC X(10).
+000730 01  WS-ALLOW-ZERO-YES           PIC X(01)   VALUE "Y".
+000740 01  WS-MSG-CODE-WK              PIC X(08).
+000750 01  WS-MSG-TEXT-WK              PIC X(60).
+000760 01  WS-OPERATOR-ID              PIC X(08).
+000770 01  WS-OPERATOR-PIN             PIC X(04).
+000780 01  WS-SWITCHES.
+000790     05  WS-RESUMED-SW           PIC X(01)   VALUE "N".
+000800         88  WS-RESUMED                      VALUE "Y".
+000810     05  WS-LIMITE-VALID-SW      PIC X(01)   VALUE "N".
+000820         88  WS-LIMITE-VALID                 VALUE "Y".
+000830     05  WS-N-VALID-SW           PIC X(01)   VALUE "N".
+000840         88  WS-N-VALID                      VALUE "Y".
+000850     05  WS-MUL-OVERFLOW-SW      PIC X(01)   VALUE "N".
+000860         88  WS-MUL-OVERFLOW                 VALUE "Y".
+000870     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+000880         88  WS-SIGNON-VALID                 VALUE "Y".
+000890 01  WS-AUDIT-DETAIL.
+000900     05  FILLER                  PIC X(06)   VALUE "QTDE=".
+000910     05  WS-AUDIT-QTDE           PIC ZZZZ9.
+000920     05  FILLER                  PIC X(08)   VALUE " SOMA=".
+000930     05  WS-AUDIT-SOMA           PIC ZZ9.
+000940     05  FILLER                  PIC X(07)   VALUE " MUL=".
+000950     05  WS-AUDIT-MUL            PIC Z(17)9.
+000960
+000970 PROCEDURE DIVISION.
+000980
+000990 0000-MAINLINE.
+001000     PERFORM 0400-SIGN-ON THRU 0400-EXIT
+001010     PERFORM 1000-INITIALIZE
+001020     PERFORM 2000-ACCUMULATE THRU 2000-EXIT
+001030         UNTIL SOMA > WS-LIMITE
+001040     PERFORM 3000-FINALIZE
+001050     STOP RUN.
+001060
+001070******************************************************************
+001080*  1000-INITIALIZE
+001090*  ZERA OS ACUMULADORES, OFERECE A RETOMADA DE UM PONTO DE
+001100*  CONTROLE ANTERIOR E, SE NAO HOUVER RETOMADA, PEDE O LIMITE DE
+001110*  PARADA DESTA EXECUCAO.
+001120******************************************************************
+001130 1000-INITIALIZE.
+001140     MOVE ZERO TO SOMA
+001150     MOVE ZERO TO WS-COUNT
+001160     MOVE 1    TO MUL
+001170     PERFORM 0500-CHECK-CHECKPOINT
+001180     IF NOT WS-RESUMED
+001190         PERFORM 0600-GET-LIMITE THRU 0600-EXIT
+001200         IF WS-LIMITE = ZERO
+001210             MOVE 100 TO WS-LIMITE
+001220         END-IF
+001230     END-IF.
+
+001240******************************************************************
+001250*  0600-GET-LIMITE
+001260*  PEDE O LIMITE DE PARADA E REPETE ATE RECEBER UM VALOR VALIDO.
+001270******************************************************************
+001280 0600-GET-LIMITE.
+001290     MOVE "N" TO WS-LIMITE-VALID-SW
+001300     PERFORM 0650-PROMPT-LIMITE THRU 0650-EXIT
+001310         UNTIL WS-LIMITE-VALID.
+001320 0600-EXIT.
+001330     EXIT.
+
+001340 0650-PROMPT-LIMITE.
+001350     MOVE "L10-001" TO WS-MSG-CODE-WK
+001360     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001370     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001380     ACCEPT WS-RAW-LIMITE
+001390     CALL "VALIDNUM" USING WS-RAW-LIMITE WS-ALLOW-ZERO-YES
+001400                           WS-LIMITE-VALID-SW
+001410     IF WS-LIMITE-VALID
+001420         MOVE WS-RAW-LIMITE TO WS-LIMITE
+001430     ELSE
+001440         MOVE "L10-002" TO WS-MSG-CODE-WK
+001450         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001460         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001470     END-IF.
+001480 0650-EXIT.
+001490     EXIT.
+001500
+001510******************************************************************
+001520*  0400-SIGN-ON
+001530*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001540*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+001550******************************************************************
+001560 0400-SIGN-ON.
+001570     MOVE "N" TO WS-SIGNON-VALID-SW
+001580     PERFORM 0450-PROMPT-SIGNON THRU 0450-EXIT
+001590         UNTIL WS-SIGNON-VALID.
+001600 0400-EXIT.
+001610     EXIT.
+001620
+001630 0450-PROMPT-SIGNON.
+001640     MOVE "SGN-001" TO WS-MSG-CODE-WK
+001650     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001660     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001670     ACCEPT WS-OPERATOR-ID
+001680     MOVE "SGN-002" TO WS-MSG-CODE-WK
+001690     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001700     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001710     ACCEPT WS-OPERATOR-PIN
+001720     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+001730                           WS-SIGNON-VALID-SW
+001740     IF NOT WS-SIGNON-VALID
+001750         MOVE "SGN-003" TO WS-MSG-CODE-WK
+001760         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001770         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001780     END-IF.
+001790 0450-EXIT.
+001800     EXIT.
+001810
+001820******************************************************************
+001830*  0500-CHECK-CHECKPOINT
+001840*  PROCURA UM PONTO DE CONTROLE DE UMA SESSAO ANTERIOR. SE
+001850*  ENCONTRAR, PERGUNTA AO OPERADOR SE DESEJA RETOMAR DE ONDE
+001860*  PAROU EM VEZ DE COMECAR DO ZERO.
+001870******************************************************************
+001880 0500-CHECK-CHECKPOINT.
+001890     OPEN INPUT CHECKPOINT-FILE
+001900     IF WS-CKPT-FILE-STATUS = "00"
+001910         READ CHECKPOINT-FILE
+001920             NOT AT END
+001930             IF CKPT-COUNT > ZERO
+001940                 MOVE "L10-003" TO WS-MSG-CODE-WK
+001950                 CALL "MSGLOOKUP" USING WS-MSG-CODE-WK
+001960                         WS-MSG-TEXT-WK
+001970                 DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001980                         CKPT-SOMA " MUL=" CKPT-MUL
+001990                         " LIMITE=" CKPT-LIMITE
+002000                 MOVE "L10-004" TO WS-MSG-CODE-WK
+002010                 CALL "MSGLOOKUP" USING WS-MSG-CODE-WK
+002020                         WS-MSG-TEXT-WK
+002030                 DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002040                 ACCEPT WS-RESUME-REPLY
+002050                 IF WS-RESUME-REPLY = "S" OR WS-RESUME-REPLY = "s"
+002060                     MOVE CKPT-SOMA   TO SOMA
+002070                     MOVE CKPT-MUL    TO MUL
+002080                     MOVE CKPT-LIMITE TO WS-LIMITE
+002090                     MOVE CKPT-COUNT  TO WS-COUNT
+002100                     MOVE "Y" TO WS-RESUMED-SW
+002110                 END-IF
+002120             END-IF
+002130         END-READ
+002140         CLOSE CHECKPOINT-FILE
+002150     END-IF.
+002160
+002170******************************************************************
+002180*  2000-ACCUMULATE
+002190*  LE UM NUMERO, ACUMULA EM SOMA E MUL (COM GUARDA DE ESTOURO) E
+002200*  GRAVA O PONTO DE CONTROLE DA SESSAO.
+002210******************************************************************
+002220 2000-ACCUMULATE.
+002230     PERFORM 1900-GET-N THRU 1900-EXIT
+002240     ADD N TO SOMA
+002250     ADD 1 TO WS-COUNT
+002260     PERFORM 2500-MULTIPLY-WITH-GUARD
+002270     PERFORM 7000-WRITE-CHECKPOINT.
+002280 2000-EXIT.
+002290     EXIT.
+
+002300******************************************************************
+002310*  1900-GET-N
+002320*  PEDE UM NUMERO E REPETE A PERGUNTA ATE RECEBER UM VALOR VALIDO.
+002330******************************************************************
+002340 1900-GET-N.
+002350     MOVE "N" TO WS-N-VALID-SW
+002360     PERFORM 1950-PROMPT-N THRU 1950-EXIT
+002370         UNTIL WS-N-VALID.
+002380 1900-EXIT.
+002390     EXIT.
+
+002400 1950-PROMPT-N.
+002410     MOVE "L10-005" TO WS-MSG-CODE-WK
+002420     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002430     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002440     ACCEPT WS-RAW-N
+002450     CALL "VALIDNUM" USING WS-RAW-N WS-ALLOW-ZERO-YES
+002460                           WS-N-VALID-SW
+002470     IF WS-N-VALID
+002480         MOVE WS-RAW-N TO N
+002490     ELSE
+002500         MOVE "L10-002" TO WS-MSG-CODE-WK
+002510         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002520         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002530     END-IF.
+002540 1950-EXIT.
+002550     EXIT.
+002560
+002570******************************************************************
+002580*  2500-MULTIPLY-WITH-GUARD
+002590*  MULTIPLICA MUL PELO NUMERO DIGITADO. SE MUL JA ESTOURAR PIC
+002600*  9(18), CONGELA O VALOR EM VEZ DE DEIXAR O COMPILADOR TRUNCAR
+002610*  SILENCIOSAMENTE.
+002620******************************************************************
+002630 2500-MULTIPLY-WITH-GUARD.
+002640     IF NOT WS-MUL-OVERFLOW
+002650         MULTIPLY N BY MUL
+002660             ON SIZE ERROR
+002670                 SET WS-MUL-OVERFLOW TO TRUE
+002680                 MOVE "L10-006" TO WS-MSG-CODE-WK
+002690                 CALL "MSGLOOKUP" USING WS-MSG-CODE-WK
+002700                         WS-MSG-TEXT-WK
+002710                 DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002720                 PERFORM 7100-LOG-COMPUTE-ERROR
+002730         END-MULTIPLY
+002740     END-IF.
+002750
+002760******************************************************************
+002770*  7000-WRITE-CHECKPOINT
+002780*  GRAVA O ESTADO ATUAL DA SESSAO NO ARQUIVO DE PONTO DE
+002790*  CONTROLE, SUBSTITUINDO O PONTO DE CONTROLE ANTERIOR.
+002800******************************************************************
+002810 7000-WRITE-CHECKPOINT.
+002820     MOVE SPACES    TO CHECKPOINT-RECORD
+002830     MOVE SOMA      TO CKPT-SOMA
+002840     MOVE MUL       TO CKPT-MUL
+002850     MOVE WS-LIMITE TO CKPT-LIMITE
+002860     MOVE WS-COUNT  TO CKPT-COUNT
+002870     OPEN OUTPUT CHECKPOINT-FILE
+002880     WRITE CHECKPOINT-RECORD
+002890     CLOSE CHECKPOINT-FILE.
+002900
+002910******************************************************************
+002920*  3000-FINALIZE
+002930*  MOSTRA O RESULTADO FINAL, GRAVA O RESUMO DA SESSAO E LIMPA O
+002940*  PONTO DE CONTROLE, JA QUE A SESSAO TERMINOU NORMALMENTE.
+002950******************************************************************
+002960 3000-FINALIZE.
+002970     MOVE "L10-007" TO WS-MSG-CODE-WK
+002980     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002990     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " SOMA
+003000         " MULTIPLICACAO = " MUL
+003010     PERFORM 7500-WRITE-SUMMARY
+003020     PERFORM 7800-CLEAR-CHECKPOINT.
+003030
+003040******************************************************************
+003050*  7500-WRITE-SUMMARY
+003060*  ACRESCENTA O RESUMO DESTA SESSAO (DATA, QUANTIDADE DE NUMEROS,
+003070*  SOMA E MUL FINAIS) NO ARQUIVO DE RESUMOS, CRIANDO-O SE FOR A
+003080*  PRIMEIRA EXECUCAO DO DIA.
+003090******************************************************************
+003100 7500-WRITE-SUMMARY.
+003110     OPEN EXTEND SUMMARY-LOG-FILE
+003120     IF WS-SUMMARY-FILE-STATUS = "35"
+003130         OPEN OUTPUT SUMMARY-LOG-FILE
+003140         CLOSE SUMMARY-LOG-FILE
+003150         OPEN EXTEND SUMMARY-LOG-FILE
+003160     END-IF
+003170     MOVE WS-COUNT TO WS-AUDIT-QTDE
+003180     MOVE SOMA     TO WS-AUDIT-SOMA
+003190     MOVE MUL      TO WS-AUDIT-MUL
+003200     MOVE "LER100"         TO AUDIT-PROGRAM-ID
+003210     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+003220     ACCEPT AUDIT-TIME FROM TIME
+003230     MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID
+003240     MOVE SPACES           TO AUDIT-KEY
+003250     MOVE WS-AUDIT-DETAIL  TO AUDIT-DETAIL
+003260     WRITE AUDIT-RECORD
+003270     CLOSE SUMMARY-LOG-FILE.
+
+003280******************************************************************
+003290*  7100-LOG-COMPUTE-ERROR
+003300*  GRAVA NA TRILHA DE ERROS COMPARTILHADA QUANDO MUL ESTOURA A
+003310*  PIC 9(18), CRIANDO O ARQUIVO SE FOR A PRIMEIRA EXECUCAO DO DIA.
+003320******************************************************************
+003330 7100-LOG-COMPUTE-ERROR.
+003340     OPEN EXTEND ERROR-LOG-FILE
+003350     IF WS-ERROR-FILE-STATUS = "35"
+003360         OPEN OUTPUT ERROR-LOG-FILE
+003370         CLOSE ERROR-LOG-FILE
+003380         OPEN EXTEND ERROR-LOG-FILE
+003390     END-IF
+003400     MOVE "LER100"          TO ERROR-PROGRAM-ID
+003410     ACCEPT ERROR-DATE FROM DATE YYYYMMDD
+003420     ACCEPT ERROR-TIME FROM TIME
+003430     MOVE SPACES             TO ERROR-KEY
+003440     MOVE "SIZE ERROR - MUL ESTOUROU PIC 9(18)" TO ERROR-DETAIL
+003450     WRITE ERROR-LOG-RECORD
+003460     CLOSE ERROR-LOG-FILE.
+003470
+003480******************************************************************
+003490*  7800-CLEAR-CHECKPOINT
+003500*  UMA SESSAO QUE TERMINA NORMALMENTE NAO PRECISA MAIS SER
+003510*  RETOMADA - GRAVA UM PONTO DE CONTROLE ZERADO PARA QUE A
+003520*  PROXIMA EXECUCAO COMECE DO ZERO. MANTEMOS O REGISTRO (EM VEZ
+003530*  DE EXCLUIR O ARQUIVO) PORQUE A LINGUAGEM NAO TEM UM VERBO
+003540*  PORTAVEL PARA APAGAR UM ARQUIVO.
+003550******************************************************************
+003560 7800-CLEAR-CHECKPOINT.
+003570     MOVE SPACES TO CHECKPOINT-RECORD
+003580     MOVE ZERO TO CKPT-SOMA
+003590     MOVE ZERO TO CKPT-MUL
+003600     MOVE ZERO TO CKPT-LIMITE
+003610     MOVE ZERO TO CKPT-COUNT
+003620     OPEN OUTPUT CHECKPOINT-FILE
+003630     WRITE CHECKPOINT-RECORD
+003640     CLOSE CHECKPOINT-FILE.
