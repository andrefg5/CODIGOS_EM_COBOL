@@ -1,37 +1,608 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MOEDA.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MOEDA.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  LOJA - FECHAMENTO DE CAIXA.
+000050 DATE-WRITTEN.  2024-02-10.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MOEDA.CBL
+000090*  FECHAMENTO DE CAIXA - CONFERE A CONTAGEM DE MOEDAS DE CADA
+000100*  CAIXA (TELLER) E CALCULA O MONTANTE TOTAL E A QUANTIDADE DE
+000110*  MOEDAS CONTADAS.
+000120*------------------------------------------------------------------
+000130*  MODIFICATION HISTORY
+000140*  DATE       INIT  DESCRIPTION
+000150*  2024-02-10 AFG   PROGRAMA ORIGINAL (ENTRADA POR ACCEPT).
+000160*  2026-08-09 AFG   LE A CONTAGEM DE UM ARQUIVO (CASH-COUNT-FILE)
+000170*                   EM VEZ DE ACCEPT, PARA PROCESSAR TODOS OS
+000180*                   CAIXAS DE UMA SO VEZ.
+000190*  2026-08-09 AFG   CONFERE O MONTANTE CONTADO CONTRA O DEPOSITO
+000200*                   ESPERADO (FITA DO CAIXA) E SINALIZA SOBRA
+000210*                   OU FALTA.
+000220*  2026-08-09 AFG   INCLUI AS CEDULAS (NOTAS) DE 2/5/10/20/50/100
+000230*                   NO MONTANTE E NA QUANTIDADE TOTAL DE ITENS.
+000240*  2026-08-09 AFG   GRAVA CADA EXECUCAO NA TRILHA DE AUDITORIA
+000250*                   DIARIA DE CAIXA (CASH-AUDIT-FILE).
+000260*  2026-08-09 AFG   GERA UM RELATORIO RESUMO (SUMMARY-REPORT-FILE)
+000270*                   COM O DETALHE DE CADA CAIXA E O TOTAL GERAL.
+000280*  2026-08-09 AFG   VALIDA AS CONTAGENS ANTES DO COMPUTE; REGISTRO
+000290*                   COM CAMPO NAO NUMERICO E REJEITADO E LISTADO.
+000300*  2026-08-09 AFG   OS COMPUTE/ADD DE MONTANTE, MOEDAS E NOTAS
+000310*                   GANHAM ON SIZE ERROR, GRAVANDO NA TRILHA DE
+000320*                   ERROS COMPARTILHADA (ERROR-LOG-FILE) EM VEZ DE
+000330*                   REPORTAR UM VALOR ESTOURADO COMO SE FOSSE BOM.
+000340*  2026-08-09 AFG   MONTANTE, DIFERENCA E TOTAL GERAL PASSAM A SER
+000350*                   EXIBIDOS EM PICTURE EDITADA COM PONTO DECIMAL E
+000360*                   PREFIXO "R$" NO DISPLAY, NO RELATORIO RESUMO E
+000370*                   NA MENSAGEM DE FECHAMENTO.
+000380*  2026-08-09 AFG   O CABECALHO DO RELATORIO PASSA A VIR DA TABELA
+000390*                   DE MENSAGENS COMPARTILHADA (MSGLOOKUP), PARA
+000400*                   PERMITIR TROCAR O IDIOMA SEM MEXER NO PROGRAMA.
+000410*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000420*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000430*                   ANTES DE RODAR, SUBSTITUINDO O ID "SYSTEM" FIXO
+000440*                   NA TRILHA DE AUDITORIA.
+000450*  2026-08-09 AFG   PASSA A GRAVAR UM PONTO DE CONTROLE DO FLUXO
+000460*                   NOTURNO (NIGHTCKP) AO TERMINAR COM SUCESSO, E A
+000470*                   PULAR A EXECUCAO SE JA HOUVER UM PONTO DE
+000480*                   CONTROLE DE HOJE - PERMITE RESUBMETER O JOB
+000490*                   INTEIRO APOS UM ABEND SEM REPETIR PASSOS JA OK.
+000500*  2026-08-09 AFG   O RELATORIO E O ARQUIVO DE REJEITADOS GANHAM UM
+000510*                   CARIMBO DE DATA/HORA DE EXECUCAO (COPYBOOK
+000520*                   RUNSTAMP, COMUM AOS PROGRAMAS DO ESCRITORIO) NA
+000530*                   PRIMEIRA LINHA, PARA CONFERENCIA CRUZADA COM OS
+000540*                   OUTROS ARQUIVOS DO DIA.
+000550*  2026-08-09 AFG   O PONTO DE CONTROLE DO FLUXO NOTURNO SO E
+000560*                   CONFERIDO/GRAVADO QUANDO O OPERADOR LOGADO E O
+000570*                   OPERADOR BATCH (BATCH001) DO NIGHTLY.JCL - UM
+000580*                   OPERADOR DE TERMINAL NAO ERA MAIS CAPAZ DE
+000590*                   REEXECUTAR O PROGRAMA NO MESMO DIA (POR EXEMPLO,
+000600*                   PARA FECHAR OUTRO CAIXA) PORQUE O PONTO DE
+000610*                   CONTROLE DA PRIMEIRA EXECUCAO DO DIA BLOQUEAVA
+000620*                   TODAS AS SEGUINTES.
+000622*  2026-08-09 AFG   0075-LOAD-CKPT-ENTRY PASSA A CONFERIR O LIMITE
+000624*                   DA TABELA (50 ENTRADAS) ANTES DE GRAVAR, EM VEZ
+000626*                   DE INDEXAR SEM GUARDA - UM NIGHTCKP COM MAIS DE
+000628*                   50 LINHAS PODERIA ESTOURAR A TABELA EM MEMORIA.
+000630******************************************************************
+000640 ENVIRONMENT DIVISION.
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT CASH-COUNT-FILE ASSIGN TO "CASHCNT"
+000680         ORGANIZATION IS LINE SEQUENTIAL.
+000690     SELECT CASH-AUDIT-FILE ASSIGN TO "AUDITLOG"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+000720     SELECT SUMMARY-REPORT-FILE ASSIGN TO "MOEDARPT"
+000730         ORGANIZATION IS LINE SEQUENTIAL.
+000740     SELECT REJECT-FILE ASSIGN TO "MOEDAREJ"
+000750         ORGANIZATION IS LINE SEQUENTIAL.
+000760     SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS  IS WS-ERROR-FILE-STATUS.
+000790     SELECT STREAM-CHECKPOINT-FILE ASSIGN TO "NIGHTCKP"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS  IS WS-STREAM-CKPT-FILE-STATUS.
+000820
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  CASH-COUNT-FILE
+000860     RECORDING MODE IS F.
+000870     COPY TILLREC.
+000880
+000890 FD  CASH-AUDIT-FILE
+000900     RECORDING MODE IS F.
+000910     COPY AUDITREC.
+000920
+000930 FD  SUMMARY-REPORT-FILE
+000940     RECORDING MODE IS F.
+000950 01  REPORT-LINE                 PIC X(80).
+000960
+000970 FD  REJECT-FILE
+000980     RECORDING MODE IS F.
+000990 01  REJECT-LINE                 PIC X(80).
+001000 FD  ERROR-LOG-FILE
+001010     RECORDING MODE IS F.
+001020     COPY ERRORREC.
+001030
+001040 FD  STREAM-CHECKPOINT-FILE
+001050     RECORDING MODE IS F.
+001060     COPY STRMCKPT.
+001070 WORKING-STORAGE SECTION.
+001080 01  WS-SWITCHES.
+001090     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+001100         88  WS-EOF                          VALUE "Y".
+001110     05  WS-AUDIT-FILE-STATUS    PIC X(02)   VALUE "00".
+001120     05  WS-ERROR-FILE-STATUS    PIC X(02)   VALUE "00".
+001130     05  WS-STREAM-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+001140     05  WS-CKPT-EOF-SW          PIC X(01)   VALUE "N".
+001150         88  WS-CKPT-EOF                     VALUE "Y".
+001160     05  WS-SKIP-RUN-SW          PIC X(01)   VALUE "N".
+001170         88  WS-SKIP-RUN                     VALUE "Y".
+001180
+001190 01  WS-WORK-FIELDS.
+001200     05  WS-MONTANTE             PIC 9(05)V99.
+001210     05  WS-MOEDAS               PIC 9(04).
+001220     05  WS-NOTAS                PIC 9(04).
+001230     05  WS-VARIANCE             PIC S9(05)V99.
+001240     05  WS-VARIANCE-MSG         PIC X(13).
+001250     05  WS-TERMO                PIC 9(07)V99.
+001260
+001270 01  WS-CURRENCY-DISPLAY-FIELDS.
+001280     05  WS-MONTANTE-ED          PIC ZZZZ9.99.
+001290     05  WS-MONTANTE-DISP        PIC X(15).
+001300     05  WS-VARIANCE-ED          PIC -ZZZZ9.99.
+001310     05  WS-VARIANCE-DISP        PIC X(16).
+001320     05  WS-TOTAL-MONTANTE-ED    PIC ZZZZZZ9.99.
+001330     05  WS-TOTAL-MONTANTE-DISP  PIC X(17).
+001340
+001350 01  WS-AUDIT-FIELDS.
+001360     05  WS-OPERATOR-ID          PIC X(08)   VALUE "SYSTEM".
+001370         88  WS-OPERATOR-IS-BATCH        VALUE "BATCH001".
+001380     05  WS-OPERATOR-PIN         PIC X(04).
+001390     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+001400         88  WS-SIGNON-VALID                 VALUE "Y".
+001410     05  WS-CURRENT-DATE         PIC X(08).
+001420     05  WS-CURRENT-TIME         PIC X(08).
+001430     05  WS-AUDIT-DETAIL.
+001440         10  WS-AUDIT-MONTANTE   PIC 9(05)V99.
+001450         10  FILLER              PIC X(01)   VALUE SPACE.
+001460         10  WS-AUDIT-MOEDAS     PIC 9(04).
+001470         10  FILLER              PIC X(01)   VALUE SPACE.
+001480         10  WS-AUDIT-VARIANCE   PIC S9(05)V99.
+001490         10  FILLER              PIC X(40)   VALUE SPACE.
+001500
+001510 01  WS-GRAND-TOTALS.
+001520     05  WS-TOTAL-MONTANTE       PIC 9(07)V99 VALUE ZERO.
+001530     05  WS-TOTAL-MOEDAS         PIC 9(06)    VALUE ZERO.
+001540     05  WS-TOTAL-NOTAS          PIC 9(06)    VALUE ZERO.
+001550     05  WS-TILL-COUNT           PIC 9(04)    VALUE ZERO.
+001560     05  WS-REJECT-COUNT         PIC 9(04)    VALUE ZERO.
+001570     05  WS-VALID-SW             PIC X(01).
+001580         88  WS-VALID                        VALUE "Y".
+001590     05  WS-ERROR-COUNT          PIC 9(04)    VALUE ZERO.
+001600     05  WS-MSG-CODE-WK          PIC X(08).
+001610     05  WS-MSG-TEXT-WK          PIC X(60).
+001620
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 C1        PIC 9(3).
-           01 C5        PIC 9(3).
-           01 C10       PIC 9(3).
-           01 C25       PIC 9(3).
-           01 C50       PIC 9(3).
-           01 REAL1     PIC 9(3).
-           01 MONTANTE  PIC 9(5)V99.
-           01 MOEDAS    PIC 9(4).
+001630 01  WS-RUN-STAMP-DISP           PIC X(30).
+001640     COPY RUNSTAMP.
 
-       PROCEDURE DIVISION.
-           DISPLAY "1C ".
-           ACCEPT C1.
-           DISPLAY "5C ".
-           ACCEPT C5.
-           DISPLAY "10C ".
-           ACCEPT C10.
-           DISPLAY "25C ".
-           ACCEPT C25.
-           DISPLAY "50C ".
-           ACCEPT C50.
-           DISPLAY "1REAL ".
-           ACCEPT REAL1.
+001650******************************************************************
+001660*  TABELA DE PONTOS DE CONTROLE DO FLUXO NOTURNO, CARREGADA DE
+001670*  NIGHTCKP PARA CONFERIR SE ESTE PASSO JA RODOU HOJE.
+001680******************************************************************
+001690 01  WS-CKPT-TABLE.
+001700     05  WS-CKPT-ENTRY OCCURS 50 TIMES
+001710                       INDEXED BY WS-CKPT-IDX.
+001720         10  WS-CKPT-STEP-NAME   PIC X(08).
+001730         10  WS-CKPT-RUN-DATE    PIC X(08).
+001740         10  WS-CKPT-STAT        PIC X(01).
+001750 01  WS-CKPT-COUNT               PIC 9(03)   VALUE ZERO.
+001760 PROCEDURE DIVISION.
+001770
+001780 0000-MAINLINE.
+001790     PERFORM 0050-SIGN-ON THRU 0050-EXIT
+001800     IF WS-OPERATOR-IS-BATCH
+001810         PERFORM 0070-CHECK-STREAM-CKPT THRU 0070-EXIT
+001820         IF WS-SKIP-RUN
+001830             GO TO 9999-EXIT
+001840         END-IF
+001850     END-IF
+001860     PERFORM 1000-INITIALIZE
+001870     PERFORM 2000-PROCESS-TILLS THRU 2000-EXIT
+001880         UNTIL WS-EOF
+001890     PERFORM 3000-FINALIZE
+001900     GO TO 9999-EXIT.
+001910
+001920******************************************************************
+001930*  0050-SIGN-ON
+001940*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001950*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO. NA
+001960*  EXECUCAO NOTURNA (JCL), O ID/PIN DO OPERADOR NOTURNO VEM DO
+001970*  SYSIN EM VEZ DO TERMINAL.
+001980******************************************************************
+001990 0050-SIGN-ON.
+002000     MOVE "N" TO WS-SIGNON-VALID-SW
+002010     PERFORM 0060-PROMPT-SIGNON THRU 0060-EXIT
+002020         UNTIL WS-SIGNON-VALID.
+002030 0050-EXIT.
+002040     EXIT.
+002050
+002060 0060-PROMPT-SIGNON.
+002070     MOVE "SGN-001" TO WS-MSG-CODE-WK
+002080     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002090     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002100     ACCEPT WS-OPERATOR-ID
+002110     MOVE "SGN-002" TO WS-MSG-CODE-WK
+002120     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002130     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002140     ACCEPT WS-OPERATOR-PIN
+002150     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+002160                           WS-SIGNON-VALID-SW
+002170     IF NOT WS-SIGNON-VALID
+002180         MOVE "SGN-003" TO WS-MSG-CODE-WK
+002190         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002200         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002210     END-IF.
+002220 0060-EXIT.
+002230     EXIT.
+002240
+002250******************************************************************
+002260*  0070-CHECK-STREAM-CKPT
+002270*  CONFERE SE ESTE PASSO DO FLUXO NOTURNO JA TERMINOU COM SUCESSO
+002280*  HOJE, CARREGANDO O ARQUIVO NIGHTCKP EM MEMORIA E PROCURANDO UM
+002290*  REGISTRO PARA "MOEDA" NA DATA DE HOJE. SE ACHAR, LIGA
+002300*  WS-SKIP-RUN PARA QUE O MAINLINE PULE O PROCESSAMENTO - ISSO
+002310*  PERMITE RESUBMETER O JOB INTEIRO DO INICIO SEM REPETIR PASSOS
+002320*  JA FEITOS NO MESMO DIA.
+002330******************************************************************
+002340 0070-CHECK-STREAM-CKPT.
+002350     MOVE "N" TO WS-SKIP-RUN-SW
+002360     MOVE "N" TO WS-CKPT-EOF-SW
+002370     MOVE ZERO TO WS-CKPT-COUNT
+002380     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002390     OPEN INPUT STREAM-CHECKPOINT-FILE
+002400     IF WS-STREAM-CKPT-FILE-STATUS = "35"
+002410         MOVE "Y" TO WS-CKPT-EOF-SW
+002420     ELSE
+002430         PERFORM 0075-LOAD-CKPT-ENTRY THRU 0075-EXIT
+002440             UNTIL WS-CKPT-EOF
+002450         CLOSE STREAM-CHECKPOINT-FILE
+002460     END-IF
+002470     PERFORM 0080-SEARCH-CKPT-ENTRY THRU 0080-EXIT
+002480         VARYING WS-CKPT-IDX FROM 1 BY 1
+002490         UNTIL WS-CKPT-IDX > WS-CKPT-COUNT OR WS-SKIP-RUN
+002500     IF WS-SKIP-RUN
+002510         MOVE "MOE-005" TO WS-MSG-CODE-WK
+002520         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+002530         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+002540     END-IF.
+002550 0070-EXIT.
+002560     EXIT.
+002570
+002580 0075-LOAD-CKPT-ENTRY.
+002590     READ STREAM-CHECKPOINT-FILE
+002600         AT END
+002610             MOVE "Y" TO WS-CKPT-EOF-SW
+002620         NOT AT END
+002622             IF WS-CKPT-COUNT < 50
+002630             ADD 1 TO WS-CKPT-COUNT
+002640             SET WS-CKPT-IDX TO WS-CKPT-COUNT
+002650             MOVE CKPT-STEP-NAME TO WS-CKPT-STEP-NAME(WS-CKPT-IDX)
+002660             MOVE CKPT-RUN-DATE  TO WS-CKPT-RUN-DATE(WS-CKPT-IDX)
+002670             MOVE CKPT-STATUS    TO WS-CKPT-STAT(WS-CKPT-IDX)
+002675             END-IF
+002680     END-READ.
+002690 0075-EXIT.
+002700     EXIT.
+002710
+002720 0080-SEARCH-CKPT-ENTRY.
+002730     IF WS-CKPT-STEP-NAME(WS-CKPT-IDX) = "MOEDA"
+002740         AND WS-CKPT-RUN-DATE(WS-CKPT-IDX) = WS-CURRENT-DATE
+002750         AND WS-CKPT-STAT(WS-CKPT-IDX) = "C"
+002760             MOVE "Y" TO WS-SKIP-RUN-SW
+002770     END-IF.
+002780 0080-EXIT.
+002790     EXIT.
+002800
+002810******************************************************************
+002820*  1000-INITIALIZE
+002830*  ABRE O ARQUIVO DE CONTAGEM E LE O PRIMEIRO REGISTRO.
+002840******************************************************************
+002850 1000-INITIALIZE.
+002860     OPEN INPUT CASH-COUNT-FILE
+002870     OPEN EXTEND CASH-AUDIT-FILE
+002880     IF WS-AUDIT-FILE-STATUS = "35"
+002890         OPEN OUTPUT CASH-AUDIT-FILE
+002900         CLOSE CASH-AUDIT-FILE
+002910         OPEN EXTEND CASH-AUDIT-FILE
+002920     END-IF
+002930     OPEN EXTEND ERROR-LOG-FILE
+002940     IF WS-ERROR-FILE-STATUS = "35"
+002950         OPEN OUTPUT ERROR-LOG-FILE
+002960         CLOSE ERROR-LOG-FILE
+002970         OPEN EXTEND ERROR-LOG-FILE
+002980     END-IF
+002990     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+003000     ACCEPT WS-CURRENT-TIME FROM TIME
+003010     MOVE WS-CURRENT-DATE TO RUN-STAMP-DATE
+003020     MOVE WS-CURRENT-TIME TO RUN-STAMP-ID
+003030     MOVE SPACES TO WS-RUN-STAMP-DISP
+003040     STRING "EXECUCAO " DELIMITED BY SIZE
+003050            RUN-STAMP-DATE DELIMITED BY SIZE
+003060            " " DELIMITED BY SIZE
+003070            RUN-STAMP-ID DELIMITED BY SIZE
+003080         INTO WS-RUN-STAMP-DISP
+003090     OPEN OUTPUT SUMMARY-REPORT-FILE
+003100     OPEN OUTPUT REJECT-FILE
+003110     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+003120     WRITE REPORT-LINE
+003130     MOVE WS-RUN-STAMP-DISP TO REJECT-LINE
+003140     WRITE REJECT-LINE
+003150     MOVE "MOE-001" TO WS-MSG-CODE-WK
+003160     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+003170     MOVE WS-MSG-TEXT-WK TO REPORT-LINE
+003180     WRITE REPORT-LINE
+003190     MOVE "CAIXA   MONTANTE   MOEDAS  NOTAS   DIFERENCA"
+003200         TO REPORT-LINE
+003210     WRITE REPORT-LINE
+003220     PERFORM 8000-READ-TILL.
+003230
+003240******************************************************************
+003250*  1500-VALIDATE-TILL
+003260*  CONFERE SE TODOS OS CAMPOS NUMERICOS DO REGISTRO SAO VALIDOS
+003270*  ANTES DE USA-LOS NUM COMPUTE. REGISTROS INVALIDOS SAO GRAVADOS
+003280*  NO ARQUIVO DE REJEITADOS E O PROCESSAMENTO CONTINUA.
+003290******************************************************************
+003300 1500-VALIDATE-TILL.
+003310     MOVE "Y" TO WS-VALID-SW
+003320     IF NOT (TILL-C1              IS NUMERIC AND
+003330             TILL-C5              IS NUMERIC AND
+003340             TILL-C10             IS NUMERIC AND
+003350             TILL-C25             IS NUMERIC AND
+003360             TILL-C50             IS NUMERIC AND
+003370             TILL-REAL1           IS NUMERIC AND
+003380             TILL-EXPECTED-DEPOSIT IS NUMERIC AND
+003390             TILL-N2              IS NUMERIC AND
+003400             TILL-N5              IS NUMERIC AND
+003410             TILL-N10             IS NUMERIC AND
+003420             TILL-N20             IS NUMERIC AND
+003430             TILL-N50             IS NUMERIC AND
+003440             TILL-N100            IS NUMERIC)
+003450         MOVE "N" TO WS-VALID-SW
+003460         ADD 1 TO WS-REJECT-COUNT
+003470         MOVE SPACES TO REJECT-LINE
+003480         STRING "CAIXA " DELIMITED BY SIZE
+003490                TILL-TELLER-ID DELIMITED BY SIZE
+003500                " REJEITADO - CONTAGEM COM CAMPO NAO NUMERICO"
+003510                    DELIMITED BY SIZE
+003520             INTO REJECT-LINE
+003530         WRITE REJECT-LINE
+003540     END-IF.
+003550
+003560******************************************************************
+003570*  2000-PROCESS-TILLS
+003580*  CALCULA O MONTANTE E A QUANTIDADE DE MOEDAS DE UM CAIXA E
+003590*  MOSTRA O RESULTADO, ENTAO LE O PROXIMO REGISTRO.
+003600******************************************************************
+003610 2000-PROCESS-TILLS.
+003620     PERFORM 1500-VALIDATE-TILL
+003630     IF NOT WS-VALID
+003640         PERFORM 8000-READ-TILL
+003650         GO TO 2000-EXIT
+003660     END-IF
+003670*    NOTA: O COMPILADOR NAO ACUMULA CORRETAMENTE UM COMPUTE COM
+003680*    MUITOS TERMOS DE MOEDA EM UMA SO INSTRUCAO - SOMAMOS TERMO
+003690*    A TERMO NUM CAMPO DE TRABALHO PARA EVITAR TRUNCAMENTO. CADA
+003700*    ADD AO ACUMULADOR GANHA ON SIZE ERROR PARA QUE UM ESTOURO DE
+003710*    WS-MONTANTE SEJA REGISTRADO EM VEZ DE TRUNCADO EM SILENCIO.
+003720     MOVE ZERO TO WS-MONTANTE
+003730     COMPUTE WS-TERMO = TILL-C1 * 0.01
+003740     ADD WS-TERMO TO WS-MONTANTE
+003750         ON SIZE ERROR
+003760             PERFORM 7100-LOG-COMPUTE-ERROR
+003770     END-ADD
+003780     COMPUTE WS-TERMO = TILL-C5 * 0.05
+003790     ADD WS-TERMO TO WS-MONTANTE
+003800         ON SIZE ERROR
+003810             PERFORM 7100-LOG-COMPUTE-ERROR
+003820     END-ADD
+003830     COMPUTE WS-TERMO = TILL-C10 * 0.10
+003840     ADD WS-TERMO TO WS-MONTANTE
+003850         ON SIZE ERROR
+003860             PERFORM 7100-LOG-COMPUTE-ERROR
+003870     END-ADD
+003880     COMPUTE WS-TERMO = TILL-C25 * 0.25
+003890     ADD WS-TERMO TO WS-MONTANTE
+003900         ON SIZE ERROR
+003910             PERFORM 7100-LOG-COMPUTE-ERROR
+003920     END-ADD
+003930     COMPUTE WS-TERMO = TILL-C50 * 0.50
+003940     ADD WS-TERMO TO WS-MONTANTE
+003950         ON SIZE ERROR
+003960             PERFORM 7100-LOG-COMPUTE-ERROR
+003970     END-ADD
+003980     ADD TILL-REAL1 TO WS-MONTANTE
+003990         ON SIZE ERROR
+004000             PERFORM 7100-LOG-COMPUTE-ERROR
+004010     END-ADD
+004020     COMPUTE WS-TERMO = TILL-N2 * 2
+004030     ADD WS-TERMO TO WS-MONTANTE
+004040         ON SIZE ERROR
+004050             PERFORM 7100-LOG-COMPUTE-ERROR
+004060     END-ADD
+004070     COMPUTE WS-TERMO = TILL-N5 * 5
+004080     ADD WS-TERMO TO WS-MONTANTE
+004090         ON SIZE ERROR
+004100             PERFORM 7100-LOG-COMPUTE-ERROR
+004110     END-ADD
+004120     COMPUTE WS-TERMO = TILL-N10 * 10
+004130     ADD WS-TERMO TO WS-MONTANTE
+004140         ON SIZE ERROR
+004150             PERFORM 7100-LOG-COMPUTE-ERROR
+004160     END-ADD
+004170     COMPUTE WS-TERMO = TILL-N20 * 20
+004180     ADD WS-TERMO TO WS-MONTANTE
+004190         ON SIZE ERROR
+004200             PERFORM 7100-LOG-COMPUTE-ERROR
+004210     END-ADD
+004220     COMPUTE WS-TERMO = TILL-N50 * 50
+004230     ADD WS-TERMO TO WS-MONTANTE
+004240         ON SIZE ERROR
+004250             PERFORM 7100-LOG-COMPUTE-ERROR
+004260     END-ADD
+004270     COMPUTE WS-TERMO = TILL-N100 * 100
+004280     ADD WS-TERMO TO WS-MONTANTE
+004290         ON SIZE ERROR
+004300             PERFORM 7100-LOG-COMPUTE-ERROR
+004310     END-ADD
+004320
+004330     COMPUTE WS-MOEDAS =
+004340             TILL-C1 + TILL-C5 + TILL-C10 + TILL-C25 +
+004350             TILL-C50 + TILL-REAL1
+004360         ON SIZE ERROR
+004370             PERFORM 7100-LOG-COMPUTE-ERROR
+004380     END-COMPUTE
+004390
+004400     COMPUTE WS-NOTAS =
+004410             TILL-N2 + TILL-N5 + TILL-N10 + TILL-N20 +
+004420             TILL-N50 + TILL-N100
+004430         ON SIZE ERROR
+004440             PERFORM 7100-LOG-COMPUTE-ERROR
+004450     END-COMPUTE
+004460
+004470     COMPUTE WS-VARIANCE = WS-MONTANTE - TILL-EXPECTED-DEPOSIT
+004480
+004490     EVALUATE TRUE
+004500         WHEN WS-VARIANCE = 0
+004510             MOVE "CONFERE"     TO WS-VARIANCE-MSG
+004520         WHEN WS-VARIANCE > 0
+004530             MOVE "SOBRA"       TO WS-VARIANCE-MSG
+004540         WHEN OTHER
+004550             MOVE "FALTA"       TO WS-VARIANCE-MSG
+004560     END-EVALUATE
+004570
+004580     MOVE WS-MONTANTE  TO WS-MONTANTE-ED
+004590     MOVE SPACES       TO WS-MONTANTE-DISP
+004600     STRING "R$" DELIMITED BY SIZE
+004610            FUNCTION TRIM(WS-MONTANTE-ED) DELIMITED BY SIZE
+004620         INTO WS-MONTANTE-DISP
+004630
+004640     MOVE WS-VARIANCE  TO WS-VARIANCE-ED
+004650     MOVE SPACES       TO WS-VARIANCE-DISP
+004660     STRING "R$" DELIMITED BY SIZE
+004670            FUNCTION TRIM(WS-VARIANCE-ED) DELIMITED BY SIZE
+004680         INTO WS-VARIANCE-DISP
+004690
+004700     DISPLAY "CAIXA " TILL-TELLER-ID
+004710              " MONTANTE = " WS-MONTANTE-DISP
+004720              " QUANTIDADE DE MOEDAS " WS-MOEDAS
+004730              " QUANTIDADE DE NOTAS " WS-NOTAS
+004740              " ESPERADO = " TILL-EXPECTED-DEPOSIT
+004750              " DIFERENCA = " WS-VARIANCE-DISP
+004760              " (" WS-VARIANCE-MSG ")"
+004770
+004780     MOVE WS-MONTANTE  TO WS-AUDIT-MONTANTE
+004790     MOVE WS-MOEDAS    TO WS-AUDIT-MOEDAS
+004800     MOVE WS-VARIANCE  TO WS-AUDIT-VARIANCE
+004810     PERFORM 7000-WRITE-AUDIT
+004820     PERFORM 7500-WRITE-REPORT-LINE
+004830     ADD WS-MONTANTE TO WS-TOTAL-MONTANTE
+004840     ADD WS-MOEDAS   TO WS-TOTAL-MOEDAS
+004850     ADD WS-NOTAS    TO WS-TOTAL-NOTAS
+004860     ADD 1           TO WS-TILL-COUNT
+004870
+004880     PERFORM 8000-READ-TILL.
+004890 2000-EXIT.
+004900     EXIT.
+004910
+004920******************************************************************
+004930*  3000-FINALIZE
+004940*  FECHA OS ARQUIVOS ABERTOS.
+004950******************************************************************
+004960 3000-FINALIZE.
+004970     MOVE WS-TOTAL-MONTANTE TO WS-TOTAL-MONTANTE-ED
+004980     MOVE SPACES             TO WS-TOTAL-MONTANTE-DISP
+004990     STRING "R$" DELIMITED BY SIZE
+005000            FUNCTION TRIM(WS-TOTAL-MONTANTE-ED) DELIMITED BY SIZE
+005010         INTO WS-TOTAL-MONTANTE-DISP
+005020     MOVE SPACES TO REPORT-LINE
+005030     WRITE REPORT-LINE
+005040     STRING "TOTAL GERAL (" WS-TILL-COUNT " CAIXAS)  MONTANTE = "
+005050            WS-TOTAL-MONTANTE-DISP "  MOEDAS = " WS-TOTAL-MOEDAS
+005060            "  NOTAS = " WS-TOTAL-NOTAS
+005070         DELIMITED BY SIZE INTO REPORT-LINE
+005080     WRITE REPORT-LINE
+005090     CLOSE CASH-COUNT-FILE
+005100     CLOSE CASH-AUDIT-FILE
+005110     CLOSE SUMMARY-REPORT-FILE
+005120     CLOSE REJECT-FILE
+005130     CLOSE ERROR-LOG-FILE
+005140     IF WS-OPERATOR-IS-BATCH
+005150         PERFORM 7200-WRITE-STREAM-CKPT THRU 7200-EXIT
+005160     END-IF.
+005170
+005180******************************************************************
+005190*  7000-WRITE-AUDIT
+005200*  GRAVA UM REGISTRO NA TRILHA DE AUDITORIA DIARIA DE CAIXA.
+005210******************************************************************
+005220 7000-WRITE-AUDIT.
+005230     MOVE "MOEDA"           TO AUDIT-PROGRAM-ID
+005240     MOVE WS-OPERATOR-ID    TO AUDIT-OPERATOR-ID
+005250     MOVE WS-CURRENT-DATE   TO AUDIT-DATE
+005260     MOVE WS-CURRENT-TIME   TO AUDIT-TIME
+005270     MOVE TILL-TELLER-ID    TO AUDIT-KEY
+005280     MOVE WS-AUDIT-DETAIL   TO AUDIT-DETAIL
+005290     WRITE AUDIT-RECORD.
 
-           COMPUTE MONTANTE = (C1 * 0.01) + (C5 * 0.05) + (C10 * 0.10)
-                             + (C25 * 0.25) + (C50 * 0.50) + REAL1.
-
-           COMPUTE MOEDAS = C1 + C5 + C10 + C25 + C50 + REAL1.
-
-           DISPLAY "MONTANTE = " MONTANTE.
-           DISPLAY "QUANTIDADE DE MOEDAS " MOEDAS.
-
-           STOP RUN.
+005300******************************************************************
+005310*  7100-LOG-COMPUTE-ERROR
+005320*  GRAVA NA TRILHA DE ERROS COMPARTILHADA QUANDO UM COMPUTE OU ADD
+005330*  DE MONTANTE, MOEDAS OU NOTAS ESTOURA A PICTURE DO RESULTADO.
+005340******************************************************************
+005350 7100-LOG-COMPUTE-ERROR.
+005360     ADD 1 TO WS-ERROR-COUNT
+005370     MOVE "MOEDA"           TO ERROR-PROGRAM-ID
+005380     MOVE WS-CURRENT-DATE   TO ERROR-DATE
+005390     MOVE WS-CURRENT-TIME   TO ERROR-TIME
+005400     MOVE TILL-TELLER-ID    TO ERROR-KEY
+005410     MOVE "SIZE ERROR NO CALCULO DE MONTANTE/MOEDAS/NOTAS"
+005420         TO ERROR-DETAIL
+005430     WRITE ERROR-LOG-RECORD.
+005440
+005450******************************************************************
+005460*  7200-WRITE-STREAM-CKPT
+005470*  GRAVA UM PONTO DE CONTROLE NO FLUXO NOTURNO (NIGHTCKP) MARCANDO
+005480*  ESTE PASSO COMO CONCLUIDO HOJE, PARA QUE UMA RESUBMISSAO DO JOB
+005490*  APOS UM ABEND NAO REPITA UM PASSO QUE JA TERMINOU BEM.
+005500******************************************************************
+005510 7200-WRITE-STREAM-CKPT.
+005520     OPEN EXTEND STREAM-CHECKPOINT-FILE
+005530     IF WS-STREAM-CKPT-FILE-STATUS = "35"
+005540         OPEN OUTPUT STREAM-CHECKPOINT-FILE
+005550         CLOSE STREAM-CHECKPOINT-FILE
+005560         OPEN EXTEND STREAM-CHECKPOINT-FILE
+005570     END-IF
+005580     MOVE "MOEDA"           TO CKPT-STEP-NAME
+005590     MOVE WS-CURRENT-DATE   TO CKPT-RUN-DATE
+005600     MOVE "C"               TO CKPT-STATUS
+005610     WRITE STREAM-CHECKPOINT-RECORD
+005620     CLOSE STREAM-CHECKPOINT-FILE.
+005630 7200-EXIT.
+005640     EXIT.
+005650
+005660******************************************************************
+005670*  7500-WRITE-REPORT-LINE
+005680*  GRAVA A LINHA DE DETALHE DE UM CAIXA NO RELATORIO RESUMO.
+005690******************************************************************
+005700 7500-WRITE-REPORT-LINE.
+005710     MOVE SPACES TO REPORT-LINE
+005720     STRING TILL-TELLER-ID   DELIMITED BY SIZE
+005730            "  "             DELIMITED BY SIZE
+005740            WS-MONTANTE-DISP DELIMITED BY SIZE
+005750            "  "             DELIMITED BY SIZE
+005760            WS-MOEDAS        DELIMITED BY SIZE
+005770            "  "             DELIMITED BY SIZE
+005780            WS-NOTAS         DELIMITED BY SIZE
+005790            "  "             DELIMITED BY SIZE
+005800            WS-VARIANCE-DISP DELIMITED BY SIZE
+005810            " ("             DELIMITED BY SIZE
+005820            WS-VARIANCE-MSG  DELIMITED BY SIZE
+005830            ")"              DELIMITED BY SIZE
+005840         INTO REPORT-LINE
+005850     WRITE REPORT-LINE.
+005860
+005870******************************************************************
+005880*  8000-READ-TILL
+005890*  LE O PROXIMO REGISTRO DE CONTAGEM, LIGANDO O SWITCH DE FIM DE
+005900*  ARQUIVO QUANDO NAO HOUVER MAIS CAIXAS.
+005910******************************************************************
+005920 8000-READ-TILL.
+005930     READ CASH-COUNT-FILE
+005940         AT END
+005950             MOVE "Y" TO WS-EOF-SW
+005960     END-READ.
+005970
+005980 9999-EXIT.
+005990     STOP RUN.
