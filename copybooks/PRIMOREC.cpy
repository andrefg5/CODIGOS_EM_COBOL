@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  PRIMOREC.CPY
+      *  RECORD LAYOUT FOR THE NUMBER-CHECK-FILE READ BY PRIMO-OTIMIZADO
+      *  - ONE NUMBER PER RECORD, EACH CHECKED FOR PRIMALITY IN A
+      *  SINGLE BATCH RUN.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  PRIMO-RECORD.
+           05  PRIMO-N                 PIC 9(05).
+           05  FILLER                  PIC X(75).
