@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  TILLREC.CPY
+      *  RECORD LAYOUT FOR THE CASH-COUNT-FILE USED BY MOEDA.
+      *  ONE RECORD PER TELLER TILL, COUNTED AT CLOSE OF BUSINESS.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT (COIN COUNTS ONLY).
+      *  2026-08-09 AFG   ADDED EXPECTED-DEPOSIT SO THE COUNT CAN BE
+      *                   RECONCILED AGAINST THE REGISTER TAPE.
+      *  2026-08-09 AFG   ADDED BANKNOTE COUNTS (2/5/10/20/50/100 REAIS)
+      *                   SO THE WHOLE DRAWER RECONCILES, NOT JUST COIN.
+      ******************************************************************
+       01  TILL-RECORD.
+           05  TILL-TELLER-ID          PIC X(05).
+           05  TILL-C1                 PIC 9(03).
+           05  TILL-C5                 PIC 9(03).
+           05  TILL-C10                PIC 9(03).
+           05  TILL-C25                PIC 9(03).
+           05  TILL-C50                PIC 9(03).
+           05  TILL-REAL1              PIC 9(03).
+           05  TILL-EXPECTED-DEPOSIT   PIC 9(05)V99.
+           05  TILL-N2                 PIC 9(03).
+           05  TILL-N5                 PIC 9(03).
+           05  TILL-N10                PIC 9(03).
+           05  TILL-N20                PIC 9(03).
+           05  TILL-N50                PIC 9(03).
+           05  TILL-N100               PIC 9(03).
+           05  FILLER                  PIC X(13).
