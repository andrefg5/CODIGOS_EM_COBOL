@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  RUNSTAMP.CPY
+      *  CARIMBO DE DATA/HORA DE EXECUCAO, COMUM A TODOS OS PROGRAMAS DO
+      *  ESCRITORIO - GRAVADO NO CABECALHO DE CADA ARQUIVO DE SAIDA E EM
+      *  CADA REGISTRO DE SAIDA COM LAYOUT PROPRIO, PARA QUE REGISTROS DE
+      *  PROGRAMAS DIFERENTES NO MESMO DIA POSSAM SER CONFERIDOS E LIGADOS
+      *  ENTRE SI: RUN-STAMP-DATE E O DIA DO NEGOCIO (CHAVE DE JUNCAO) E
+      *  RUN-STAMP-ID E O HORARIO EM QUE ESTA EXECUCAO COMECOU, USADO
+      *  PARA DISTINGUIR DUAS EXECUCOES DO MESMO PROGRAMA NO MESMO DIA.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  RUN-STAMP.
+           05  RUN-STAMP-DATE              PIC X(08).
+           05  RUN-STAMP-ID                PIC X(08).
