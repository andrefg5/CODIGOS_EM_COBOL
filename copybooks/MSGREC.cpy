@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  MSGREC.CPY
+      *  REGISTRO DA TABELA DE MENSAGENS COMPARTILHADA PELOS PROGRAMAS
+      *  DO ESCRITORIO. CADA REGISTRO ASSOCIA UM CODIGO DE MENSAGEM AO
+      *  TEXTO A EXIBIR, PARA QUE O IDIOMA DAS MENSAGENS POSSA SER
+      *  TROCADO (POR EXEMPLO, PARA INGLES) APONTANDO O DD/ARQUIVO
+      *  MSGTABLE PARA UM OUTRO CONJUNTO DE REGISTROS, SEM MEXER NA
+      *  LOGICA DE NENHUM PROGRAMA.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT, USADO PRIMEIRO POR MSGLOOKUP.
+      ******************************************************************
+       01  MSG-TABLE-RECORD.
+           05  MSG-CODE                PIC X(08).
+           05  MSG-TEXT                PIC X(60).
