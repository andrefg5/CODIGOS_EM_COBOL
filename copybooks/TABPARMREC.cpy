@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  TABPARMREC.CPY
+      *  RECORD LAYOUT FOR THE TABUADA-PARM-FILE READ BY TABUADA - ONE
+      *  TIMES-TABLE REQUEST PER RECORD (NUMBER, START, STEP AND HOW
+      *  MANY LINES TO GENERATE), ALLOWING A RANGE OF NUMBERS TO BE
+      *  TABULATED IN A SINGLE RUN.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  TABUADA-PARM-RECORD.
+           05  PARM-N1                 PIC 9(05).
+           05  PARM-INICIO             PIC 9(05).
+           05  PARM-PASSO              PIC 9(05).
+           05  PARM-QTDE               PIC 9(05).
+           05  FILLER                  PIC X(60).
