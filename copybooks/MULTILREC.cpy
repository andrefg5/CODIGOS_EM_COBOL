@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  MULTILREC.CPY
+      *  RECORD LAYOUT FOR THE MULTIPLO-LIST-FILE READ BY PARADAFINAL -
+      *  ONE STOP-MULTIPLE PER RECORD, ALLOWING SEVERAL MULTIPLOS TO BE
+      *  CHECKED AGAINST THE SAME STOP LIMIT IN A SINGLE RUN.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  MULTIL-RECORD.
+           05  MULTIL-VALOR            PIC 9(03).
+           05  FILLER                  PIC X(77).
