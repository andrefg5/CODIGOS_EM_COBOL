@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  SHIFTROSTREC.CPY
+      *  RECORD LAYOUT FOR THE SHIFT-ROSTER-FILE READ BY VSCODE - ONE
+      *  SCHEDULED EMPLOYEE NAME PER RECORD, GREETED IN A SINGLE BATCH
+      *  RUN INSTEAD OF ONE ACCEPT PER PERSON.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  SHIFT-ROSTER-RECORD.
+           05  SHIFT-NOME               PIC X(20).
+           05  FILLER                  PIC X(60).
