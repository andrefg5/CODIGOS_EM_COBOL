@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  STRMCKPT.CPY
+      *  REGISTRO DO PONTO DE CONTROLE DO FLUXO NOTURNO (NIGHTLY.JCL) -
+      *  CADA PASSO GRAVA UM REGISTRO AO TERMINAR COM SUCESSO, PERMITINDO
+      *  RESUBMETER O JOB INTEIRO DO INICIO SEM REPETIR, NO MESMO DIA,
+      *  UM PASSO QUE JA TERMINOU BEM.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  STREAM-CHECKPOINT-RECORD.
+           05  CKPT-STEP-NAME              PIC X(08).
+           05  CKPT-RUN-DATE               PIC X(08).
+           05  CKPT-STATUS                 PIC X(01).
+               88  CKPT-COMPLETE                    VALUE "C".
