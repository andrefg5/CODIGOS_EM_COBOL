@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  TRIANGREC.CPY
+      *  RECORD LAYOUT FOR THE TRIANGLE-LIST-FILE READ BY QUALTRIANGULO
+      *  - THE THREE SIDES OF ONE TRIANGLE PER RECORD.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  TRIANGLE-RECORD.
+           05  TRI-LADO-A              PIC 999V99.
+           05  TRI-LADO-B              PIC 999V99.
+           05  TRI-LADO-C              PIC 999V99.
+           05  FILLER                  PIC X(65).
