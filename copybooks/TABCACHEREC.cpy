@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  TABCACHEREC.CPY
+      *  RECORD LAYOUT FOR THE TABUADA-CACHE-FILE - ONE LINE OF A
+      *  PREVIOUSLY GENERATED TIMES TABLE, TAGGED WITH THE REQUEST KEY
+      *  (NUMBER, START, STEP, COUNT) IT WAS GENERATED FOR, SO A REPEAT
+      *  REQUEST CAN BE ANSWERED WITHOUT RECOMPUTING IT.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      *  2026-08-09 AFG   ACRESCENTADO O CARIMBO COMUM DE DATA/HORA DE
+      *                   EXECUCAO (MESMO PADRAO DO COPYBOOK RUNSTAMP),
+      *                   REAPROVEITANDO PARTE DA FOLGA (FILLER) JA
+      *                   RESERVADA NO REGISTRO.
+      ******************************************************************
+       01  TABUADA-CACHE-RECORD.
+           05  CACHE-N1                PIC 9(05).
+           05  CACHE-INICIO            PIC 9(05).
+           05  CACHE-PASSO             PIC 9(05).
+           05  CACHE-QTDE              PIC 9(05).
+           05  CACHE-LINE              PIC X(40).
+           05  CACHE-RUN-DATE          PIC X(08).
+           05  CACHE-RUN-ID            PIC X(08).
+           05  FILLER                  PIC X(04).
