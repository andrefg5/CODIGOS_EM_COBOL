@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  ROSTREC.CPY
+      *  RECORD LAYOUT FOR THE CLASS-ROSTER-FILE READ BY MEDIAPONDERADA
+      *  IN BATCH MODE - ONE RECORD PER STUDENT.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  ROSTER-RECORD.
+           05  ROSTER-ALUNO-ID         PIC X(08).
+           05  ROSTER-N1               PIC 99V99.
+           05  ROSTER-N2               PIC 99V99.
+           05  ROSTER-N3               PIC 99V99.
+           05  ROSTER-N4               PIC 99V99.
+           05  FILLER                  PIC X(16).
