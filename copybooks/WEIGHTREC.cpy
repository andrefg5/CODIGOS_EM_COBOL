@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  WEIGHTREC.CPY
+      *  RECORD LAYOUT FOR THE SUBJECT WEIGHT-PARAMETER-FILE READ BY
+      *  MEDIAPONDERADA - ONE RECORD PER SUBJECT, GIVING THE WEIGHT OF
+      *  EACH OF THE FOUR GRADES AND THE DIVISOR TO APPLY.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  WEIGHT-RECORD.
+           05  WEIGHT-SUBJECT-CODE     PIC X(08).
+           05  WEIGHT-PESO-N1          PIC 9(02).
+           05  WEIGHT-PESO-N2          PIC 9(02).
+           05  WEIGHT-PESO-N3          PIC 9(02).
+           05  WEIGHT-PESO-N4          PIC 9(02).
+           05  WEIGHT-DIVISOR          PIC 9(02).
+           05  FILLER                  PIC X(14).
