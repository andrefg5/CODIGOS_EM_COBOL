@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  EMPMASTREC.CPY
+      *  RECORD LAYOUT FOR THE EMPLOYEE-MASTER-FILE READ BY VSCODE - ONE
+      *  RECOGNIZED EMPLOYEE NAME PER RECORD.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-NOME                PIC X(20).
+           05  FILLER                  PIC X(60).
