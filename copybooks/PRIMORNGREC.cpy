@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  PRIMORNGREC.CPY
+      *  RECORD LAYOUT FOR THE RANGE-FILE READ BY PRIMO-OTIMIZADO - EACH
+      *  RECORD GIVES A LOW/HIGH BOUND TO LIST ALL PRIMES BETWEEN.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  PRIMO-RANGE-RECORD.
+           05  RANGE-LOW               PIC 9(05).
+           05  RANGE-HIGH               PIC 9(05).
+           05  FILLER                  PIC X(70).
