@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  CKPT100REC.CPY
+      *  MID-RUN CHECKPOINT RECORD FOR LER100 - LETS AN INTERRUPTED
+      *  ACCUMULATE-UNTIL-LIMITE SESSION BE RESUMED INSTEAD OF RE-KEYED
+      *  FROM SCRATCH.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-SOMA               PIC 9(03).
+           05  CKPT-MUL                PIC 9(18).
+           05  CKPT-LIMITE             PIC 9(03).
+           05  CKPT-COUNT              PIC 9(05).
+           05  FILLER                  PIC X(20).
