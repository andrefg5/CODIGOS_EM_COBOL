@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  TICKETREC.CPY
+      *  RECORD LAYOUT FOR THE TICKETS FILE WRITTEN BY VIAGEM - ONE
+      *  RECORD PER PASSENGER CLASSIFIED.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      *  2026-08-09 AFG   ACRESCENTADO O CARIMBO COMUM DE DATA/HORA DE
+      *                   EXECUCAO (COPYBOOK RUNSTAMP) PARA CONFERENCIA
+      *                   CRUZADA COM OS OUTROS ARQUIVOS DO ESCRITORIO.
+      ******************************************************************
+       01  TICKET-RECORD.
+           05  TICKET-DATE             PIC X(08).
+           05  TICKET-TIME             PIC X(08).
+           05  TICKET-IDADE            PIC 9(03).
+           05  TICKET-ROTA             PIC X(03).
+           05  TICKET-CATEGORIA        PIC X(15).
+           05  TICKET-TARIFA           PIC 9(05)V99.
+           05  TICKET-RUN-DATE         PIC X(08).
+           05  TICKET-RUN-ID           PIC X(08).
