@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *  COMMON AUDIT-TRAIL RECORD SHARED BY ALL TEN SHOP PROGRAMS.
+      *  APPENDED TO THE DAILY AUDIT-LOG FILE BY EACH PROGRAM SO THAT
+      *  "WHAT RAN TODAY" CAN BE ANSWERED FROM ONE PLACE.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT, USED FIRST BY MOEDA.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM-ID        PIC X(12).
+           05  AUDIT-OPERATOR-ID       PIC X(08).
+           05  AUDIT-DATE              PIC X(08).
+           05  AUDIT-TIME              PIC X(08).
+           05  AUDIT-KEY               PIC X(10).
+           05  AUDIT-DETAIL            PIC X(60).
