@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  OPERMREC.CPY
+      *  REGISTRO DO CADASTRO DE OPERADORES, USADO PELA ROTINA DE
+      *  IDENTIFICACAO COMPARTILHADA (OPSIGNON) PARA CONFERIR O ID E O
+      *  PIN DIGITADOS ANTES DE LIBERAR QUALQUER ROTINA DO ESCRITORIO.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT, USADO PRIMEIRO POR OPSIGNON.
+      ******************************************************************
+       01  OPERATOR-MASTER-RECORD.
+           05  OPER-ID                 PIC X(08).
+           05  OPER-PIN                PIC X(04).
+           05  OPER-NAME               PIC X(30).
