@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  NUMLISTREC.CPY
+      *  RECORD LAYOUT FOR THE NUMBER-LIST-FILE READ BY LER - ONE
+      *  NUMBER PER RECORD, SUMMED IN A SINGLE BATCH RUN.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  NUMLIST-RECORD.
+           05  NUMLIST-VALUE           PIC 9(05).
+           05  FILLER                  PIC X(75).
