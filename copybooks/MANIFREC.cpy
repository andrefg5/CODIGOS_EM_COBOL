@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  MANIFREC.CPY
+      *  RECORD LAYOUT FOR THE PASSENGER-MANIFEST-FILE READ BY VIAGEM
+      *  IN BATCH MODE - ONE RECORD PER PASSENGER TO BE CLASSIFIED.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  MANIFEST-RECORD.
+           05  MANIFEST-IDADE          PIC 9(03).
+           05  MANIFEST-ROTA           PIC X(03).
+           05  FILLER                  PIC X(24).
