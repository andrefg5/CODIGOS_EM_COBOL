@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  ERRORREC.CPY
+      *  COMMON SIZE-ERROR LOG RECORD SHARED BY THE SHOP'S PROGRAMS.
+      *  APPENDED TO THE SHARED ERROR-LOG FILE WHENEVER A COMPUTE OR
+      *  ARITHMETIC STATEMENT OVERFLOWS, SO A BAD RESULT IS FLAGGED
+      *  INSTEAD OF SILENTLY REPORTED AS IF IT WERE CORRECT.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT, USED FIRST BY MOEDA.
+      ******************************************************************
+       01  ERROR-LOG-RECORD.
+           05  ERROR-PROGRAM-ID        PIC X(12).
+           05  ERROR-DATE              PIC X(08).
+           05  ERROR-TIME              PIC X(08).
+           05  ERROR-KEY               PIC X(10).
+           05  ERROR-DETAIL            PIC X(60).
