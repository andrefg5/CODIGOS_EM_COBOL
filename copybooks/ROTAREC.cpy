@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  ROTAREC.CPY
+      *  TABELA DE TARIFA-BASE POR ROTA, USADA POR VIAGEM.
+      *----------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 AFG   ORIGINAL LAYOUT.
+      *  2026-08-09 AFG   TABELA REDUZIDA DE 5 PARA 3 OCORRENCIAS - SO
+      *                   HAVIA 3 ROTAS DE VERDADE CARREGADAS, E AS DUAS
+      *                   ENTRADAS EM BRANCO PODIAM SER ENCONTRADAS PELO
+      *                   SEARCH LINEAR SE ROTA VIESSE EM BRANCO.
+      ******************************************************************
+      *  EMBED THIS FRAGMENT UNDER A CALLER-SUPPLIED 01-LEVEL REDEFINES
+      *  OF THE INITIALIZED VALUE-DATA AREA. NOT A STANDALONE RECORD.
+           05  WS-ROTA-ENTRY OCCURS 3 TIMES
+                             INDEXED BY WS-ROTA-IDX.
+               10  WS-ROTA-CODIGO       PIC X(03).
+               10  WS-ROTA-PRECO-CHEIO  PIC 9(03)V99.
