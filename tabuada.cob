@@ -1,24 +1,481 @@
-        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABUADA.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TABUADA.
+000030 AUTHOR.        A. FIGUEIREDO.
+000040 INSTALLATION.  PRODUCAO - TABELAS DE MULTIPLICACAO.
+000050 DATE-WRITTEN.  2024-01-18.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  TABUADA.CBL
+000090*  GERA A TABUADA DE UM OU MAIS NUMEROS, A PARTIR DE UM INICIO E
+000100*  PASSO CONFIGURAVEIS, E GRAVA O RESULTADO EM RELATORIO.
+000110*-----------------------------------------------------------------
+000120*  MODIFICATION HISTORY
+000130*  DATE       INIT  DESCRIPTION
+000140*  2024-01-18 AFG   PROGRAMA ORIGINAL - NUMERO E QUANTIDADE DE
+000150*                   LINHAS DIGITADOS NO TERMINAL.
+000160*  2026-08-09 AFG   PASSA A LER UM ARQUIVO DE PEDIDOS
+000170*                   (TABUADA-PARM-FILE), UM POR LINHA, PERMITINDO
+000180*                   GERAR A TABUADA DE VARIOS NUMEROS NUMA SO
+000190*                   EXECUCAO (O PROMPT DIGITADO, QUE ESTAVA COM
+000200*                   ACENTUACAO CORROMPIDA, DEIXA DE EXISTIR JUNTO
+000210*                   COM O ACCEPT).
+000220*  2026-08-09 AFG   CADA PEDIDO PASSA A TER INICIO E PASSO PROPRIO
+000230*                   (ANTES SEMPRE COMECAVA EM 1, SOMANDO 1 A 1).
+000240*  2026-08-09 AFG   A TABUADA GERADA E GRAVADA NUM RELATORIO
+000250*                   (TABRPT), NAO SO MOSTRADA NA TELA.
+000260*  2026-08-09 AFG   PEDIDOS REPETIDOS (MESMO NUMERO, INICIO, PASSO
+000270*                   E QUANTIDADE) SAO ATENDIDOS A PARTIR DO CACHE
+000280*                   (TABCACHE) EM VEZ DE RECALCULAR A TABUADA.
+000290*  2026-08-09 AFG   GRAVA CADA PEDIDO ATENDIDO NA TRILHA DE
+000300*                   AUDITORIA COMPARTILHADA DO ESCRITORIO.
+000310*  2026-08-09 AFG   O COMPUTE DE R GANHA ON SIZE ERROR, GRAVANDO NA
+000320*                   TRILHA DE ERROS COMPARTILHADA (ERROR-LOG-FILE)
+000330*                   SE O RESULTADO ESTOURAR A PICTURE.
+000340*  2026-08-09 AFG   OS CONTADORES FINAIS PASSAM A VIR DA TABELA DE
+000350*                   MENSAGENS COMPARTILHADA (MSGLOOKUP).
+000360*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+000370*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+000380*                   ANTES DE RODAR, E O ID FICA GRAVADO NA TRILHA
+000390*                   DE AUDITORIA EM VEZ DE FICAR EM BRANCO.
+000400*  2026-08-09 AFG   O RELATORIO E CADA LINHA DE CACHE GANHAM UM
+000410*                   CARIMBO COMUM DE DATA/HORA DE EXECUCAO (COPYBOOK
+000420*                   RUNSTAMP), PARA CONFERENCIA CRUZADA COM OS
+000430*                   OUTROS ARQUIVOS DO ESCRITORIO NO MESMO DIA.
+000440*  2026-08-09 AFG   AS GRAVACOES EM WS-CACHE-LINE-ENTRY (OCCURS 50)
+000450*                   GANHAM GUARDA CONTRA ESTOURO DA TABELA (MESMO
+000460*                   PADRAO DO PRIMO), JA QUE WS-QTDE PODE PASSAR DE
+000470*                   50 (PIC 9(05)).
+000472*  2026-08-09 AFG   2000-PROCESS-REQUEST PASSA A CONFERIR SE N1/
+000474*                   INICIO/PASSO/QTDE SAO NUMERICOS E SE PASSO E QTDE
+000476*                   NAO SAO ZERO ANTES DE GERAR OU BUSCAR NO CACHE -
+000478*                   PEDIDO INVALIDO E GRAVADO NA TRILHA DE ERROS
+000479*                   COMPARTILHADA (MESMO ARQUIVO USADO PARA SIZE
+000481*                   ERROR) EM VEZ DE SER PROCESSADO COM LIXO.
+000482******************************************************************
+000490 ENVIRONMENT DIVISION.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT TABUADA-PARM-FILE ASSIGN TO "TABPARM"
+000530         ORGANIZATION IS LINE SEQUENTIAL.
+000540     SELECT TABUADA-REPORT-FILE ASSIGN TO "TABRPT"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560     SELECT TABUADA-CACHE-FILE ASSIGN TO "TABCACHE"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS  IS WS-CACHE-FILE-STATUS.
+000590     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+000620     SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS  IS WS-ERROR-FILE-STATUS.
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  TABUADA-PARM-FILE
+000680     RECORDING MODE IS F.
+000690     COPY TABPARMREC.
+000700 FD  TABUADA-REPORT-FILE
+000710     RECORDING MODE IS F.
+000720 01  REPORT-LINE                 PIC X(80).
+000730 FD  TABUADA-CACHE-FILE
+000740     RECORDING MODE IS F.
+000750     COPY TABCACHEREC.
+000760 FD  AUDIT-LOG-FILE
+000770     RECORDING MODE IS F.
+000780     COPY AUDITREC.
+000790 FD  ERROR-LOG-FILE
+000800     RECORDING MODE IS F.
+000810     COPY ERRORREC.
+000820 WORKING-STORAGE SECTION.
+000830 01  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+000840 01  WS-ERROR-FILE-STATUS        PIC X(02)   VALUE "00".
+000850 01  WS-ERROR-COUNT              PIC 9(05)   VALUE ZERO.
+000860 01  WS-N1                       PIC 9(05).
+000870 01  WS-INICIO                   PIC 9(05).
+000880 01  WS-PASSO                    PIC 9(05).
+000890 01  WS-QTDE                     PIC 9(05).
+000900 01  I                           PIC 9(05).
+000910 01  K                           PIC 9(05).
+000920 01  R                           PIC 9(10).
+000930 01  WS-CACHE-FILE-STATUS        PIC X(02)   VALUE "00".
+000940 01  WS-LINE-COUNT               PIC 9(03)   VALUE ZERO.
+000950 01  WS-REQUEST-COUNT            PIC 9(05)   VALUE ZERO.
+000960 01  WS-HIT-COUNT                PIC 9(05)   VALUE ZERO.
+000970 01  WS-MISS-COUNT               PIC 9(05)   VALUE ZERO.
+000980 01  WS-MSG-CODE-WK              PIC X(08).
+000990 01  WS-MSG-TEXT-WK              PIC X(60).
+001000 01  WS-OPERATOR-ID              PIC X(08).
+001010 01  WS-OPERATOR-PIN             PIC X(04).
+001020 01  WS-RUN-STAMP-DISP           PIC X(30).
+001030     COPY RUNSTAMP.
+001040 01  WS-CACHE-LINES-TABLE.
+001050     05  WS-CACHE-LINE-ENTRY OCCURS 50 TIMES
+001060                             INDEXED BY WS-CACHE-IDX.
+001070         10  WS-CACHE-LINE-VALUE PIC X(40).
+001080 01  WS-SWITCHES.
+001090     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+001100         88  WS-EOF                          VALUE "Y".
+001110     05  WS-CACHE-EOF-SW         PIC X(01)   VALUE "N".
+001120         88  WS-CACHE-EOF                    VALUE "Y".
+001130     05  WS-CACHE-DONE-SW        PIC X(01)   VALUE "N".
+001140         88  WS-CACHE-DONE                   VALUE "Y".
+001150     05  WS-IN-MATCH-SW          PIC X(01)   VALUE "N".
+001160         88  WS-IN-MATCH                     VALUE "Y".
+001170     05  WS-CACHE-HIT-SW         PIC X(01)   VALUE "N".
+001180         88  WS-CACHE-HIT                    VALUE "Y".
+001190     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+001200         88  WS-SIGNON-VALID                 VALUE "Y".
+001202     05  WS-REQUEST-VALID-SW     PIC X(01)   VALUE "N".
+001204         88  WS-REQUEST-VALID                VALUE "Y".
+001210
+001220 PROCEDURE DIVISION.
+001230
+001240 0000-MAINLINE.
+001250     PERFORM 0010-SIGN-ON THRU 0010-EXIT
+001260     PERFORM 1000-INITIALIZE
+001270     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+001280         UNTIL WS-EOF
+001290     PERFORM 3000-FINALIZE
+001300     STOP RUN.
+001310
+001320******************************************************************
+001330*  0010-SIGN-ON
+001340*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+001350*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+001360******************************************************************
+001370 0010-SIGN-ON.
+001380     MOVE "N" TO WS-SIGNON-VALID-SW
+001390     PERFORM 0020-PROMPT-SIGNON THRU 0020-EXIT
+001400         UNTIL WS-SIGNON-VALID.
+001410 0010-EXIT.
+001420     EXIT.
+001430
+001440 0020-PROMPT-SIGNON.
+001450     MOVE "SGN-001" TO WS-MSG-CODE-WK
+001460     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001470     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001480     ACCEPT WS-OPERATOR-ID
+001490     MOVE "SGN-002" TO WS-MSG-CODE-WK
+001500     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001510     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001520     ACCEPT WS-OPERATOR-PIN
+001530     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+001540                           WS-SIGNON-VALID-SW
+001550     IF NOT WS-SIGNON-VALID
+001560         MOVE "SGN-003" TO WS-MSG-CODE-WK
+001570         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+001580         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+001590     END-IF.
+001600 0020-EXIT.
+001610     EXIT.
+001620
+001630******************************************************************
+001640*  1000-INITIALIZE
+001650*  ABRE OS ARQUIVOS E LE O PRIMEIRO PEDIDO DE TABUADA.
+001660******************************************************************
+001670 1000-INITIALIZE.
+001680     OPEN INPUT  TABUADA-PARM-FILE
+001690     OPEN OUTPUT TABUADA-REPORT-FILE
+001700     PERFORM 0100-OPEN-AUDIT-LOG-FILE
+001710     PERFORM 0150-OPEN-ERROR-LOG-FILE
+001720     ACCEPT RUN-STAMP-DATE FROM DATE YYYYMMDD
+001730     ACCEPT RUN-STAMP-ID   FROM TIME
+001740     MOVE SPACES TO WS-RUN-STAMP-DISP
+001750     STRING "EXECUCAO " DELIMITED BY SIZE
+001760            RUN-STAMP-DATE DELIMITED BY SIZE
+001770            " " DELIMITED BY SIZE
+001780            RUN-STAMP-ID DELIMITED BY SIZE
+001790         INTO WS-RUN-STAMP-DISP
+001800     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+001810     WRITE REPORT-LINE
+001820     PERFORM 8000-READ-PARM.
+001830
+001840******************************************************************
+001850*  0100-OPEN-AUDIT-LOG-FILE
+001860*  ABRE A TRILHA DE AUDITORIA COMPARTILHADA EM MODO EXTEND,
+001870*  CRIANDO-A SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+001880******************************************************************
+001890 0100-OPEN-AUDIT-LOG-FILE.
+001900     OPEN EXTEND AUDIT-LOG-FILE
+001910     IF WS-AUDIT-FILE-STATUS = "35"
+001920         OPEN OUTPUT AUDIT-LOG-FILE
+001930         CLOSE AUDIT-LOG-FILE
+001940         OPEN EXTEND AUDIT-LOG-FILE
+001950     END-IF.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N1        PIC S9(38).
-       01 N2        PIC S9(38).
-       01 I         PIC S9(38) VALUE 1.
-       01 R         PIC S9(38).
-
-       PROCEDURE DIVISION.
-           DISPLAY "QUAL Ã‰ O NUMERO QUE DESEJA SABER A TABUADA: "
-           ACCEPT N1
-           DISPLAY "QUANTAS VEZES MULTIPLICAR: "
-           ACCEPT N2
-
-           PERFORM UNTIL I > N2
-      *  	COMPUTE R = N1 * I
-      * 	DISPLAY N1 "X" I "=" R
-        	ADD 1 TO I
-           END-PERFORM
-	   DISPLAY "AAAAA"
-           STOP RUN.
+001960******************************************************************
+001970*  0150-OPEN-ERROR-LOG-FILE
+001980*  ABRE A TRILHA DE ERROS COMPARTILHADA EM MODO EXTEND, CRIANDO-A
+001990*  SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+002000******************************************************************
+002010 0150-OPEN-ERROR-LOG-FILE.
+002020     OPEN EXTEND ERROR-LOG-FILE
+002030     IF WS-ERROR-FILE-STATUS = "35"
+002040         OPEN OUTPUT ERROR-LOG-FILE
+002050         CLOSE ERROR-LOG-FILE
+002060         OPEN EXTEND ERROR-LOG-FILE
+002070     END-IF.
+002080
+002090******************************************************************
+002100*  2000-PROCESS-REQUEST
+002110*  ATENDE UM PEDIDO DE TABUADA, DO CACHE SE JA EXISTIR UM IGUAL
+002120*  OU GERANDO DE NOVO SE FOR A PRIMEIRA VEZ.
+002130******************************************************************
+002140 2000-PROCESS-REQUEST.
+002150     ADD 1 TO WS-REQUEST-COUNT
+002160     MOVE PARM-N1     TO WS-N1
+002170     MOVE PARM-INICIO TO WS-INICIO
+002180     MOVE PARM-PASSO  TO WS-PASSO
+002190     MOVE PARM-QTDE   TO WS-QTDE
+002195     PERFORM 2050-VALIDATE-REQUEST
+002196     IF WS-REQUEST-VALID
+002200         PERFORM 2200-CHECK-CACHE
+002210         IF WS-CACHE-HIT
+002220             ADD 1 TO WS-HIT-COUNT
+002230             PERFORM 2300-EMIT-CACHED-LINES
+002240         ELSE
+002250             ADD 1 TO WS-MISS-COUNT
+002260             PERFORM 2500-GENERATE-TABLE
+002270             PERFORM 2700-APPEND-CACHE
+002280         END-IF
+002285     ELSE
+002286         PERFORM 7150-LOG-INVALID-REQUEST
+002287     END-IF
+002290     PERFORM 7000-WRITE-AUDIT
+002300     PERFORM 8000-READ-PARM.
+002310 2000-EXIT.
+002320     EXIT.
+002325
+002326******************************************************************
+002327*  2050-VALIDATE-REQUEST
+002328*  CONFERE SE OS QUATRO CAMPOS DO PEDIDO SAO NUMERICOS E SE O PASSO
+002329*  E A QUANTIDADE NAO SAO ZERO, ANTES DE GERAR OU BUSCAR NO CACHE.
+002330******************************************************************
+002331 2050-VALIDATE-REQUEST.
+002332     IF WS-N1 IS NUMERIC AND WS-INICIO IS NUMERIC
+002333             AND WS-PASSO IS NUMERIC AND WS-QTDE IS NUMERIC
+002334             AND WS-PASSO NOT = ZERO AND WS-QTDE NOT = ZERO
+002335         MOVE "Y" TO WS-REQUEST-VALID-SW
+002336     ELSE
+002337         MOVE "N" TO WS-REQUEST-VALID-SW
+002338     END-IF.
+002339 2050-EXIT.
+002340     EXIT.
+002341
+002342******************************************************************
+002350*  2200-CHECK-CACHE
+002360*  PROCURA NO CACHE UM BLOCO DE LINHAS JA GERADO PARA O MESMO
+002370*  NUMERO, INICIO, PASSO E QUANTIDADE DESTE PEDIDO.
+002380******************************************************************
+002390 2200-CHECK-CACHE.
+002400     MOVE "N" TO WS-CACHE-HIT-SW
+002410     MOVE "N" TO WS-CACHE-DONE-SW
+002420     MOVE "N" TO WS-CACHE-EOF-SW
+002430     MOVE "N" TO WS-IN-MATCH-SW
+002440     MOVE ZERO TO WS-LINE-COUNT
+002450     OPEN INPUT TABUADA-CACHE-FILE
+002460     IF WS-CACHE-FILE-STATUS NOT = "00"
+002470         MOVE "Y" TO WS-CACHE-DONE-SW
+002480     ELSE
+002490         PERFORM 2260-READ-CACHE
+002500         PERFORM 2250-SCAN-CACHE-RECORD THRU 2250-EXIT
+002510             UNTIL WS-CACHE-DONE
+002520     END-IF
+002530     CLOSE TABUADA-CACHE-FILE.
+002540
+002550 2250-SCAN-CACHE-RECORD.
+002560     IF WS-CACHE-EOF
+002570         MOVE "Y" TO WS-CACHE-DONE-SW
+002580     ELSE
+002590         IF CACHE-N1     = WS-N1
+002600            AND CACHE-INICIO = WS-INICIO
+002610            AND CACHE-PASSO  = WS-PASSO
+002620            AND CACHE-QTDE   = WS-QTDE
+002630             MOVE "Y" TO WS-CACHE-HIT-SW
+002640             MOVE "Y" TO WS-IN-MATCH-SW
+002650             IF WS-LINE-COUNT < 50
+002660              ADD 1 TO WS-LINE-COUNT
+002670              SET WS-CACHE-IDX TO WS-LINE-COUNT
+002680              MOVE CACHE-LINE TO WS-CACHE-LINE-VALUE(WS-CACHE-IDX)
+002690             END-IF
+002700             PERFORM 2260-READ-CACHE
+002710         ELSE
+002720             IF WS-IN-MATCH
+002730                 MOVE "Y" TO WS-CACHE-DONE-SW
+002740             ELSE
+002750                 PERFORM 2260-READ-CACHE
+002760             END-IF
+002770         END-IF
+002780     END-IF.
+002790 2250-EXIT.
+002800     EXIT.
+002810
+002820 2260-READ-CACHE.
+002830     READ TABUADA-CACHE-FILE
+002840         AT END
+002850             MOVE "Y" TO WS-CACHE-EOF-SW
+002860     END-READ.
+002870
+002880******************************************************************
+002890*  2300-EMIT-CACHED-LINES
+002900*  MOSTRA E GRAVA NO RELATORIO AS LINHAS RECUPERADAS DO CACHE.
+002910******************************************************************
+002920 2300-EMIT-CACHED-LINES.
+002930     PERFORM 2350-EMIT-ONE-LINE THRU 2350-EXIT
+002940         VARYING WS-CACHE-IDX FROM 1 BY 1
+002950         UNTIL WS-CACHE-IDX > WS-LINE-COUNT.
+002960
+002970 2350-EMIT-ONE-LINE.
+002980     DISPLAY WS-CACHE-LINE-VALUE(WS-CACHE-IDX)
+002990     MOVE SPACES TO REPORT-LINE
+003000     MOVE WS-CACHE-LINE-VALUE(WS-CACHE-IDX) TO REPORT-LINE
+003010     WRITE REPORT-LINE.
+003020 2350-EXIT.
+003030     EXIT.
+003040
+003050******************************************************************
+003060*  2500-GENERATE-TABLE
+003070*  CALCULA AS WS-QTDE LINHAS DA TABUADA, COMECANDO EM WS-INICIO E
+003080*  SOMANDO WS-PASSO A CADA LINHA.
+003090******************************************************************
+003100 2500-GENERATE-TABLE.
+003110     MOVE ZERO TO WS-LINE-COUNT
+003120     PERFORM 2600-COMPUTE-LINE THRU 2600-EXIT
+003130         VARYING K FROM 1 BY 1 UNTIL K > WS-QTDE.
+003140
+003150 2600-COMPUTE-LINE.
+003160     COMPUTE I = WS-INICIO + ((K - 1) * WS-PASSO)
+003170     COMPUTE R = WS-N1 * I
+003180         ON SIZE ERROR
+003190             PERFORM 7100-LOG-COMPUTE-ERROR
+003200     END-COMPUTE
+003210     IF WS-LINE-COUNT < 50
+003220         ADD 1 TO WS-LINE-COUNT
+003230         SET WS-CACHE-IDX TO WS-LINE-COUNT
+003240         MOVE SPACES TO WS-CACHE-LINE-VALUE(WS-CACHE-IDX)
+003250         STRING WS-N1 DELIMITED BY SIZE
+003260                " X " DELIMITED BY SIZE
+003270                I DELIMITED BY SIZE
+003280                " = " DELIMITED BY SIZE
+003290                R DELIMITED BY SIZE
+003300             INTO WS-CACHE-LINE-VALUE(WS-CACHE-IDX)
+003310         DISPLAY WS-CACHE-LINE-VALUE(WS-CACHE-IDX)
+003320         MOVE SPACES TO REPORT-LINE
+003330         MOVE WS-CACHE-LINE-VALUE(WS-CACHE-IDX) TO REPORT-LINE
+003340         WRITE REPORT-LINE
+003350     END-IF.
+003360 2600-EXIT.
+003370     EXIT.
+003380
+003390******************************************************************
+003400*  2700-APPEND-CACHE
+003410*  GRAVA AS LINHAS RECEM-GERADAS NO CACHE, CRIANDO O ARQUIVO SE
+003420*  FOR A PRIMEIRA VEZ, PARA QUE UM PEDIDO IGUAL NAO PRECISE
+003430*  RECALCULAR A TABUADA.
+003440******************************************************************
+003450 2700-APPEND-CACHE.
+003460     OPEN EXTEND TABUADA-CACHE-FILE
+003470     IF WS-CACHE-FILE-STATUS = "35"
+003480         OPEN OUTPUT TABUADA-CACHE-FILE
+003490         CLOSE TABUADA-CACHE-FILE
+003500         OPEN EXTEND TABUADA-CACHE-FILE
+003510     END-IF
+003520     PERFORM 2750-WRITE-CACHE-LINE THRU 2750-EXIT
+003530         VARYING WS-CACHE-IDX FROM 1 BY 1
+003540         UNTIL WS-CACHE-IDX > WS-LINE-COUNT
+003550     CLOSE TABUADA-CACHE-FILE.
+003560
+003570 2750-WRITE-CACHE-LINE.
+003580     MOVE SPACES        TO TABUADA-CACHE-RECORD
+003590     MOVE WS-N1          TO CACHE-N1
+003600     MOVE WS-INICIO      TO CACHE-INICIO
+003610     MOVE WS-PASSO       TO CACHE-PASSO
+003620     MOVE WS-QTDE        TO CACHE-QTDE
+003630     MOVE WS-CACHE-LINE-VALUE(WS-CACHE-IDX) TO CACHE-LINE
+003640     MOVE RUN-STAMP-DATE TO CACHE-RUN-DATE
+003650     MOVE RUN-STAMP-ID   TO CACHE-RUN-ID
+003660     WRITE TABUADA-CACHE-RECORD.
+003670 2750-EXIT.
+003680     EXIT.
+003690
+003700******************************************************************
+003710*  7000-WRITE-AUDIT
+003720*  GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COMPARTILHADA PARA
+003730*  CADA PEDIDO DE TABUADA ATENDIDO, VENHA ELE DO CACHE OU NOVO.
+003740******************************************************************
+003750 7000-WRITE-AUDIT.
+003760     MOVE "TABUADA"         TO AUDIT-PROGRAM-ID
+003770     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+003780     ACCEPT AUDIT-TIME FROM TIME
+003790     MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+003800     MOVE WS-N1                TO AUDIT-KEY
+003810     MOVE SPACES              TO AUDIT-DETAIL
+003820     IF WS-CACHE-HIT
+003830         STRING "N=" WS-N1 " INICIO=" WS-INICIO " PASSO="
+003840                WS-PASSO " QTDE=" WS-QTDE " ORIGEM=CACHE"
+003850             DELIMITED BY SIZE INTO AUDIT-DETAIL
+003860     ELSE
+003870         STRING "N=" WS-N1 " INICIO=" WS-INICIO " PASSO="
+003880                WS-PASSO " QTDE=" WS-QTDE " ORIGEM=NOVO"
+003890             DELIMITED BY SIZE INTO AUDIT-DETAIL
+003900     END-IF
+003910     WRITE AUDIT-RECORD.
 
+003920******************************************************************
+003930*  7100-LOG-COMPUTE-ERROR
+003940*  GRAVA NA TRILHA DE ERROS COMPARTILHADA QUANDO O CALCULO DE UMA
+003950*  LINHA DA TABUADA ESTOURA A PICTURE DO RESULTADO (R).
+003960******************************************************************
+003970 7100-LOG-COMPUTE-ERROR.
+003980     ADD 1 TO WS-ERROR-COUNT
+003990     MOVE "TABUADA"        TO ERROR-PROGRAM-ID
+004000     ACCEPT ERROR-DATE FROM DATE YYYYMMDD
+004010     ACCEPT ERROR-TIME FROM TIME
+004020     MOVE WS-N1             TO ERROR-KEY
+004030     STRING "SIZE ERROR EM R = " WS-N1 " X " I
+004040         DELIMITED BY SIZE INTO ERROR-DETAIL
+004050     WRITE ERROR-LOG-RECORD.
+004060
+004062******************************************************************
+004064*  7150-LOG-INVALID-REQUEST
+004066*  GRAVA NA TRILHA DE ERROS COMPARTILHADA QUANDO UM PEDIDO DO
+004068*  TABUADA-PARM-FILE VEM COM CAMPO NAO NUMERICO OU PASSO/QUANTIDADE
+004070*  ZERO, EM VEZ DE GERAR OU BUSCAR NO CACHE COM UM VALOR INVALIDO.
+004072******************************************************************
+004074 7150-LOG-INVALID-REQUEST.
+004076     ADD 1 TO WS-ERROR-COUNT
+004078     MOVE "TABUADA"        TO ERROR-PROGRAM-ID
+004080     ACCEPT ERROR-DATE FROM DATE YYYYMMDD
+004082     ACCEPT ERROR-TIME FROM TIME
+004084     MOVE WS-N1             TO ERROR-KEY
+004086     STRING "PEDIDO INVALIDO - N1/INICIO/PASSO/QTDE" DELIMITED
+004088         BY SIZE INTO ERROR-DETAIL
+004090     WRITE ERROR-LOG-RECORD.
+004092
+004093******************************************************************
+004094*  3000-FINALIZE
+004095*  MOSTRA OS TOTAIS DA EXECUCAO E FECHA OS ARQUIVOS.
+004096******************************************************************
+004110 3000-FINALIZE.
+004120     MOVE "TAB-001" TO WS-MSG-CODE-WK
+004130     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+004140     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-REQUEST-COUNT
+004150     MOVE "TAB-002" TO WS-MSG-CODE-WK
+004160     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+004170     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-HIT-COUNT
+004180     MOVE "TAB-003" TO WS-MSG-CODE-WK
+004190     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+004200     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK) " " WS-MISS-COUNT
+004210     CLOSE TABUADA-PARM-FILE
+004220     CLOSE AUDIT-LOG-FILE
+004230     CLOSE ERROR-LOG-FILE
+004240     CLOSE TABUADA-REPORT-FILE.
+004250
+004260******************************************************************
+004270*  8000-READ-PARM
+004280*  LE O PROXIMO PEDIDO DE TABUADA.
+004290******************************************************************
+004300 8000-READ-PARM.
+004310     READ TABUADA-PARM-FILE
+004320         AT END
+004330             MOVE "Y" TO WS-EOF-SW
+004340     END-READ.
