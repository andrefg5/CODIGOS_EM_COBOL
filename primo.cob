@@ -1,33 +1,363 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIMO-OTIMIZADO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N             PIC 9(5).
-       01 I             PIC 9(5) VALUE 2.
-       01 RESTO         PIC 9(1).
-       01 DIVISORES     PIC 9(3) VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "INSIRA UM NUMERO:"
-           ACCEPT N
-
-           IF N = 1
-               DISPLAY "1 NAO E PRIMO"
-           ELSE
-               PERFORM UNTIL I >= N
-                   COMPUTE RESTO = FUNCTION MOD(N, I)
-                   IF RESTO = 0
-                       ADD 1 TO DIVISORES
-                   END-IF
-                   ADD 1 TO I
-               END-PERFORM
-
-               IF DIVISORES = 0
-                   DISPLAY N " E PRIMO"
-               ELSE
-                   DISPLAY N " NAO E PRIMO"
-               END-IF
-           END-IF
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRIMO-OTIMIZADO.
+000300 AUTHOR.        A. FIGUEIREDO.
+000400 INSTALLATION.  PRODUCAO - VERIFICACAO DE NUMEROS PRIMOS.
+000500 DATE-WRITTEN.  2024-01-08.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  PRIMO.CBL
+000900*  CLASSIFICA NUMEROS COMO PRIMOS OU NAO, LISTANDO OS DIVISORES
+001000*  ENCONTRADOS; TAMBEM LISTA TODOS OS PRIMOS DE UMA FAIXA.
+001100*-----------------------------------------------------------------
+001200*  MODIFICATION HISTORY
+001300*  DATE       INIT  DESCRIPTION
+001400*  2024-01-08 AFG   PROGRAMA ORIGINAL - UM UNICO NUMERO DIGITADO,
+001500*                   TESTADO DE 2 ATE N-1.
+001600*  2026-08-09 AFG   PASSA A LER UM ARQUIVO INTEIRO DE NUMEROS
+001700*                   (NUMBER-CHECK-FILE) EM VEZ DE UM SO DIGITADO,
+001800*                   GRAVANDO O RESULTADO DE CADA UM EM PRIMORPT.
+001900*  2026-08-09 AFG   O TESTE PARA DE PROCURAR DIVISOR EM SQRT(N) EM
+002000*                   VEZ DE IR ATE N-1 (TAMBEM CORRIGE RESTO, QUE
+002100*                   SO TINHA UM DIGITO E PODIA MASCARAR RESTOS
+002200*                   MAIORES QUE 9 COMO SE FOSSEM ZERO).
+002300*  2026-08-09 AFG   OS DIVISORES ENCONTRADOS (E SEUS COMPLEMENTOS,
+002400*                   N / DIVISOR) SAO LISTADOS NO RELATORIO, NAO SO
+002500*                   CONTADOS.
+002600*  2026-08-09 AFG   ACRESCENTADO UM MODO DE FAIXA: LE PARES
+002700*                   LIMITE-INFERIOR/LIMITE-SUPERIOR DO RANGE-FILE
+002800*                   E LISTA TODOS OS PRIMOS DA FAIXA EM PRIMORLST.
+002850*  2026-08-09 AFG   GRAVA CADA NUMERO TESTADO NA TRILHA DE
+002860*                   AUDITORIA COMPARTILHADA DO ESCRITORIO.
+002870*  2026-08-09 AFG   O OPERADOR PASSA A SE IDENTIFICAR (ID/PIN,
+002880*                   CONFERIDOS PELA ROTINA COMPARTILHADA OPSIGNON)
+002890*                   ANTES DE RODAR, E O ID FICA GRAVADO NA TRILHA
+002895*                   DE AUDITORIA EM VEZ DE FICAR EM BRANCO.
+002896*  2026-08-09 AFG   OS DOIS RELATORIOS GANHAM UM CARIMBO COMUM DE
+002897*                   DATA/HORA DE EXECUCAO (COPYBOOK RUNSTAMP), PARA
+002898*                   CONFERENCIA CRUZADA COM OS OUTROS ARQUIVOS DO
+002899*                   ESCRITORIO NO MESMO DIA.
+002901*  2026-08-09 AFG   O MODO DE FAIXA (4600-SCAN-RANGE) PASSA A GRAVAR
+002902*                   TAMBEM NA TRILHA DE AUDITORIA, UM REGISTRO POR
+002903*                   NUMERO VARRIDO DA FAIXA, DO MESMO JEITO QUE O
+002904*                   MODO DE NUMERO UNICO JA FAZIA.
+002906*  2026-08-09 AFG   4000-PROCESS-RANGE PASSA A CONFERIR SE OS LIMITES
+002907*                   LIDOS DO RANGE-FILE SAO NUMERICOS E SE O LIMITE
+002908*                   SUPERIOR NAO E MENOR QUE O INFERIOR, IGNORANDO A
+002909*                   FAIXA (COM UMA LINHA NO RELATORIO) EM VEZ DE
+002910*                   VARIAR J COM UM VALOR IMPREVISIVEL.
+002911******************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT NUMBER-CHECK-FILE ASSIGN TO "PRIMOLST"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT PRIME-REPORT-FILE ASSIGN TO "PRIMORPT"
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT RANGE-FILE ASSIGN TO "PRIMORNG"
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT PRIME-RANGE-FILE ASSIGN TO "PRIMORLST"
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004050     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+004060         ORGANIZATION IS LINE SEQUENTIAL
+004070         FILE STATUS  IS WS-AUDIT-FILE-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  NUMBER-CHECK-FILE
+004400     RECORDING MODE IS F.
+004500     COPY PRIMOREC.
+004600 FD  PRIME-REPORT-FILE
+004700     RECORDING MODE IS F.
+004800 01  REPORT-LINE                 PIC X(80).
+004900 FD  RANGE-FILE
+005000     RECORDING MODE IS F.
+005100     COPY PRIMORNGREC.
+005200 FD  PRIME-RANGE-FILE
+005300     RECORDING MODE IS F.
+005400 01  RANGE-REPORT-LINE           PIC X(80).
+005450 FD  AUDIT-LOG-FILE
+005460     RECORDING MODE IS F.
+005470     COPY AUDITREC.
+005500 WORKING-STORAGE SECTION.
+005550 01  WS-AUDIT-FILE-STATUS        PIC X(02)   VALUE "00".
+005555 01  WS-MSG-CODE-WK              PIC X(08).
+005560 01  WS-MSG-TEXT-WK              PIC X(60).
+005565 01  WS-OPERATOR-ID              PIC X(08).
+005570 01  WS-OPERATOR-PIN             PIC X(04).
+005575 01  WS-RUN-STAMP-DISP           PIC X(30).
+005580     COPY RUNSTAMP.
+005600 01  WS-N                        PIC 9(05).
+005700 01  I                           PIC 9(05).
+005800 01  J                           PIC 9(05).
+005900 01  RESTO                       PIC 9(05).
+006000 01  DIVISORES                   PIC 9(03)   VALUE ZERO.
+006100 01  WS-CANDIDATE-DIVISOR        PIC 9(05).
+006200 01  WS-CO-DIVISOR               PIC 9(05).
+006300 01  WS-DIVISOR-TABLE.
+006400     05  WS-DIVISOR-ENTRY OCCURS 40 TIMES
+006500                          INDEXED BY WS-DIV-IDX.
+006600         10  WS-DIVISOR-VALUE    PIC 9(05).
+006700 01  WS-SWITCHES.
+006800     05  WS-EOF-SW               PIC X(01)   VALUE "N".
+006900         88  WS-EOF                          VALUE "Y".
+007000     05  WS-RANGE-EOF-SW         PIC X(01)   VALUE "N".
+007100         88  WS-RANGE-EOF                    VALUE "Y".
+007150     05  WS-SIGNON-VALID-SW      PIC X(01)   VALUE "N".
+007160         88  WS-SIGNON-VALID                 VALUE "Y".
+007200
+007300 PROCEDURE DIVISION.
+007400
+007500 0000-MAINLINE.
+007550     PERFORM 0010-SIGN-ON THRU 0010-EXIT
+007600     PERFORM 1000-INITIALIZE
+007700     PERFORM 2000-PROCESS-NUMBER THRU 2000-EXIT
+007800         UNTIL WS-EOF
+007900     PERFORM 4000-PROCESS-RANGE THRU 4000-EXIT
+008000         UNTIL WS-RANGE-EOF
+008100     PERFORM 3000-FINALIZE
+008200     STOP RUN.
+008300
+008310******************************************************************
+008320*  0010-SIGN-ON
+008330*  IDENTIFICA O OPERADOR ANTES DE LIBERAR QUALQUER PROCESSAMENTO,
+008340*  REPETINDO A PERGUNTA ATE RECEBER UM ID/PIN CADASTRADO.
+008350******************************************************************
+008360 0010-SIGN-ON.
+008370     MOVE "N" TO WS-SIGNON-VALID-SW
+008380     PERFORM 0020-PROMPT-SIGNON THRU 0020-EXIT
+008390         UNTIL WS-SIGNON-VALID.
+008395 0010-EXIT.
+008398     EXIT.
+008399
+008400 0020-PROMPT-SIGNON.
+008401     MOVE "SGN-001" TO WS-MSG-CODE-WK
+008402     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+008403     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+008404     ACCEPT WS-OPERATOR-ID
+008405     MOVE "SGN-002" TO WS-MSG-CODE-WK
+008406     CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+008407     DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+008408     ACCEPT WS-OPERATOR-PIN
+008409     CALL "OPSIGNON" USING WS-OPERATOR-ID WS-OPERATOR-PIN
+008410                           WS-SIGNON-VALID-SW
+008411     IF NOT WS-SIGNON-VALID
+008412         MOVE "SGN-003" TO WS-MSG-CODE-WK
+008413         CALL "MSGLOOKUP" USING WS-MSG-CODE-WK WS-MSG-TEXT-WK
+008414         DISPLAY FUNCTION TRIM(WS-MSG-TEXT-WK)
+008415     END-IF.
+008416 0020-EXIT.
+008417     EXIT.
+008418
+008420******************************************************************
+008500*  1000-INITIALIZE
+008600*  ABRE OS ARQUIVOS DE ENTRADA E SAIDA E LE O PRIMEIRO REGISTRO
+008700*  DE CADA ARQUIVO DE ENTRADA.
+008800******************************************************************
+008900 1000-INITIALIZE.
+009000     OPEN INPUT  NUMBER-CHECK-FILE
+009100     OPEN INPUT  RANGE-FILE
+009200     OPEN OUTPUT PRIME-REPORT-FILE
+009300     OPEN OUTPUT PRIME-RANGE-FILE
+009350     PERFORM 0100-OPEN-AUDIT-LOG-FILE
+009360     ACCEPT RUN-STAMP-DATE FROM DATE YYYYMMDD
+009370     ACCEPT RUN-STAMP-ID   FROM TIME
+009380     MOVE SPACES TO WS-RUN-STAMP-DISP
+009382     STRING "EXECUCAO " DELIMITED BY SIZE
+009384            RUN-STAMP-DATE DELIMITED BY SIZE
+009386            " " DELIMITED BY SIZE
+009388            RUN-STAMP-ID DELIMITED BY SIZE
+009390         INTO WS-RUN-STAMP-DISP
+009392     MOVE WS-RUN-STAMP-DISP TO REPORT-LINE
+009394     WRITE REPORT-LINE
+009396     MOVE WS-RUN-STAMP-DISP TO RANGE-REPORT-LINE
+009398     WRITE RANGE-REPORT-LINE
+009400     PERFORM 8000-READ-NUMBER
+009500     PERFORM 8500-READ-RANGE.
+009550
+009560******************************************************************
+009570*  0100-OPEN-AUDIT-LOG-FILE
+009580*  ABRE A TRILHA DE AUDITORIA COMPARTILHADA EM MODO EXTEND,
+009590*  CRIANDO-A SE ESTA E A PRIMEIRA EXECUCAO DO DIA.
+009600******************************************************************
+009610 0100-OPEN-AUDIT-LOG-FILE.
+009620     OPEN EXTEND AUDIT-LOG-FILE
+009630     IF WS-AUDIT-FILE-STATUS = "35"
+009640         OPEN OUTPUT AUDIT-LOG-FILE
+009650         CLOSE AUDIT-LOG-FILE
+009660         OPEN EXTEND AUDIT-LOG-FILE
+009670     END-IF.
+009680
+009700******************************************************************
+009800*  2000-PROCESS-NUMBER
+009900*  TESTA UM NUMERO DO ARQUIVO E GRAVA O RESULTADO NO RELATORIO.
+010000******************************************************************
+010100 2000-PROCESS-NUMBER.
+010200     MOVE PRIMO-N TO WS-N
+010300     PERFORM 2500-CHECK-PRIME THRU 2500-EXIT
+010400     PERFORM 2700-WRITE-PRIME-RESULT
+010450     PERFORM 7000-WRITE-AUDIT
+010500     PERFORM 8000-READ-NUMBER.
+010600 2000-EXIT.
+010700     EXIT.
+010800
+010900******************************************************************
+011000*  2500-CHECK-PRIME
+011100*  PROCURA DIVISORES DE WS-N DE 2 ATE A RAIZ QUADRADA DE WS-N, EM
+011200*  VEZ DE ATE WS-N - 1, E GUARDA OS QUE FOR ENCONTRANDO. SE UM
+011300*  DIVISOR I FOR ACHADO, O COMPLEMENTO WS-N / I TAMBEM E UM
+011400*  DIVISOR E E GUARDADO JUNTO.
+011500******************************************************************
+011600 2500-CHECK-PRIME.
+011700     MOVE ZERO TO DIVISORES
+011800     IF WS-N > 1
+011900         PERFORM 2600-TEST-DIVISOR THRU 2600-EXIT
+012000             VARYING I FROM 2 BY 1 UNTIL I * I > WS-N
+012100     END-IF.
+012200 2500-EXIT.
+012300     EXIT.
+012400
+012500 2600-TEST-DIVISOR.
+012600     COMPUTE RESTO = FUNCTION MOD(WS-N, I)
+012700     IF RESTO = 0
+012800         MOVE I TO WS-CANDIDATE-DIVISOR
+012900         PERFORM 2650-ADD-DIVISOR
+013000         COMPUTE WS-CO-DIVISOR = WS-N / I
+013100         IF WS-CO-DIVISOR NOT = I
+013200             MOVE WS-CO-DIVISOR TO WS-CANDIDATE-DIVISOR
+013300             PERFORM 2650-ADD-DIVISOR
+013400         END-IF
+013500     END-IF.
+013600 2600-EXIT.
+013700     EXIT.
+013800
+013900 2650-ADD-DIVISOR.
+014000     IF DIVISORES < 40
+014100         ADD 1 TO DIVISORES
+014200         SET WS-DIV-IDX TO DIVISORES
+014300         MOVE WS-CANDIDATE-DIVISOR TO WS-DIVISOR-VALUE(WS-DIV-IDX)
+014400     END-IF.
+014500
+014600******************************************************************
+014700*  2700-WRITE-PRIME-RESULT
+014800*  GRAVA O VEREDITO DE WS-N (E OS DIVISORES, SE NAO FOR PRIMO) NO
+014900*  RELATORIO.
+015000******************************************************************
+015100 2700-WRITE-PRIME-RESULT.
+015200     MOVE SPACES TO REPORT-LINE
+015300     IF WS-N = 1 OR WS-N = 0 OR DIVISORES NOT = ZERO
+015400         DISPLAY WS-N " NAO E PRIMO"
+015500         STRING WS-N DELIMITED BY SIZE
+015600                " NAO E PRIMO" DELIMITED BY SIZE
+015700             INTO REPORT-LINE
+015800         WRITE REPORT-LINE
+015900         IF DIVISORES NOT = ZERO
+016000             PERFORM 2750-WRITE-DIVISOR-LIST
+016100         END-IF
+016200     ELSE
+016300         DISPLAY WS-N " E PRIMO"
+016400         STRING WS-N DELIMITED BY SIZE
+016500                " E PRIMO" DELIMITED BY SIZE
+016600             INTO REPORT-LINE
+016700         WRITE REPORT-LINE
+016800     END-IF.
+016900
+017000 2750-WRITE-DIVISOR-LIST.
+017100     PERFORM 2760-WRITE-ONE-DIVISOR THRU 2760-EXIT
+017200         VARYING WS-DIV-IDX FROM 1 BY 1
+017250         UNTIL WS-DIV-IDX > DIVISORES.
+017300
+017400 2760-WRITE-ONE-DIVISOR.
+017500     MOVE SPACES TO REPORT-LINE
+017600     STRING "  DIVISOR " DELIMITED BY SIZE
+017700            WS-DIVISOR-VALUE(WS-DIV-IDX) DELIMITED BY SIZE
+017800         INTO REPORT-LINE
+017900     WRITE REPORT-LINE.
+018000 2760-EXIT.
+018100     EXIT.
+018150
+018160******************************************************************
+018170*  7000-WRITE-AUDIT
+018180*  GRAVA UM REGISTRO NA TRILHA DE AUDITORIA COMPARTILHADA PARA
+018190*  CADA NUMERO TESTADO, TANTO DO NUMBER-CHECK-FILE (2000-PROCESS-
+018195*  NUMBER) QUANTO DE CADA NUMERO VARRIDO DE UMA FAIXA DO RANGE-FILE
+018196*  (4600-SCAN-RANGE).
+018200******************************************************************
+018210 7000-WRITE-AUDIT.
+018220     MOVE "PRIMO"            TO AUDIT-PROGRAM-ID
+018230     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+018240     ACCEPT AUDIT-TIME FROM TIME
+018250     MOVE WS-OPERATOR-ID      TO AUDIT-OPERATOR-ID
+018260     MOVE WS-N                TO AUDIT-KEY
+018270     MOVE SPACES              TO AUDIT-DETAIL
+018280     IF WS-N = 1 OR WS-N = 0 OR DIVISORES NOT = ZERO
+018290         STRING "N=" WS-N " RESULTADO=NAO-PRIMO DIVISORES="
+018300                DIVISORES DELIMITED BY SIZE INTO AUDIT-DETAIL
+018310     ELSE
+018320         STRING "N=" WS-N " RESULTADO=PRIMO"
+018330             DELIMITED BY SIZE INTO AUDIT-DETAIL
+018340     END-IF
+018350     WRITE AUDIT-RECORD.
+018360
+018370******************************************************************
+018400*  4000-PROCESS-RANGE
+018500*  PERCORRE UM PAR LIMITE-INFERIOR/LIMITE-SUPERIOR DO RANGE-FILE,
+018600*  LISTANDO OS PRIMOS DA FAIXA EM PRIME-RANGE-FILE.
+018700******************************************************************
+018800 4000-PROCESS-RANGE.
+018820     IF RANGE-LOW NOT NUMERIC OR RANGE-HIGH NOT NUMERIC
+018840             OR RANGE-LOW = ZERO OR RANGE-HIGH < RANGE-LOW
+018860         MOVE SPACES TO RANGE-REPORT-LINE
+018870         STRING "FAIXA INVALIDA - IGNORADA" DELIMITED BY SIZE
+018880             INTO RANGE-REPORT-LINE
+018890         WRITE RANGE-REPORT-LINE
+018895     ELSE
+018900         PERFORM 4600-SCAN-RANGE THRU 4600-EXIT
+019000             VARYING J FROM RANGE-LOW BY 1 UNTIL J > RANGE-HIGH
+019050     END-IF
+019100     PERFORM 8500-READ-RANGE.
+019200 4000-EXIT.
+019300     EXIT.
+019400
+019500 4600-SCAN-RANGE.
+019600     IF J > 1
+019700         MOVE J TO WS-N
+019800         PERFORM 2500-CHECK-PRIME THRU 2500-EXIT
+019850         PERFORM 7000-WRITE-AUDIT
+019900         IF DIVISORES = ZERO
+020000             MOVE SPACES TO RANGE-REPORT-LINE
+020100             STRING J DELIMITED BY SIZE INTO RANGE-REPORT-LINE
+020200             WRITE RANGE-REPORT-LINE
+020300         END-IF
+020400     END-IF.
+020500 4600-EXIT.
+020600     EXIT.
+020700
+020800******************************************************************
+020900*  3000-FINALIZE
+021000*  FECHA TODOS OS ARQUIVOS.
+021100******************************************************************
+021200 3000-FINALIZE.
+021300     CLOSE NUMBER-CHECK-FILE
+021400     CLOSE RANGE-FILE
+021500     CLOSE PRIME-REPORT-FILE
+021550     CLOSE AUDIT-LOG-FILE
+021600     CLOSE PRIME-RANGE-FILE.
+021700
+021800******************************************************************
+021900*  8000-READ-NUMBER
+022000*  LE O PROXIMO NUMERO A TESTAR.
+022100******************************************************************
+022200 8000-READ-NUMBER.
+022300     READ NUMBER-CHECK-FILE
+022400         AT END
+022500             MOVE "Y" TO WS-EOF-SW
+022600     END-READ.
+022700
+022800******************************************************************
+022900*  8500-READ-RANGE
+023000*  LE A PROXIMA FAIXA A LISTAR.
+023100******************************************************************
+023200 8500-READ-RANGE.
+023300     READ RANGE-FILE
+023400         AT END
+023500             MOVE "Y" TO WS-RANGE-EOF-SW
+023600     END-READ.
